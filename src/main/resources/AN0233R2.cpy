@@ -0,0 +1,254 @@
+      ******************************************************************
+      *                        AN0233R2                                *
+      *                                                                *
+      *  PROCEDURA    : ANAGRAFE GENERALE - REPORTISTICA BATCH         *
+      *  DESCRIZIONE  : RICALCOLO NOTTURNO DEL PESO NEGATIVO PER NDG.  *
+      *                 LEGGE, PER OGNI NDG CENSITO DAL MOTORE DI      *
+      *                 MATCHING ESTERNO CONTRO LE LISTE NEGATIVE, I   *
+      *                 SINGOLI CRITERI DI CORRISPONDENZA (DATA DI     *
+      *                 NASCITA, CAB, PROVINCIA E COMUNE DI NASCITA,   *
+      *                 CODICE FISCALE, SESSO - GLI STESSI CAMPI DI    *
+      *                 AN0233-DATI-PESO USATI DALLA RICERCA           *
+      *                 ANAGRAFICA ON-LINE), LI PESA SECONDO UNA       *
+      *                 TABELLA DI PESI FISSA E AGGIORNA SU T_ANA_NDG  *
+      *                 IL PESO CALCOLATO E L ESITO SOPRA/SOTTO SOGLIA  *
+      *                 CHE AN1 OGGI RICALCOLAVA A VIDEO (AN0233-      *
+      *                 CALCOLA-PESO-NEG/AN0233-SOPRA-SOGLIA-NEG),     *
+      *                 PRODUCENDO ANCHE UN REPORT DEI CASI TRATTATI   *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ANAGRAFE           *
+      *  INPUT        : T_ANA_PESO_CRIT (DB2)                          *
+      *  OUTPUT       : T_ANA_NDG (DB2, AGGIORNATA), REPORT SU         *
+      *                 RPT-ANA-PESONEG                                *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO RICALCOLO NOTTURNO DEL     *
+      *           PESO NEGATIVO PER NDG                                *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     AN0233R2.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-ANA-PESONEG   ASSIGN  TO  RPTPESNG
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-ANA-PESONEG
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R2-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R2-NDG                        PIC  9(12)  VALUE ZERO.
+       01  R2-CRIT-DTNAS                 PIC  X(01)  VALUE SPACE.
+       01  R2-CRIT-CAB                   PIC  X(01)  VALUE SPACE.
+       01  R2-CRIT-PROV                  PIC  X(01)  VALUE SPACE.
+       01  R2-CRIT-COMU                  PIC  X(01)  VALUE SPACE.
+       01  R2-CRIT-CODFIS                PIC  X(01)  VALUE SPACE.
+       01  R2-CRIT-SESSO                 PIC  X(01)  VALUE SPACE.
+       01  R2-TOT-TRATTATI               PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R2-TOT-SOPRA-SOGLIA           PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+      *----------------------------------------------------------------*
+      *    TABELLA PESI PER CRITERIO DI MATCH (TOTALE 100)              *
+      *----------------------------------------------------------------*
+       01  WK-PESO-DTNAS                 PIC  9(03)  VALUE 030.
+       01  WK-PESO-CAB                   PIC  9(03)  VALUE 015.
+       01  WK-PESO-PROV                  PIC  9(03)  VALUE 010.
+       01  WK-PESO-COMU                  PIC  9(03)  VALUE 010.
+       01  WK-PESO-CODFIS                PIC  9(03)  VALUE 030.
+       01  WK-PESO-SESSO                 PIC  9(03)  VALUE 005.
+       01  WK-SOGLIA-PESO                PIC  9(03)  VALUE 060.
+      *
+       01  WK-PESO-CALCOLATO             PIC  9(03)  VALUE ZERO.
+       01  WK-ESITO-SOGLIA               PIC  X(01)  VALUE 'N'.
+           88  WK-SOPRA-SOGLIA                       VALUE 'S'.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(34)  VALUE
+               'RICALCOLO PESO NEGATIVO NDG -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(88)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(14)  VALUE 'NDG'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(08)  VALUE 'PESO'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(14)  VALUE 'SOGLIA'.
+           02  FILLER                    PIC  X(84)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-NDG                PIC  Z(11)9.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-PESO               PIC  ZZ9.
+           02  FILLER                    PIC  X(11)  VALUE SPACE.
+           02  W-DETT-SOPRA              PIC  X(03).
+           02  FILLER                    PIC  X(95)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI1.
+           02  FILLER                    PIC  X(21)  VALUE
+               'TOTALE NDG TRATTATI:'.
+           02  W-TOT-TRATTATI            PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(104) VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI2.
+           02  FILLER                    PIC  X(25)  VALUE
+               'TOTALE NDG SOPRA SOGLIA:'.
+           02  W-TOT-SOPRA               PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(100) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: UN RECORD PER NDG CON CRITERI DI MATCH FORNITI DAL  *
+      *    MOTORE ESTERNO DI CONFRONTO LISTE NEGATIVE                  *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-PESONEG CURSOR FOR
+               SELECT  NEG_NDG, NEG_CRIT_DTNAS, NEG_CRIT_CAB,
+                       NEG_CRIT_PROV, NEG_CRIT_COMU, NEG_CRIT_CODFIS,
+                       NEG_CRIT_SESSO
+                 FROM  T_ANA_PESO_CRIT
+                ORDER BY NEG_NDG
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-ANA-PESONEG
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-PESONEG END-EXEC
+           MOVE SQLCODE                  TO R2-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-PESONEG
+                        INTO :R2-NDG, :R2-CRIT-DTNAS, :R2-CRIT-CAB,
+                             :R2-CRIT-PROV, :R2-CRIT-COMU,
+                             :R2-CRIT-CODFIS, :R2-CRIT-SESSO
+               END-EXEC
+               MOVE SQLCODE               TO R2-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-CALCOLA-PESO THRU 2100-CALCOLA-PESO-X
+                   PERFORM 2200-AGGIORNA-NDG THRU 2200-AGGIORNA-NDG-X
+                   PERFORM 2300-SCRIVI-DETT  THRU 2300-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-CALCOLA-PESO.
+           MOVE ZERO                     TO WK-PESO-CALCOLATO
+           MOVE 'N'                      TO WK-ESITO-SOGLIA
+      *
+           IF  R2-CRIT-DTNAS = 'S'
+               ADD WK-PESO-DTNAS         TO WK-PESO-CALCOLATO
+           END-IF
+           IF  R2-CRIT-CAB = 'S'
+               ADD WK-PESO-CAB           TO WK-PESO-CALCOLATO
+           END-IF
+           IF  R2-CRIT-PROV = 'S'
+               ADD WK-PESO-PROV          TO WK-PESO-CALCOLATO
+           END-IF
+           IF  R2-CRIT-COMU = 'S'
+               ADD WK-PESO-COMU          TO WK-PESO-CALCOLATO
+           END-IF
+           IF  R2-CRIT-CODFIS = 'S'
+               ADD WK-PESO-CODFIS        TO WK-PESO-CALCOLATO
+           END-IF
+           IF  R2-CRIT-SESSO = 'S'
+               ADD WK-PESO-SESSO         TO WK-PESO-CALCOLATO
+           END-IF
+      *
+           IF  WK-PESO-CALCOLATO NOT LESS THAN WK-SOGLIA-PESO
+               SET  WK-SOPRA-SOGLIA      TO TRUE
+           END-IF.
+      *----------------------------------------------------------------*
+       2100-CALCOLA-PESO-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2200-AGGIORNA-NDG.
+           EXEC SQL UPDATE T_ANA_NDG
+                       SET ANA_PESO_NEG         = :WK-PESO-CALCOLATO,
+                           ANA_SOPRA_SOGLIA_NEG  = :WK-ESITO-SOGLIA
+                     WHERE ANA_NDG = :R2-NDG
+           END-EXEC
+           MOVE SQLCODE                  TO R2-SQLCODE.
+      *----------------------------------------------------------------*
+       2200-AGGIORNA-NDG-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2300-SCRIVI-DETT.
+           ADD 1                         TO R2-TOT-TRATTATI
+           MOVE R2-NDG                   TO W-DETT-NDG
+           MOVE WK-PESO-CALCOLATO        TO W-DETT-PESO
+           IF  WK-SOPRA-SOGLIA
+               ADD 1                     TO R2-TOT-SOPRA-SOGLIA
+               MOVE 'SI'                 TO W-DETT-SOPRA
+           ELSE
+               MOVE 'NO'                 TO W-DETT-SOPRA
+           END-IF
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2300-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-PESONEG END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R2-TOT-TRATTATI          TO W-TOT-TRATTATI
+           MOVE W-RIGA-TOTALI1           TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R2-TOT-SOPRA-SOGLIA      TO W-TOT-SOPRA
+           MOVE W-RIGA-TOTALI2           TO RPT-RIGA
+           WRITE RPT-RIGA
+           EXEC SQL COMMIT END-EXEC
+           CLOSE RPT-ANA-PESONEG.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM AN0233R2 ********************************
