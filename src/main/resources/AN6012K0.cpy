@@ -0,0 +1,133 @@
+      ******************************************************************
+      *                        AN6012K0                                *
+      *                                                                *
+      *  PROCEDURA    : ANAGRAFE GENERALE - TABELLA NNCG (AN006012)    *
+      *  DESCRIZIONE  : SOTTOPROGRAMMA COMUNE RICHIAMATO VIA LINK DAL  *
+      *                 PROGRAMMA DI MANUTENZIONE DELLA TABELLA NNCG   *
+      *                 (AN006012) PER CONFRONTARE L'IMMAGINE PRIMA E  *
+      *                 DOPO DI UNA RIGA E, SE I CAMPI DESCRITTIVI     *
+      *                 SONO VARIATI, REGISTRARE UNA RIGA DI TRACCIA   *
+      *                 SU T_AN6012_LOG (CHIAVE, VALORI PRIMA/DOPO,    *
+      *                 UTENTE, FLAG DI ESPORTAZIONE ZEB), SULLO       *
+      *                 STESSO MODELLO DI HANDOFF GIA' USATO DA        *
+      *                 D05223K0 PER T_DFAX_ACCNAUT                    *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ANAGRAFE           *
+      *  INPUT        : COMMAREA (CHIAVE NNCG, VALORI PRIMA E DOPO)    *
+      *  OUTPUT       : COMMAREA (ESITO), T_AN6012_LOG (DB2) SOLO SE   *
+      *                 I CAMPI DESCRITTIVI SONO EFFETTIVAMENTE        *
+      *                 VARIATI. LA RIGA NASCE CON FLAG LOG_ESPORTATO  *
+      *                 = 'N', RIPRESA DAL BATCH AN6012R1 PER L'INVIO  *
+      *                 AL SISTEMA ZEB                                 *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO TRACCIATURA VARIAZIONI     *
+      *           ALLA TABELLA NNCG (AN006012)                        *
+      * MS090826  AGGIUNTO FLAG LOG_ESPORTATO SULLA RIGA DI TRACCIA,   *
+      *           PRESO IN CARICO DAL BATCH DI ESPORTAZIONE ZEB        *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     AN6012K0.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA  DIVISION.
+       WORKING-STORAGE  SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *----------------------------------------------------------------*
+      *    HOST VARIABLES INSERT T_AN6012_LOG                          *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE AN6012LOG END-EXEC.
+      *
+       01  W-SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+       01  SW-VARIATO                  PIC  X(01) VALUE 'N'.
+           88  CAMPI-VARIATI                      VALUE 'S'.
+      *
+      *----------------------------------------------------------------*
+       LINKAGE  SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           02  K012-COMM-UTENTE         PIC  X(08).
+           02  K012-COMM-CHIAVE.
+               03  K012-COMM-PROCED     PIC  X(04).
+               03  K012-COMM-TABELLA    PIC  X(03).
+               03  K012-COMM-CDPOLO     PIC  X(04).
+               03  K012-COMM-CDISTC     PIC S9(03)     COMP-3.
+               03  K012-COMM-CDISTI     PIC  X(06).
+               03  K012-COMM-NNCG       PIC  X(03).
+           02  K012-COMM-PRIMA.
+               03  K012-COMM-PRIMA-DESCR    PIC  X(60).
+               03  K012-COMM-PRIMA-SOCCAP   PIC  X(01).
+               03  K012-COMM-PRIMA-ZEB      PIC  9(03).
+           02  K012-COMM-DOPO.
+               03  K012-COMM-DOPO-DESCR     PIC  X(60).
+               03  K012-COMM-DOPO-SOCCAP    PIC  X(01).
+               03  K012-COMM-DOPO-ZEB       PIC  9(03).
+           02  K012-COMM-ESITO          PIC  X(01).
+               88  K012-COMM-OK                      VALUE 'S'.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-CONFRONTA    THRU 1000-CONFRONTA-X
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+       1000-CONFRONTA.
+           SET  K012-COMM-OK            TO TRUE
+           MOVE 'N'                     TO SW-VARIATO
+      *
+           IF  K012-COMM-PRIMA-DESCR  NOT =  K012-COMM-DOPO-DESCR
+            OR K012-COMM-PRIMA-SOCCAP NOT =  K012-COMM-DOPO-SOCCAP
+            OR K012-COMM-PRIMA-ZEB    NOT =  K012-COMM-DOPO-ZEB
+               SET  CAMPI-VARIATI        TO TRUE
+           END-IF
+      *
+           IF  CAMPI-VARIATI
+               PERFORM 1900-LOG-VARIAZIONE
+                  THRU 1900-LOG-VARIAZIONE-X
+           END-IF.
+      *----------------------------------------------------------------*
+       1000-CONFRONTA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       1900-LOG-VARIAZIONE.
+           MOVE K012-COMM-PROCED         TO AN6012LOG-PROCED
+           MOVE K012-COMM-TABELLA        TO AN6012LOG-TABELLA
+           MOVE K012-COMM-CDPOLO         TO AN6012LOG-CDPOLO
+           MOVE K012-COMM-CDISTC         TO AN6012LOG-CDISTC
+           MOVE K012-COMM-CDISTI         TO AN6012LOG-CDISTI
+           MOVE K012-COMM-NNCG           TO AN6012LOG-NNCG
+           MOVE K012-COMM-PRIMA-DESCR    TO AN6012LOG-DESCR-PRE
+           MOVE K012-COMM-DOPO-DESCR     TO AN6012LOG-DESCR-POST
+           MOVE K012-COMM-PRIMA-SOCCAP   TO AN6012LOG-SOCCAP-PRE
+           MOVE K012-COMM-DOPO-SOCCAP    TO AN6012LOG-SOCCAP-POST
+           MOVE K012-COMM-PRIMA-ZEB      TO AN6012LOG-ZEB-PRE
+           MOVE K012-COMM-DOPO-ZEB       TO AN6012LOG-ZEB-POST
+           MOVE K012-COMM-UTENTE         TO AN6012LOG-UTENTE
+      *
+           EXEC SQL INSERT INTO T_AN6012_LOG
+                      (LOG_PROCED, LOG_TABELLA, LOG_CDPOLO, LOG_CDISTC,
+                       LOG_CDISTI, LOG_NNCG, LOG_DESCR_PRE,
+                       LOG_DESCR_POST, LOG_SOCCAP_PRE, LOG_SOCCAP_POST,
+                       LOG_ZEB_PRE, LOG_ZEB_POST, LOG_UTENTE,
+                       LOG_ESPORTATO, LOG_DATA_INS)
+                    VALUES
+                      (:AN6012LOG-PROCED, :AN6012LOG-TABELLA,
+                       :AN6012LOG-CDPOLO, :AN6012LOG-CDISTC,
+                       :AN6012LOG-CDISTI, :AN6012LOG-NNCG,
+                       :AN6012LOG-DESCR-PRE, :AN6012LOG-DESCR-POST,
+                       :AN6012LOG-SOCCAP-PRE, :AN6012LOG-SOCCAP-POST,
+                       :AN6012LOG-ZEB-PRE, :AN6012LOG-ZEB-POST,
+                       :AN6012LOG-UTENTE, 'N', CURRENT TIMESTAMP)
+           END-EXEC
+      *
+           MOVE SQLCODE                  TO W-SQLCODE.
+      *----------------------------------------------------------------*
+       1900-LOG-VARIAZIONE-X.
+           EXIT.
+      *
+      ********************** EOM AN6012K0 *******************************
