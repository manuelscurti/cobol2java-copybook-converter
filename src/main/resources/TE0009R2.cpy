@@ -0,0 +1,182 @@
+      ******************************************************************
+      *                        TE0009R2                                *
+      *                                                                *
+      *  PROCEDURA    : ARCHIVIO CONTRATTO - REPORTISTICA BATCH        *
+      *  DESCRIZIONE  : INCROCIO ABILITAZIONE CBI (TE000902-FABLCB) E   *
+      *                 QUERCIA (TE000902-FABLCF) PER CATEGORIA DI      *
+      *                 PRODOTTO (TE000902-CODCTG): NUMEROSITA' DEI     *
+      *                 CONTRATTI PER OGNI COMBINAZIONE DI CATEGORIA E  *
+      *                 STATO DELLE DUE ABILITAZIONI                    *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ARCHIVIO CONTRATTO *
+      *  INPUT        : TE000902 (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-TE0009-CBIQRC                   *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO INCROCIO ABILITAZIONE CBI  *
+      *           / QUERCIA PER CATEGORIA DI PRODOTTO                  *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     TE0009R2.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-TE0009-CBIQRC  ASSIGN  TO  RPTTECBQ
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-TE0009-CBIQRC
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R2-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R2-CODCTG                     PIC  X(04)  VALUE SPACE.
+       01  R2-FABLCB                     PIC  X(01)  VALUE SPACE.
+       01  R2-FABLCF                     PIC  X(01)  VALUE SPACE.
+       01  R2-CONTEGGIO                  PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R2-TOT-COMBINAZIONI           PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(49)  VALUE
+               'INCROCIO ABILITAZIONE CBI/QUERCIA PER CATEGORIA -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(73)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(09)  VALUE
+               'CATEGORIA'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(04)  VALUE
+               'CBI'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(07)  VALUE
+               'QUERCIA'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(12)  VALUE
+               'N. CONTRATTI'.
+           02  FILLER                    PIC  X(88)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-CODCTG             PIC  X(09).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-CBI                PIC  X(04).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-QUERCIA            PIC  X(07).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-CONT               PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(93)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(28)  VALUE
+               'TOTALE COMBINAZIONI CENSITE:'.
+           02  W-TOT-COMBINAZIONI        PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(97) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: UN RECORD PER OGNI COMBINAZIONE DI CATEGORIA DI     *
+      *    PRODOTTO E STATO DELLE ABILITAZIONI CBI/QUERCIA EFFETTIVA-   *
+      *    MENTE PRESENTE, CON LA NUMEROSITA' DEI CONTRATTI             *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-CBIQRC CURSOR FOR
+               SELECT  CODCTG, FABLCB, FABLCF, COUNT(*)
+                 FROM  TE000902
+                GROUP BY CODCTG, FABLCB, FABLCF
+                ORDER BY CODCTG, FABLCB DESC, FABLCF DESC
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-TE0009-CBIQRC
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-CBIQRC END-EXEC
+           MOVE SQLCODE                  TO R2-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-CBIQRC
+                        INTO :R2-CODCTG, :R2-FABLCB, :R2-FABLCF,
+                             :R2-CONTEGGIO
+               END-EXEC
+               MOVE SQLCODE               TO R2-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R2-TOT-COMBINAZIONI
+           MOVE R2-CODCTG                TO W-DETT-CODCTG
+           IF  R2-FABLCB = 'S'
+               MOVE 'SI'                 TO W-DETT-CBI
+           ELSE
+               MOVE 'NO'                 TO W-DETT-CBI
+           END-IF
+           IF  R2-FABLCF = 'S'
+               MOVE 'SI'                 TO W-DETT-QUERCIA
+           ELSE
+               MOVE 'NO'                 TO W-DETT-QUERCIA
+           END-IF
+           MOVE R2-CONTEGGIO             TO W-DETT-CONT
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-CBIQRC END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R2-TOT-COMBINAZIONI      TO W-TOT-COMBINAZIONI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-TE0009-CBIQRC.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM TE0009R2 ********************************
