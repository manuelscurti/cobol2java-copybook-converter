@@ -411,8 +411,12 @@
 101010     05 BE3P02-MO-PROG-ULT-AGG PIC X(20).
 101010*       Programma ultimo aggiornamento tabella BE00TBMO
 101010
-101010*    05 FILLER               PIC  X(200).
-101010     05 FILLER               PIC  X(180).
+090826     05 BE3P02-MO-DT-ULT-AGG PIC  X(26).
+090826*       Timestamp ultimo aggiornamento tabella BE00TBMO,
+090826*       usato per l'estrazione incrementale (delta)
+090826
+101010*    05 FILLER               PIC  X(180).
+090826     05 FILLER               PIC  X(154).
 
 
       ******************************************************************
@@ -818,5 +822,17 @@
       *       Ragine sociale banca presente in liste negative
 
 130826*    05 FILLER               PIC  X(166).
-130826     05 FILLER               PIC  X(044).
+090826   05 BE3P02-RTX-TIPO      PIC  X(002).
+      *       Tipo R-transaction SEPA: RT=reso (return)
+      *       RC=richiamo (recall)
+090826   05 BE3P02-RTX-CODICE    PIC  X(004).
+      *       Codice motivo SEPA (es. AC04, MD07, AM04)
+090826   05 BE3P02-RTX-DATA      PIC  X(010).
+      *       Data ricezione della R-transaction
+090826   05 BE3P02-RTX-STATO     PIC  X(001).
+      *       Stato di lavorazione della R-transaction
+090826     88 BE3P02-RTX-PENDENTE           VALUE 'P'.
+090826     88 BE3P02-RTX-ACCETTATA          VALUE 'A'.
+090826     88 BE3P02-RTX-RIFIUTATA          VALUE 'R'.
+130826     05 FILLER               PIC  X(027).
 
