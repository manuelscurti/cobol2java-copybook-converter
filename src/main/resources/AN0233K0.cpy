@@ -0,0 +1,126 @@
+      ******************************************************************
+      *                        AN0233K0                                *
+      *                                                                *
+      *  PROCEDURA    : ANAGRAFE GENERALE - RICERCA ANAGRAFICA (AN1)   *
+      *  DESCRIZIONE  : SOTTOPROGRAMMA COMUNE RICHIAMATO VIA LINK DAL  *
+      *                 PROGRAMMA DI MANUTENZIONE DELLA SCHEDA NDG     *
+      *                 (AN1) PER CONFRONTARE L'IMMAGINE PRIMA E DOPO  *
+      *                 DEI DATI ANAGRAFICI PRINCIPALI DI UN NDG E, SE *
+      *                 VARIATI, REGISTRARE UNA RIGA DI TRACCIA SU     *
+      *                 T_ANA_NDG_LOG (CHIAVE, VALORI PRIMA/DOPO,      *
+      *                 UTENTE), SULLO STESSO MODELLO DI HANDOFF GIA'  *
+      *                 USATO DA D05223K0/AN6012K0                    *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ANAGRAFE           *
+      *  INPUT        : COMMAREA (CHIAVE NDG, VALORI PRIMA E DOPO)     *
+      *  OUTPUT       : COMMAREA (ESITO), T_ANA_NDG_LOG (DB2) SOLO SE  *
+      *                 I DATI ANAGRAFICI PRINCIPALI SONO VARIATI      *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO STORICO VARIAZIONI SULLA   *
+      *           SCHEDA ANAGRAFICA MASTER (NDG)                      *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     AN0233K0.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA  DIVISION.
+       WORKING-STORAGE  SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *----------------------------------------------------------------*
+      *    HOST VARIABLES INSERT T_ANA_NDG_LOG                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE ANNDGLOG END-EXEC.
+      *
+       01  W-SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+       01  SW-VARIATO                  PIC  X(01) VALUE 'N'.
+           88  CAMPI-VARIATI                      VALUE 'S'.
+      *
+      *----------------------------------------------------------------*
+       LINKAGE  SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           02  K023-COMM-UTENTE         PIC  X(08).
+           02  K023-COMM-NDG            PIC  9(12).
+           02  K023-COMM-PRIMA.
+               03  K023-COMM-PRIMA-COGN     PIC  X(40).
+               03  K023-COMM-PRIMA-NOME     PIC  X(40).
+               03  K023-COMM-PRIMA-CDFIS    PIC  X(16).
+               03  K023-COMM-PRIMA-PROV     PIC  X(02).
+               03  K023-COMM-PRIMA-COMU     PIC  X(30).
+           02  K023-COMM-DOPO.
+               03  K023-COMM-DOPO-COGN      PIC  X(40).
+               03  K023-COMM-DOPO-NOME      PIC  X(40).
+               03  K023-COMM-DOPO-CDFIS     PIC  X(16).
+               03  K023-COMM-DOPO-PROV      PIC  X(02).
+               03  K023-COMM-DOPO-COMU      PIC  X(30).
+           02  K023-COMM-ESITO          PIC  X(01).
+               88  K023-COMM-OK                      VALUE 'S'.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-CONFRONTA    THRU 1000-CONFRONTA-X
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+       1000-CONFRONTA.
+           SET  K023-COMM-OK            TO TRUE
+           MOVE 'N'                     TO SW-VARIATO
+      *
+           IF  K023-COMM-PRIMA-COGN  NOT =  K023-COMM-DOPO-COGN
+            OR K023-COMM-PRIMA-NOME  NOT =  K023-COMM-DOPO-NOME
+            OR K023-COMM-PRIMA-CDFIS NOT =  K023-COMM-DOPO-CDFIS
+            OR K023-COMM-PRIMA-PROV  NOT =  K023-COMM-DOPO-PROV
+            OR K023-COMM-PRIMA-COMU  NOT =  K023-COMM-DOPO-COMU
+               SET  CAMPI-VARIATI        TO TRUE
+           END-IF
+      *
+           IF  CAMPI-VARIATI
+               PERFORM 1900-LOG-VARIAZIONE
+                  THRU 1900-LOG-VARIAZIONE-X
+           END-IF.
+      *----------------------------------------------------------------*
+       1000-CONFRONTA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       1900-LOG-VARIAZIONE.
+           MOVE K023-COMM-NDG            TO ANNDGLOG-NDG
+           MOVE K023-COMM-PRIMA-COGN     TO ANNDGLOG-COGN-PRE
+           MOVE K023-COMM-DOPO-COGN      TO ANNDGLOG-COGN-POST
+           MOVE K023-COMM-PRIMA-NOME     TO ANNDGLOG-NOME-PRE
+           MOVE K023-COMM-DOPO-NOME      TO ANNDGLOG-NOME-POST
+           MOVE K023-COMM-PRIMA-CDFIS    TO ANNDGLOG-CDFIS-PRE
+           MOVE K023-COMM-DOPO-CDFIS     TO ANNDGLOG-CDFIS-POST
+           MOVE K023-COMM-PRIMA-PROV     TO ANNDGLOG-PROV-PRE
+           MOVE K023-COMM-DOPO-PROV      TO ANNDGLOG-PROV-POST
+           MOVE K023-COMM-PRIMA-COMU     TO ANNDGLOG-COMU-PRE
+           MOVE K023-COMM-DOPO-COMU      TO ANNDGLOG-COMU-POST
+           MOVE K023-COMM-UTENTE         TO ANNDGLOG-UTENTE
+      *
+           EXEC SQL INSERT INTO T_ANA_NDG_LOG
+                      (LOG_NDG, LOG_COGN_PRE, LOG_COGN_POST,
+                       LOG_NOME_PRE, LOG_NOME_POST, LOG_CDFIS_PRE,
+                       LOG_CDFIS_POST, LOG_PROV_PRE, LOG_PROV_POST,
+                       LOG_COMU_PRE, LOG_COMU_POST, LOG_UTENTE,
+                       LOG_DATA_INS)
+                    VALUES
+                      (:ANNDGLOG-NDG, :ANNDGLOG-COGN-PRE,
+                       :ANNDGLOG-COGN-POST, :ANNDGLOG-NOME-PRE,
+                       :ANNDGLOG-NOME-POST, :ANNDGLOG-CDFIS-PRE,
+                       :ANNDGLOG-CDFIS-POST, :ANNDGLOG-PROV-PRE,
+                       :ANNDGLOG-PROV-POST, :ANNDGLOG-COMU-PRE,
+                       :ANNDGLOG-COMU-POST, :ANNDGLOG-UTENTE,
+                       CURRENT TIMESTAMP)
+           END-EXEC
+      *
+           MOVE SQLCODE                  TO W-SQLCODE.
+      *----------------------------------------------------------------*
+       1900-LOG-VARIAZIONE-X.
+           EXIT.
+      *
+      ********************** EOM AN0233K0 *******************************
