@@ -0,0 +1,183 @@
+      ******************************************************************
+      *                        AN0233R1                                *
+      *                                                                *
+      *  PROCEDURA    : ANAGRAFE GENERALE - REPORTISTICA BATCH         *
+      *  DESCRIZIONE  : ESTRAZIONE GIORNALIERA DEGLI NDG CON FLAG      *
+      *                 PEP, NDG-NOTAUTH O ONBOARDING IN CORSO, OGGI   *
+      *                 VISIBILI SOLO UNO ALLA VOLTA DALLA RICERCA     *
+      *                 ANAGRAFICA (AN1). PRODUCE UN ELENCO UNICO AD   *
+      *                 USO DELLA FUNZIONE COMPLIANCE.                *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ANAGRAFE           *
+      *  INPUT        : T_ANA_NDG (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-ANA-COMPLY                       *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - ESTRAZIONE GIORNALIERA NDG IN        *
+      *           PEP/NOTAUTH/ONBOARDING PER LA COMPLIANCE             *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     AN0233R1.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-ANA-COMPLY   ASSIGN  TO  RPTCOMPL
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-ANA-COMPLY
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R1-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R1-NDG                        PIC  9(12)  VALUE ZERO.
+       01  R1-PEP                        PIC  X(01)  VALUE SPACE.
+       01  R1-NOTAUTH                    PIC  X(01)  VALUE SPACE.
+       01  R1-ONBOARDING                 PIC  X(01)  VALUE SPACE.
+       01  R1-TOT-ESTRATTI               PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(38)  VALUE
+               'ESTRAZIONE COMPLIANCE NDG A RISCHIO -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(84)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(14)  VALUE 'NDG'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(05)  VALUE 'PEP'.
+           02  FILLER                    PIC  X(05)  VALUE SPACE.
+           02  FILLER                    PIC  X(10)  VALUE 'NOTAUTH'.
+           02  FILLER                    PIC  X(05)  VALUE SPACE.
+           02  FILLER                    PIC  X(14)  VALUE 'ONBOARDING'.
+           02  FILLER                    PIC  X(73)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-NDG                PIC  Z(11)9.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-PEP                PIC  X(03).
+           02  FILLER                    PIC  X(07)  VALUE SPACE.
+           02  W-DETT-NOTAUTH            PIC  X(03).
+           02  FILLER                    PIC  X(07)  VALUE SPACE.
+           02  W-DETT-ONBOARDING         PIC  X(03).
+           02  FILLER                    PIC  X(84)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(20)  VALUE
+               'TOTALE NDG ESTRATTI:'.
+           02  W-TOT-ESTRATTI            PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(105) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: UN RECORD PER NDG CON ALMENO UNO DEI FLAG PEP,     *
+      *    NOTAUTH O ONBOARDING VALORIZZATO A 'S'                      *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-NDG CURSOR FOR
+               SELECT  ANA_NDG, ANA_PEP, ANA_NOTAUTH, ANA_ONBOARDING
+                 FROM  T_ANA_NDG
+                WHERE  ANA_PEP = 'S'
+                   OR  ANA_NOTAUTH = 'S'
+                   OR  ANA_ONBOARDING = 'S'
+                ORDER BY ANA_NDG
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-ANA-COMPLY
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-NDG END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-NDG
+                        INTO :R1-NDG, :R1-PEP, :R1-NOTAUTH,
+                             :R1-ONBOARDING
+               END-EXEC
+               MOVE SQLCODE               TO R1-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R1-TOT-ESTRATTI
+           MOVE R1-NDG                   TO W-DETT-NDG
+           IF  R1-PEP = 'S'
+               MOVE 'SI'                 TO W-DETT-PEP
+           ELSE
+               MOVE 'NO'                 TO W-DETT-PEP
+           END-IF
+           IF  R1-NOTAUTH = 'S'
+               MOVE 'SI'                 TO W-DETT-NOTAUTH
+           ELSE
+               MOVE 'NO'                 TO W-DETT-NOTAUTH
+           END-IF
+           IF  R1-ONBOARDING = 'S'
+               MOVE 'SI'                 TO W-DETT-ONBOARDING
+           ELSE
+               MOVE 'NO'                 TO W-DETT-ONBOARDING
+           END-IF
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-NDG END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R1-TOT-ESTRATTI          TO W-TOT-ESTRATTI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-ANA-COMPLY.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM AN0233R1 ********************************
