@@ -0,0 +1,260 @@
+      ******************************************************************
+      *                        OP0001R1                                *
+      *                                                                *
+      *  PROCEDURA    : CONSOLE OPERATIVA GIORNALIERA                 *
+      *  DESCRIZIONE  : RIEPILOGO UNICO DI FINE GIORNATA SULLO STATO    *
+      *                 OPERATIVO DEI TRE FLUSSI DFAX (D05223),         *
+      *                 BONIFICI ESTERO (BE300) E NNCG (AN6012), COSI'  *
+      *                 DA DARE ALL'OPERATIVO UN SOLO REPORT DA         *
+      *                 CONTROLLARE INVECE DI TRE REPORT SEPARATI.      *
+      *                 OGNI SEZIONE RIUSA LE STESSE INTERROGAZIONI     *
+      *                 (O LORO VARIANTI A SOLO CONTEGGIO) GIA' USATE   *
+      *                 DAI REPORT DI DETTAGLIO DEL RISPETTIVO FLUSSO   *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE OPERATIVITA' BATCH *
+      *  INPUT        : T_DFAX_PEND, T_DFAX_CODA_LOG, BE00TBMO,        *
+      *                 T_AN6012_LOG, AN006012, T_ANA_POLO_ABI (DB2)   *
+      *  OUTPUT       : REPORT SU RPT-OP0001-CONSOLE                  *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO CONSOLE OPERATIVA UNICA    *
+      *           DFAX / BONIFICI ESTERO / NNCG                        *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     OP0001R1.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-OP0001-CONSOLE  ASSIGN  TO  RPTOPCNS
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-OP0001-CONSOLE
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES                                 *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R1-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+      *
+      *----------------------------------------------------------------*
+      *    CONTATORI DELLA SEZIONE DFAX                                *
+      *----------------------------------------------------------------*
+       01  R1-DFAX-PEND                  PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R1-DFAX-BACKLOG               PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R1-DFAX-ETA-MIN               PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+      *----------------------------------------------------------------*
+      *    CONTATORI DELLA SEZIONE BONIFICI ESTERO                     *
+      *----------------------------------------------------------------*
+       01  R1-BE-OGGI                    PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R1-BE-ANOMALIE                PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+      *----------------------------------------------------------------*
+      *    CONTATORI DELLA SEZIONE NNCG                                *
+      *----------------------------------------------------------------*
+       01  R1-NNCG-NONESP                PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R1-NNCG-DISALL                PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(31)  VALUE
+               'CONSOLE OPERATIVA GIORNALIERA -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(91)  VALUE SPACE.
+      *
+       01  W-RIGA-SEZIONE.
+           02  W-SEZ-TITOLO              PIC  X(30).
+           02  FILLER                    PIC  X(102) VALUE SPACE.
+      *
+       01  W-RIGA-VOCE.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-VOCE-DESCR              PIC  X(46).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-VOCE-VALORE             PIC  ZZZ.ZZZ.ZZ9.
+           02  FILLER                    PIC  X(67)  VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: ETA' IN MINUTI DELLA VOCE PIU' VECCHIA DEL BACKLOG  *
+      *    TSCODA, SULLO STESSO MODELLO DI CURS-PIU-VECCHIA DI          *
+      *    D05223R2                                                     *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-PIU-VECCHIA CURSOR FOR
+               SELECT  VALUE(MINUTE(CURRENT TIMESTAMP
+                                   - MIN(CODA_DATA_INS)),0)
+                 FROM  T_DFAX_CODA_LOG
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-SEZIONE-DFAX    THRU 2000-SEZIONE-DFAX-X
+           PERFORM 2100-SEZIONE-BONIF   THRU 2100-SEZIONE-BONIF-X
+           PERFORM 2200-SEZIONE-NNCG    THRU 2200-SEZIONE-NNCG-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-OP0001-CONSOLE
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    SEZIONE DFAX: PRATICHE PARCHEGGIATE IN T_DFAX_PEND, RIGHE    *
+      *    ANCORA IN BACKLOG SU T_DFAX_CODA_LOG E ETA' IN MINUTI DELLA  *
+      *    VOCE PIU' VECCHIA, SULLO STESSO MODELLO DI D05223R1/R2       *
+      *----------------------------------------------------------------*
+       2000-SEZIONE-DFAX.
+           MOVE 'DFAX'                   TO W-SEZ-TITOLO
+           MOVE W-RIGA-SEZIONE           TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL SELECT COUNT(*)
+                      INTO :R1-DFAX-PEND
+                      FROM T_DFAX_PEND
+           END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE
+           MOVE 'PRATICHE IN ATTESA DI RILANCIO (PEND)'
+                                         TO W-VOCE-DESCR
+           MOVE R1-DFAX-PEND             TO W-VOCE-VALORE
+           MOVE W-RIGA-VOCE              TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL SELECT COUNT(*)
+                      INTO :R1-DFAX-BACKLOG
+                      FROM T_DFAX_CODA_LOG
+           END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE
+           MOVE 'RIGHE ANCORA IN BACKLOG TSCODA'
+                                         TO W-VOCE-DESCR
+           MOVE R1-DFAX-BACKLOG          TO W-VOCE-VALORE
+           MOVE W-RIGA-VOCE              TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-PIU-VECCHIA END-EXEC
+           EXEC SQL FETCH CURS-PIU-VECCHIA INTO :R1-DFAX-ETA-MIN
+           END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE
+           IF  SQLCODE = 100
+               MOVE ZERO                 TO R1-DFAX-ETA-MIN
+           END-IF
+           EXEC SQL CLOSE CURS-PIU-VECCHIA END-EXEC
+           MOVE 'ETA'' MINUTI VOCE PIU'' VECCHIA IN BACKLOG'
+                                         TO W-VOCE-DESCR
+           MOVE R1-DFAX-ETA-MIN          TO W-VOCE-VALORE
+           MOVE W-RIGA-VOCE              TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2000-SEZIONE-DFAX-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    SEZIONE BONIFICI ESTERO: MOVIMENTI INSERITI OGGI E MOVIMENTI *
+      *    CON ANTERGAZIONE ANOMALA SULLO STESSO MODELLO DI BE300R9     *
+      *----------------------------------------------------------------*
+       2100-SEZIONE-BONIF.
+           MOVE 'BONIFICI ESTERO'        TO W-SEZ-TITOLO
+           MOVE W-RIGA-SEZIONE           TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL SELECT COUNT(*)
+                      INTO :R1-BE-OGGI
+                      FROM BE00TBMO
+                     WHERE DATA_INSE = CURRENT DATE
+           END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE
+           MOVE 'MOVIMENTI INSERITI OGGI'
+                                         TO W-VOCE-DESCR
+           MOVE R1-BE-OGGI               TO W-VOCE-VALORE
+           MOVE W-RIGA-VOCE              TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL SELECT COUNT(*)
+                      INTO :R1-BE-ANOMALIE
+                      FROM BE00TBMO
+                     WHERE DATA_INSE = CURRENT DATE
+                       AND OPE_FL_FZ_ANT = 'S'
+                       AND (OPE_FL_ANT_ES = 'S'
+                        OR  OPE_SP_ANT_CL > OPE_SP_ANT_RI)
+           END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE
+           MOVE 'ANOMALIE DI ANTERGAZIONE OGGI'
+                                         TO W-VOCE-DESCR
+           MOVE R1-BE-ANOMALIE           TO W-VOCE-VALORE
+           MOVE W-RIGA-VOCE              TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SEZIONE-BONIF-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    SEZIONE NNCG: VARIAZIONI NON ANCORA ESPORTATE VERSO ZEB E    *
+      *    DISALLINEAMENTI CDPOLO/CDISTI, SULLO STESSO MODELLO DI       *
+      *    AN6012R1/R2                                                  *
+      *----------------------------------------------------------------*
+       2200-SEZIONE-NNCG.
+           MOVE 'NNCG'                   TO W-SEZ-TITOLO
+           MOVE W-RIGA-SEZIONE           TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL SELECT COUNT(*)
+                      INTO :R1-NNCG-NONESP
+                      FROM T_AN6012_LOG
+                     WHERE LOG_ESPORTATO = 'N'
+           END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE
+           MOVE 'VARIAZIONI NON ESPORTATE VERSO ZEB'
+                                         TO W-VOCE-DESCR
+           MOVE R1-NNCG-NONESP           TO W-VOCE-VALORE
+           MOVE W-RIGA-VOCE              TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL SELECT COUNT(*)
+                      INTO :R1-NNCG-DISALL
+                      FROM AN006012 A, T_ANA_POLO_ABI P
+                     WHERE A.CDPOLO = P.POLO_CDPOLO
+                       AND A.CDISTI NOT = P.POLO_CDISTI_ATT
+           END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE
+           MOVE 'RIGHE NNCG CON CDISTI DISALLINEATO'
+                                         TO W-VOCE-DESCR
+           MOVE R1-NNCG-DISALL           TO W-VOCE-VALORE
+           MOVE W-RIGA-VOCE              TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2200-SEZIONE-NNCG-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           CLOSE RPT-OP0001-CONSOLE.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM OP0001R1 *********************************
