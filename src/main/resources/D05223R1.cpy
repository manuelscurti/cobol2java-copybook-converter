@@ -0,0 +1,143 @@
+      ******************************************************************
+      *                        D05223R1                                *
+      *                                                                *
+      *  PROCEDURA    : DFAX A SERVIZI - RIPRESA PRATICHE IN ATTESA    *
+      *  DESCRIZIONE  : RILANCIA LE PRATICHE PARCHEGGIATE DA           *
+      *                 D05223A0 (073-PARK-DFAX-PEND) PERCHE' "NON     *
+      *                 FINANZIATA OGGI", CONTRO IL WAAMMJJ DI OGGI.   *
+      *                 DA LANCIARE IN TESTA AL BATCH DFAX GIORNALIERO *
+      *                 PRIMA DEI NUOVI ARRIVI DA FAXCSERV.            *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE DFAX               *
+      *  INPUT        : T_DFAX_PEND (DB2)                              *
+      *  OUTPUT       : TRANSID DFAX (K001-T-05221) RILANCIATA CON     *
+      *                 START CICS PER OGNI PRATICA RIPRESA           *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUEUE AUTOMATICO "PRATICA NON      *
+      *           FINANZIATA OGGI" SUL BATCH DEL GIORNO SUCCESSIVO     *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     D05223R1.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA  DIVISION.
+       WORKING-STORAGE  SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *    STESSA COMMAREA FAXCSERV ATTESA DA D05223A0 IN 010-INIZIO
+      *    (CONFRONTO SU LENGTH OF FAXCSERV) - NON LA COMMAREA FAXC0001,
+      *    CHE E' PROPRIA DI D05221A0
+           COPY FAXCSERV.
+      *
+       01  R1-NUM-PRA                    PIC  9(14)  VALUE ZERO.
+       01  R1-TIPO-PRA                   PIC  X(01)  VALUE SPACE.
+       01  R1-TENTATIVI                  PIC S9(4)   COMP-3 VALUE ZERO.
+      *
+      *----------------------------------------------------------------*
+      *    NUMERO MASSIMO DI RIPROVE PRIMA DI ARRENDERSI DEFINITIVAMENTE
+      *    E LASCIARE LO SCARTO REALE A 072-CHECK-DATI DI D05223A0
+      *----------------------------------------------------------------*
+       01  R1-MAX-TENTATIVI              PIC S9(4)   COMP-3 VALUE 1.
+      *
+       01  SW-FINE-PEND                  PIC  X(01)  VALUE 'N'.
+           88  FINE-PEND                             VALUE 'S'.
+      *
+       01  R1-TRANSID                    PIC  X(04)  VALUE 'DFAX'.
+      *
+           EXEC SQL DECLARE CURS-PEND CURSOR FOR
+               SELECT  PEND_NUM_PRA, PEND_TIPO_PRA, PEND_TENTATIVI
+                 FROM  T_DFAX_PEND
+               ORDER BY PEND_NUM_PRA
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-APRI-CURSORE     THRU 1000-APRI-CURSORE-X
+           PERFORM 2000-RIPRENDI-PEND    THRU 2000-RIPRENDI-PEND-X
+                   UNTIL FINE-PEND
+           PERFORM 3000-CHIUDI-CURSORE   THRU 3000-CHIUDI-CURSORE-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-APRI-CURSORE.
+           EXEC SQL OPEN CURS-PEND END-EXEC.
+      *----------------------------------------------------------------*
+       1000-APRI-CURSORE-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-RIPRENDI-PEND.
+           EXEC SQL FETCH CURS-PEND
+                    INTO :R1-NUM-PRA, :R1-TIPO-PRA, :R1-TENTATIVI
+           END-EXEC
+           IF  SQLCODE = 100
+           THEN
+               SET FINE-PEND         TO TRUE
+           ELSE
+               IF  R1-TENTATIVI < R1-MAX-TENTATIVI
+               THEN
+      *            LA RIGA RESTA SU T_DFAX_PEND: SARA' D05223A0 STESSO,
+      *            SE LA PRATICA RISULTA ANCORA NON FINANZIATA, AD
+      *            INCREMENTARNE IL CONTATORE TENTATIVI (073-PARK-DFAX-
+      *            PEND) O, SE FINANZIATA, A RIMUOVERLA (074-SBLOCCA-
+      *            DFAX-PEND); QUI SI RILANCIA SOLTANTO LA PRATICA
+                   PERFORM 2100-RILANCIA-DFAX
+                      THRU 2100-RILANCIA-DFAX-X
+               ELSE
+                   PERFORM 2200-ABBANDONA-PEND
+                      THRU 2200-ABBANDONA-PEND-X
+                   PERFORM 2300-RIMUOVI-PEND
+                      THRU 2300-RIMUOVI-PEND-X
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2000-RIPRENDI-PEND-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-RILANCIA-DFAX.
+      *    RICOSTRUISCE LA COMMAREA FAXCSERV E FA RIPARTIRE LA NORMALE
+      *    ELABORAZIONE DI D05223A0 SUL WAAMMJJ DI OGGI; D05223A0
+      *    RIDERIVA DA SOLO CLASSICO/CARTA DA FAX-NUM-PRA (072-CHECK-
+      *    DATI, 967-CHK-PRA), QUINDI QUI BASTA VALORIZZARE LA PRATICA
+           INITIALIZE FAXCSERV
+           MOVE R1-NUM-PRA              TO FAX-NUM-PRA
+           EXEC CICS START  TRANSID (R1-TRANSID)
+                             FROM   (FAXCSERV)
+                             LENGTH (LENGTH OF FAXCSERV)
+           END-EXEC.
+      *----------------------------------------------------------------*
+       2100-RILANCIA-DFAX-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2200-ABBANDONA-PEND.
+      *    TENTATIVI ESAURITI: LO SCARTO DEFINITIVO VERRA' LOGGATO DA
+      *    072-CHECK-DATI ALLA PROSSIMA ESECUZIONE NORMALE DELLA PRATICA
+           CONTINUE.
+      *----------------------------------------------------------------*
+       2200-ABBANDONA-PEND-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2300-RIMUOVI-PEND.
+           EXEC SQL DELETE FROM T_DFAX_PEND
+                     WHERE PEND_NUM_PRA = :R1-NUM-PRA
+           END-EXEC.
+      *----------------------------------------------------------------*
+       2300-RIMUOVI-PEND-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-CHIUDI-CURSORE.
+           EXEC SQL CLOSE CURS-PEND END-EXEC
+           EXEC SQL COMMIT END-EXEC.
+      *----------------------------------------------------------------*
+       3000-CHIUDI-CURSORE-X.
+           EXIT.
+      *
+      ********************** EOM D05223R1 *******************************
