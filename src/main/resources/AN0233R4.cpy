@@ -0,0 +1,168 @@
+      ******************************************************************
+      *                        AN0233R4                                *
+      *                                                                *
+      *  PROCEDURA    : ANAGRAFE GENERALE - REPORTISTICA BATCH         *
+      *  DESCRIZIONE  : REPORT DEGLI NDG CON PROCESSO DI ONBOARDING     *
+      *                 APERTO (ANA_ONBOARDING = 'S') E NON CONCLUSO    *
+      *                 DA PIU' DI 90 GIORNI DALLA DATA DI APERTURA     *
+      *                 (ANA_DT_ONBOARDING). SEGNALA ALLA FUNZIONE      *
+      *                 COMPLIANCE LE PRATICHE DI ONBOARDING RIMASTE    *
+      *                 "IN SOSPESO" TROPPO A LUNGO                     *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ANAGRAFE           *
+      *  INPUT        : T_ANA_NDG (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-ANA-STALEOB                      *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO SEGNALAZIONE ONBOARDING    *
+      *           FERMO DA TROPPO TEMPO                                *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     AN0233R4.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-ANA-STALEOB  ASSIGN  TO  RPTSTALE
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-ANA-STALEOB
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R4-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R4-NDG                        PIC  9(12)  VALUE ZERO.
+       01  R4-DT-ONBOARDING              PIC  X(10)  VALUE SPACE.
+       01  R4-GIORNI                     PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R4-TOT-ESTRATTI               PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(38)  VALUE
+               'ONBOARDING APERTO DA OLTRE 90 GIORNI -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(84)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(14)  VALUE 'NDG'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(20)  VALUE
+               'DATA APERTURA'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(14)  VALUE 'GIORNI'.
+           02  FILLER                    PIC  X(74)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-NDG                PIC  Z(11)9.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-DT-ONB             PIC  X(10).
+           02  FILLER                    PIC  X(14)  VALUE SPACE.
+           02  W-DETT-GIORNI             PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(83) VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(25)  VALUE
+               'TOTALE NDG SEGNALATI:'.
+           02  W-TOT-ESTRATTI            PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(100) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: NDG CON ONBOARDING ANCORA APERTO DA PIU' DI 90      *
+      *    GIORNI DALLA DATA DI APERTURA, DAL PIU' VECCHIO AL PIU'      *
+      *    RECENTE                                                      *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-STALEOB CURSOR FOR
+               SELECT  ANA_NDG, ANA_DT_ONBOARDING,
+                       DAYS(CURRENT DATE) - DAYS(ANA_DT_ONBOARDING)
+                 FROM  T_ANA_NDG
+                WHERE  ANA_ONBOARDING = 'S'
+                  AND  DAYS(CURRENT DATE)
+                       - DAYS(ANA_DT_ONBOARDING) > 90
+                ORDER BY ANA_DT_ONBOARDING
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-ANA-STALEOB
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-STALEOB END-EXEC
+           MOVE SQLCODE                  TO R4-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-STALEOB
+                        INTO :R4-NDG, :R4-DT-ONBOARDING, :R4-GIORNI
+               END-EXEC
+               MOVE SQLCODE               TO R4-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R4-TOT-ESTRATTI
+           MOVE R4-NDG                   TO W-DETT-NDG
+           MOVE R4-DT-ONBOARDING         TO W-DETT-DT-ONB
+           MOVE R4-GIORNI                TO W-DETT-GIORNI
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-STALEOB END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R4-TOT-ESTRATTI          TO W-TOT-ESTRATTI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-ANA-STALEOB.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM AN0233R4 ********************************
