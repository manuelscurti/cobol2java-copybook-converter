@@ -0,0 +1,174 @@
+      ******************************************************************
+      *                        BE300R2                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - REPORTISTICA BATCH          *
+      *  DESCRIZIONE  : REPORT DEI BONIFICI DI OGGI CON BANCA           *
+      *                 CONTROPARTE PRESENTE NELLE LISTE NEGATIVE       *
+      *                 (BE3P02-FL-WLC-BANCA = 'S'), PER LA FUNZIONE    *
+      *                 ANTIRICICLAGGIO                                 *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : BE00TBMO (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-BE300-WLC                       *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO REPORT AML BANCHE           *
+      *           IN LISTA NEGATIVA SUI BONIFICI                        *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300R2.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-BE300-WLC  ASSIGN  TO  RPTBEWLC
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-BE300-WLC
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R2-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R2-NUM-DIST                   PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R2-NUM-MOV                    PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R2-ABI-CONTROP                PIC  X(05)  VALUE SPACE.
+       01  R2-BIC-CONTROP                PIC  X(11)  VALUE SPACE.
+       01  R2-DES-BANCA                  PIC  X(105) VALUE SPACE.
+       01  R2-TOT-HIT                    PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(38)  VALUE
+               'BONIFICI CON BANCA IN LISTA NEGATIVA -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(84)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(16)  VALUE
+               'NUMERO MOVIMENTO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(10)  VALUE 'ABI'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(11)  VALUE 'BIC'.
+           02  FILLER                    PIC  X(05)  VALUE SPACE.
+           02  FILLER                    PIC  X(40)  VALUE
+               'DENOMINAZIONE BANCA'.
+           02  FILLER                    PIC  X(40)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-NUM-MOV            PIC  Z(09)9.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-ABI                PIC  X(05).
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-BIC                PIC  X(11).
+           02  FILLER                    PIC  X(05)  VALUE SPACE.
+           02  W-DETT-DENOM              PIC  X(59).
+           02  FILLER                    PIC  X(30)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(27)  VALUE
+               'TOTALE SEGNALAZIONI AML:'.
+           02  W-TOT-HIT                 PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(98)  VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: BONIFICI DI OGGI CON BANCA CONTROPARTE IN LISTA     *
+      *    NEGATIVA, DAL PIU' RECENTE AL PIU' VECCHIO                   *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-WLC-HIT CURSOR FOR
+               SELECT  NUM_DIST, NUM_MOV, ABI_CONTROP,
+                       BIC_CONTROP, DES_BANCA
+                 FROM  BE00TBMO
+                WHERE  FL_WLC_BANCA = 'S'
+                  AND  DATA_INSE = CURRENT DATE
+                ORDER BY NUM_DIST, NUM_MOV
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-BE300-WLC
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-WLC-HIT END-EXEC
+           MOVE SQLCODE                  TO R2-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-WLC-HIT
+                        INTO :R2-NUM-DIST, :R2-NUM-MOV,
+                             :R2-ABI-CONTROP, :R2-BIC-CONTROP,
+                             :R2-DES-BANCA
+               END-EXEC
+               MOVE SQLCODE               TO R2-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R2-TOT-HIT
+           MOVE R2-NUM-MOV               TO W-DETT-NUM-MOV
+           MOVE R2-ABI-CONTROP           TO W-DETT-ABI
+           MOVE R2-BIC-CONTROP           TO W-DETT-BIC
+           MOVE R2-DES-BANCA (1:59)      TO W-DETT-DENOM
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-WLC-HIT END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R2-TOT-HIT               TO W-TOT-HIT
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-BE300-WLC.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM BE300R2 ********************************
