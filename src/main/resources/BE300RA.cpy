@@ -0,0 +1,167 @@
+      ******************************************************************
+      *                        BE300RA                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - REPORTISTICA BATCH          *
+      *  DESCRIZIONE  : TRACCIA DI AUDIT DEI PROGRAMMI CHE HANNO        *
+      *                 AGGIORNATO BE00TBMO, SULLA BASE DI              *
+      *                 BE3P02-MO-PROG-ULT-AGG. PER OGNI PROGRAMMA      *
+      *                 CENSITO RIPORTA IL NUMERO DI MOVIMENTI          *
+      *                 TOCCATI E IL TIMESTAMP DELL'ULTIMO TOCCO        *
+      *                 (BE3P02-MO-DT-ULT-AGG)                          *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : BE00TBMO (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-BE300-AUDIT                     *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO TRACCIA DI AUDIT PER       *
+      *           PROGRAMMA AGGIORNANTE                                *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300RA.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-BE300-AUDIT  ASSIGN  TO  RPTBEAUD
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-BE300-AUDIT
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  RA-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  RA-PROG-ULT-AGG               PIC  X(20)  VALUE SPACE.
+       01  RA-CONTEGGIO                  PIC S9(09)  COMP-3 VALUE ZERO.
+       01  RA-MAX-DT-ULT-AGG             PIC  X(26)  VALUE SPACE.
+       01  RA-TOT-PROGRAMMI              PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(38)  VALUE
+               'TRACCIA DI AUDIT PROGRAMMI BE00TBMO -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(84)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(21)  VALUE
+               'PROGRAMMA AGGIORNANTE'.
+           02  FILLER                    PIC  X(03)  VALUE SPACE.
+           02  FILLER                    PIC  X(12)  VALUE
+               'N. MOVIMENTI'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(26)  VALUE
+               'ULTIMO AGGIORNAMENTO'.
+           02  FILLER                    PIC  X(66)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-PROG-ULT-AGG       PIC  X(20).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-CONT               PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(09)  VALUE SPACE.
+           02  W-DETT-MAX-DT-ULT-AGG     PIC  X(26).
+           02  FILLER                    PIC  X(66)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(27)  VALUE
+               'TOTALE PROGRAMMI CENSITI:'.
+           02  W-TOT-PROGRAMMI           PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(98) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: UN RECORD PER PROGRAMMA AGGIORNANTE, CON NUMEROSITA'*
+      *    DEI MOVIMENTI E TIMESTAMP DELL'ULTIMO AGGIORNAMENTO          *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-AUDIT CURSOR FOR
+               SELECT  MO_PROG_ULT_AGG, COUNT(*), MAX(MO_DT_ULT_AGG)
+                 FROM  BE00TBMO
+                GROUP BY MO_PROG_ULT_AGG
+                ORDER BY MAX(MO_DT_ULT_AGG) DESC
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-BE300-AUDIT
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-AUDIT END-EXEC
+           MOVE SQLCODE                  TO RA-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-AUDIT
+                        INTO :RA-PROG-ULT-AGG, :RA-CONTEGGIO,
+                             :RA-MAX-DT-ULT-AGG
+               END-EXEC
+               MOVE SQLCODE               TO RA-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO RA-TOT-PROGRAMMI
+           MOVE RA-PROG-ULT-AGG          TO W-DETT-PROG-ULT-AGG
+           MOVE RA-CONTEGGIO             TO W-DETT-CONT
+           MOVE RA-MAX-DT-ULT-AGG        TO W-DETT-MAX-DT-ULT-AGG
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-AUDIT END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE RA-TOT-PROGRAMMI         TO W-TOT-PROGRAMMI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-BE300-AUDIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM BE300RA ********************************
