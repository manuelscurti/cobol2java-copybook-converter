@@ -0,0 +1,148 @@
+      ******************************************************************
+      *                        D05223R0                                *
+      *                                                                *
+      *  PROCEDURA    : DFAX A SERVIZI - REPORTISTICA BATCH            *
+      *  DESCRIZIONE  : REPORT GIORNALIERO SCARTI DFAX (T_INF_DFAX)    *
+      *                 CONTEGGIO PER TESTO ERRORE E PER DEALER        *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE DFAX               *
+      *  INPUT        : T_INF_DFAX (DB2)                               *
+      *  OUTPUT       : REPORT SU RPT-DFAX-SCARTI                      *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO REPORT SCARTI DFAX PER     *
+      *           ERRORE E PER DEALER (RICHIEDE COLONNA DFAX_VDR SU    *
+      *           T_INF_DFAX, AGGIUNTA CONTESTUALMENTE IN D05223A0)    *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     D05223R0.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-DFAX-SCARTI  ASSIGN  TO  RPTDFAX
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-DFAX-SCARTI
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R0-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R0-ERRORE                     PIC  X(30)  VALUE SPACE.
+       01  R0-VDR                        PIC  9(07)  VALUE ZERO.
+       01  R0-CONTEGGIO                  PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(20)  VALUE
+               'REPORT SCARTI DFAX -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(102) VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(18)  VALUE
+               'ERRORE'.
+           02  FILLER                    PIC  X(30)  VALUE SPACE.
+           02  FILLER                    PIC  X(10)  VALUE 'DEALER'.
+           02  FILLER                    PIC  X(10)  VALUE SPACE.
+           02  FILLER                    PIC  X(10)  VALUE 'CONTEGGIO'.
+           02  FILLER                    PIC  X(54)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-ERRORE             PIC  X(30).
+           02  FILLER                    PIC  X(18)  VALUE SPACE.
+           02  W-DETT-VDR                PIC  9(07).
+           02  FILLER                    PIC  X(13)  VALUE SPACE.
+           02  W-DETT-CONT               PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(58)  VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: UN RECORD PER COPPIA ERRORE/DEALER CON CONTEGGIO   *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-SCARTI CURSOR FOR
+               SELECT  DFAX_ERRORE, DFAX_VDR, COUNT(*)
+                 FROM  T_INF_DFAX
+                WHERE  DATE(DFAX_DATA_INS) = CURRENT DATE
+                GROUP BY DFAX_ERRORE, DFAX_VDR
+                ORDER BY DFAX_ERRORE, COUNT(*) DESC
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-DFAX-SCARTI
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-SCARTI END-EXEC
+           MOVE SQLCODE                  TO R0-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-SCARTI
+                        INTO :R0-ERRORE, :R0-VDR, :R0-CONTEGGIO
+               END-EXEC
+               MOVE SQLCODE               TO R0-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           MOVE R0-ERRORE                TO W-DETT-ERRORE
+           MOVE R0-VDR                   TO W-DETT-VDR
+           MOVE R0-CONTEGGIO             TO W-DETT-CONT
+           MOVE W-RIGA-DETT               TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-SCARTI END-EXEC
+           CLOSE RPT-DFAX-SCARTI.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM D05223R0 *******************************
