@@ -0,0 +1,205 @@
+      ******************************************************************
+      *                        BE300R3                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - REPORTISTICA BATCH          *
+      *  DESCRIZIONE  : RICONCILIAZIONE CAMBIO PER I BONIFICI IN        *
+      *                 DIVISA ESTERA. RICALCOLA L'IMPORTO IN EURO A    *
+      *                 PARTIRE DALL'IMPORTO IN DIVISA (BE3P02-OPE-     *
+      *                 IMP-DIV) E DAL CAMBIO APPLICATO (BE3P02-OPE-    *
+      *                 CAMBIO, CON 6 CIFRE DECIMALI IMPLICITE) E       *
+      *                 SEGNALA I MOVIMENTI IN CUI L'IMPORTO RICALCOLATO*
+      *                 SI DISCOSTA DALL'IMPORTO REGISTRATO (BE3P02-    *
+      *                 IMPORTO) PER PIU' DI UN EURO                    *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : BE00TBMO (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-BE300-CAMBIO                    *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO RICONCILIAZIONE CAMBIO     *
+      *           SUI BONIFICI IN DIVISA ESTERA                        *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300R3.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-BE300-CAMBIO  ASSIGN  TO  RPTBECAM
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-BE300-CAMBIO
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R3-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R3-NUM-DIST                   PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R3-NUM-MOV                    PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R3-DIVISA                     PIC  X(03)  VALUE SPACE.
+       01  R3-IMPORTO                    PIC S9(18)  COMP-3 VALUE ZERO.
+       01  R3-IMPORTO-CALC               PIC S9(18)  COMP-3 VALUE ZERO.
+       01  R3-TOT-DISALL                 PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+      *    GLI IMPORTI SONO REGISTRATI IN CENTESIMI DI EURO (VEDI       *
+      *    COMMENTO SU BE3P02-IMPORTO IN BE300W01): PER IL REPORT       *
+      *    VENGONO RICONDOTTI IN EURO CON 2 DECIMALI                    *
+       01  R3-IMPORTO-EURO                PIC S9(16)V99 COMP-3
+                                                          VALUE ZERO.
+       01  R3-IMPORTO-CALC-EURO           PIC S9(16)V99 COMP-3
+                                                          VALUE ZERO.
+       01  R3-SCOSTO-EURO                 PIC S9(16)V99 COMP-3
+                                                          VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(38)  VALUE
+               'CAMBI DISALLINEATI SU DIVISA ESTERA -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(84)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(16)  VALUE
+               'NUMERO MOVIMENTO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(08)  VALUE 'DIVISA'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(18)  VALUE
+               'IMPORTO REGISTRATO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(19)  VALUE
+               'IMPORTO RICALCOLATO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(11)  VALUE
+               'SCOSTAMENTO'.
+           02  FILLER                    PIC  X(42)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-NUM-MOV            PIC  Z(09)9.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-DIVISA             PIC  X(08).
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-IMPORTO            PIC  Z(12)9,99.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-IMPORTO-CALC       PIC  Z(12)9,99.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-SCOSTO             PIC  Z(12)9,99.
+           02  FILLER                    PIC  X(46)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(27)  VALUE
+               'TOTALE CAMBI DISALLINEATI:'.
+           02  W-TOT-DISALL              PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(98)  VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: MOVIMENTI DI OGGI IN DIVISA ESTERA IL CUI IMPORTO   *
+      *    RICALCOLATO (IMP-DIV * CAMBIO, CAMBIO CON 6 DECIMALI         *
+      *    IMPLICITE) SI DISCOSTA DALL'IMPORTO REGISTRATO PER PIU' DI   *
+      *    UN EURO (100 CENTESIMI)                                      *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-CAMBIO CURSOR FOR
+               SELECT  NUM_DIST, NUM_MOV, DIVISA_MOV, IMPORTO,
+                       (OPE_IMP_DIV * OPE_CAMBIO) / 1000000
+                 FROM  BE00TBMO
+                WHERE  DIVISA_MOV NOT = 'EUR'
+                  AND  DATA_INSE = CURRENT DATE
+                  AND  ABS(IMPORTO -
+                           (OPE_IMP_DIV * OPE_CAMBIO) / 1000000) > 100
+                ORDER BY NUM_DIST, NUM_MOV
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-BE300-CAMBIO
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-CAMBIO END-EXEC
+           MOVE SQLCODE                  TO R3-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-CAMBIO
+                        INTO :R3-NUM-DIST, :R3-NUM-MOV, :R3-DIVISA,
+                             :R3-IMPORTO, :R3-IMPORTO-CALC
+               END-EXEC
+               MOVE SQLCODE               TO R3-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R3-TOT-DISALL
+           COMPUTE R3-IMPORTO-EURO      = R3-IMPORTO / 100
+           COMPUTE R3-IMPORTO-CALC-EURO = R3-IMPORTO-CALC / 100
+           COMPUTE R3-SCOSTO-EURO = R3-IMPORTO-EURO
+                                   - R3-IMPORTO-CALC-EURO
+           IF  R3-SCOSTO-EURO < 0
+               COMPUTE R3-SCOSTO-EURO = R3-SCOSTO-EURO * -1
+           END-IF
+           MOVE R3-NUM-MOV               TO W-DETT-NUM-MOV
+           MOVE R3-DIVISA                TO W-DETT-DIVISA
+           MOVE R3-IMPORTO-EURO          TO W-DETT-IMPORTO
+           MOVE R3-IMPORTO-CALC-EURO     TO W-DETT-IMPORTO-CALC
+           MOVE R3-SCOSTO-EURO           TO W-DETT-SCOSTO
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-CAMBIO END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R3-TOT-DISALL            TO W-TOT-DISALL
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-BE300-CAMBIO.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM BE300R3 ********************************
