@@ -0,0 +1,185 @@
+      ******************************************************************
+      *                        TE0009R3                                *
+      *                                                                *
+      *  PROCEDURA    : ARCHIVIO CONTRATTO - REPORTISTICA BATCH        *
+      *  DESCRIZIONE  : CONTROLLO DI CONGRUENZA SUI CONTRATTI CON       *
+      *                 FLAG MULTIBANCA (TE000902-FLGMBC) VALORIZZATO   *
+      *                 RISPETTO ALLA BANCA LEADER CENSITA              *
+      *                 (TE000902-CBCALE/TE000902-CISTLE): SEGNALA I    *
+      *                 CONTRATTI MULTIBANCA PRIVI DI BANCA LEADER,     *
+      *                 QUELLI CON BANCA LEADER COINCIDENTE CON LA      *
+      *                 BANCA PROPRIA, E I CONTRATTI NON MULTIBANCA     *
+      *                 CON UNA BANCA LEADER DIVERSA DALLA PROPRIA      *
+      *                 COMUNQUE VALORIZZATA                            *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ARCHIVIO CONTRATTO *
+      *  INPUT        : TE000902 (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-TE0009-MULTIB                   *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO CONTROLLO CONGRUENZA       *
+      *           MULTIBANCA                                           *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     TE0009R3.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-TE0009-MULTIB  ASSIGN  TO  RPTTEMLB
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-TE0009-MULTIB
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R3-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R3-CODKTR                     PIC  X(13)  VALUE SPACE.
+       01  R3-FLGMBC                     PIC  X(01)  VALUE SPACE.
+       01  R3-CODABI                     PIC  X(05)  VALUE SPACE.
+       01  R3-CISTLE                     PIC  X(02)  VALUE SPACE.
+       01  R3-CODIST                     PIC  X(02)  VALUE SPACE.
+       01  R3-CBCALE                     PIC  X(05)  VALUE SPACE.
+       01  R3-TOT-ANOMALIE               PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(47)  VALUE
+               'CONGRUENZA MULTIBANCA/BANCA LEADER CONTRATTI -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(75)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(16)  VALUE
+               'CODICE CONTRATTO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(30)  VALUE
+               'TIPO ANOMALIA'.
+           02  FILLER                    PIC  X(82)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-CODKTR             PIC  X(16).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-ANOMALIA           PIC  X(43).
+           02  FILLER                    PIC  X(69)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(25)  VALUE
+               'TOTALE ANOMALIE RILEVATE:'.
+           02  W-TOT-ANOMALIE            PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(100) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: CONTRATTI MULTIBANCA PRIVI DI BANCA LEADER O CON    *
+      *    BANCA LEADER COINCIDENTE CON LA PROPRIA, E CONTRATTI NON     *
+      *    MULTIBANCA CON UNA BANCA LEADER DIVERSA COMUNQUE VALORIZZATA *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-MULTIB CURSOR FOR
+               SELECT  CODKTR, FLGMBC, CODABI, CISTLE, CODIST, CBCALE
+                 FROM  TE000902
+                WHERE  (FLGMBC = 'S'
+                   AND  (CBCALE = SPACE
+                     OR  CISTLE = SPACE
+                     OR  (CBCALE = CODABI AND CISTLE = CODIST)))
+                   OR  (FLGMBC NOT = 'S'
+                   AND  CBCALE NOT = SPACE
+                   AND  CBCALE NOT = CODABI)
+                ORDER BY CODKTR
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-TE0009-MULTIB
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-MULTIB END-EXEC
+           MOVE SQLCODE                  TO R3-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-MULTIB
+                        INTO :R3-CODKTR, :R3-FLGMBC, :R3-CODABI,
+                             :R3-CISTLE, :R3-CODIST, :R3-CBCALE
+               END-EXEC
+               MOVE SQLCODE               TO R3-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R3-TOT-ANOMALIE
+           MOVE R3-CODKTR                TO W-DETT-CODKTR
+           IF  R3-FLGMBC = 'S'
+               IF  R3-CBCALE = SPACE OR R3-CISTLE = SPACE
+                   MOVE 'MULTIBANCA SENZA BANCA LEADER'
+                                          TO W-DETT-ANOMALIA
+               ELSE
+                   MOVE 'BANCA LEADER COINCIDE CON LA PROPRIA'
+                                          TO W-DETT-ANOMALIA
+               END-IF
+           ELSE
+               MOVE 'BANCA LEADER DIVERSA SENZA FLAG MULTIBANCA'
+                                          TO W-DETT-ANOMALIA
+           END-IF
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-MULTIB END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R3-TOT-ANOMALIE          TO W-TOT-ANOMALIE
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-TE0009-MULTIB.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM TE0009R3 ********************************
