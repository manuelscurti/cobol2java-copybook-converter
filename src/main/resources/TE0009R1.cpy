@@ -0,0 +1,211 @@
+      ******************************************************************
+      *                        TE0009R1                                *
+      *                                                                *
+      *  PROCEDURA    : ARCHIVIO CONTRATTO - REPORTISTICA BATCH        *
+      *  DESCRIZIONE  : TRACCIATURA DELLO STATO DI ESECUZIONE DEI       *
+      *                 PROGRAMMI DI PRODUZIONE FLUSSI INFORMATIVI      *
+      *                 CENSITI IN TE000902-BPFLIN (TABELLA PROGRAMMI   *
+      *                 PER PRODUZIONE FLUSSI INFORMATIVI, UNA RIGA     *
+      *                 PER PROGRAMMA E CONTRATTO). PER OGNI PROGRAMMA  *
+      *                 RIPORTA IL NUMERO DI CONTRATTI CHE LO USANO E   *
+      *                 L'ESITO DELL'ULTIMA ESECUZIONE REGISTRATA       *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ARCHIVIO CONTRATTO *
+      *  INPUT        : TE000902_BPFLIN, T_FLU_RUN (DB2)               *
+      *  OUTPUT       : REPORT SU RPT-TE0009-RUNFLU                   *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO TRACCIATURA STATO          *
+      *           ESECUZIONE PROGRAMMI FLUSSI INFORMATIVI               *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     TE0009R1.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-TE0009-RUNFLU  ASSIGN  TO  RPTTERUN
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-TE0009-RUNFLU
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R1-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R1-PPFIF                      PIC  X(08)  VALUE SPACE.
+       01  R1-TIPFL                      PIC  X(01)  VALUE SPACE.
+       01  R1-NUM-CONTRATTI              PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R1-RUN-STATO                  PIC  X(02)  VALUE SPACE.
+       01  R1-RUN-DT-ULT-ESEC            PIC  X(26)  VALUE SPACE.
+       01  R1-TOT-PROGRAMMI              PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+       01  SW-RUN-TROVATO                PIC  X(01)  VALUE 'N'.
+           88  RUN-TROVATO                           VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(47)  VALUE
+               'STATO ESECUZIONE PROGRAMMI FLUSSI INFORMATIVI -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(75)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(10)  VALUE
+               'PROGRAMMA'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(04)  VALUE
+               'TIPO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(12)  VALUE
+               'N. CONTRATTI'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(20)  VALUE
+               'STATO ULTIMA ESEC.'.
+           02  FILLER                    PIC  X(74)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-PPFIF              PIC  X(10).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-TIPFL              PIC  X(04).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-NUM-CONTR          PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(09)  VALUE SPACE.
+           02  W-DETT-STATO              PIC  X(24).
+           02  FILLER                    PIC  X(70)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(25)  VALUE
+               'TOTALE PROGRAMMI CENSITI:'.
+           02  W-TOT-PROGRAMMI           PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(100) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: UN RECORD PER PROGRAMMA/TIPO FLUSSO CENSITO IN      *
+      *    TE000902-BPFLIN, CON IL NUMERO DI CONTRATTI CHE LO USANO     *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-FLUSSI CURSOR FOR
+               SELECT  YPPFIF, FTIPFL, COUNT(*)
+                 FROM  TE000902_BPFLIN
+                GROUP BY YPPFIF, FTIPFL
+                ORDER BY YPPFIF
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-TE0009-RUNFLU
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-FLUSSI END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-FLUSSI
+                        INTO :R1-PPFIF, :R1-TIPFL, :R1-NUM-CONTRATTI
+               END-EXEC
+               MOVE SQLCODE               TO R1-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2150-SELECT-STATO-RUN
+                      THRU 2150-SELECT-STATO-RUN-X
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    RECUPERA L'ESITO DELL'ULTIMA ESECUZIONE REGISTRATA PER IL    *
+      *    PROGRAMMA CORRENTE, SULLO STESSO MODELLO DELLA SELECT DI     *
+      *    SOGLIA A RIGA UNICA GIA' USATA PER BE00TBCTL (BE300R6)       *
+      *----------------------------------------------------------------*
+       2150-SELECT-STATO-RUN.
+           MOVE 'N'                       TO SW-RUN-TROVATO
+           MOVE SPACE                     TO R1-RUN-STATO
+           MOVE SPACE                     TO R1-RUN-DT-ULT-ESEC
+      *
+           EXEC SQL SELECT RUN_STATO, RUN_DT_ULT_ESEC
+                      INTO :R1-RUN-STATO, :R1-RUN-DT-ULT-ESEC
+                      FROM T_FLU_RUN
+                     WHERE RUN_PROGRAMMA = :R1-PPFIF
+           END-EXEC
+           MOVE SQLCODE                   TO R1-SQLCODE
+           IF  SQLCODE = 0
+               SET RUN-TROVATO            TO TRUE
+           END-IF.
+      *----------------------------------------------------------------*
+       2150-SELECT-STATO-RUN-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R1-TOT-PROGRAMMI
+           MOVE R1-PPFIF                 TO W-DETT-PPFIF
+           MOVE R1-TIPFL                 TO W-DETT-TIPFL
+           MOVE R1-NUM-CONTRATTI         TO W-DETT-NUM-CONTR
+           IF  NOT RUN-TROVATO
+               MOVE 'MAI ESEGUITO'       TO W-DETT-STATO
+           ELSE
+               IF  R1-RUN-STATO = 'OK'
+                   MOVE 'OK'             TO W-DETT-STATO
+               ELSE
+                   MOVE 'ULTIMA ESEC. IN ERRORE'
+                                          TO W-DETT-STATO
+               END-IF
+           END-IF
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-FLUSSI END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R1-TOT-PROGRAMMI         TO W-TOT-PROGRAMMI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-TE0009-RUNFLU.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM TE0009R1 ********************************
