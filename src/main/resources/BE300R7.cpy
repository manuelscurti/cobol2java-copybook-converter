@@ -0,0 +1,305 @@
+      ******************************************************************
+      *                        BE300R7                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - CONTROLLO BATCH             *
+      *  DESCRIZIONE  : SWEEP DI VALIDAZIONE DEL CHECKSUM IBAN (MODULO  *
+      *                 97, ISO 13616) SU ORDINANTE E BENEFICIARIO DEI  *
+      *                 BONIFICI DI OGGI, ESEGUITA A MONTE DI QUALSIASI *
+      *                 ALTRA LAVORAZIONE, PER INTERCETTARE GLI IBAN    *
+      *                 NON VALIDI PRIMA DELLA LORO TRASMISSIONE        *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : BE00TBMO (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-BE300-IBAN                      *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO SWEEP VALIDAZIONE IBAN      *
+      *           A MONTE SU ORDINANTE E BENEFICIARIO                  *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300R7.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-BE300-IBAN  ASSIGN  TO  RPTBEIBN
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-BE300-IBAN
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R7-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R7-NUM-DIST                   PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R7-NUM-MOV                    PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R7-ORD-IBAN                   PIC  X(34)  VALUE SPACE.
+       01  R7-BEN-IBAN                   PIC  X(34)  VALUE SPACE.
+       01  R7-TOT-ANOMALIE               PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+      *----------------------------------------------------------------*
+      *    AREA DI LAVORO PER LA VALIDAZIONE DEL CHECKSUM IBAN          *
+      *    (ALGORITMO MODULO 97 SECONDO LA NORMA ISO 13616)             *
+      *----------------------------------------------------------------*
+       01  R7-ALFABETO                   PIC  X(26)  VALUE
+           'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01  R7-IBAN-INPUT                 PIC  X(34)  VALUE SPACE.
+       01  R7-IBAN-LEN                   PIC S9(04) COMP VALUE ZERO.
+       01  R7-IBAN-REARR                 PIC  X(34)  VALUE SPACE.
+       01  R7-NUM-BUFFER                 PIC  X(70)  VALUE SPACE.
+       01  R7-NUM-LEN                    PIC S9(04) COMP VALUE ZERO.
+       01  R7-CARATTERE                  PIC  X(01)  VALUE SPACE.
+       01  R7-POS-ALFA                   PIC S9(04) COMP VALUE ZERO.
+       01  R7-VALORE-LETTERA             PIC  99     VALUE ZERO.
+       01  R7-RESTO                      PIC S9(09) COMP VALUE ZERO.
+       01  R7-APPOGGIO-DIV               PIC S9(09) COMP VALUE ZERO.
+       01  R7-QUOZIENTE                  PIC S9(09) COMP VALUE ZERO.
+       01  R7-CIFRA                      PIC  9(01)  VALUE ZERO.
+       01  R7-I                          PIC S9(04) COMP VALUE ZERO.
+       01  R7-J                          PIC S9(04) COMP VALUE ZERO.
+       01  SW-ESITO-IBAN                 PIC  X(01)  VALUE 'N'.
+           88  IBAN-VALIDO                           VALUE 'S'.
+           88  IBAN-NON-VALIDO                        VALUE 'N'.
+       01  SW-CARATTERI-IBAN             PIC  X(01)  VALUE 'S'.
+           88  R7-CARATTERI-OK                        VALUE 'S'.
+           88  R7-CARATTERI-KO                        VALUE 'N'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(37)  VALUE
+               'SWEEP VALIDAZIONE CHECKSUM IBAN -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(85)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(16)  VALUE
+               'NUMERO MOVIMENTO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(12)  VALUE 'LATO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(34)  VALUE
+               'IBAN NON VALIDO'.
+           02  FILLER                    PIC  X(62)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-NUM-MOV            PIC  Z(09)9.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-LATO               PIC  X(12).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-IBAN               PIC  X(34).
+           02  FILLER                    PIC  X(66)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(27)  VALUE
+               'TOTALE IBAN NON VALIDI:'.
+           02  W-TOT-ANOMALIE            PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(98)  VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: BONIFICI DI OGGI. LA VALIDITA' DEL CHECKSUM IBAN    *
+      *    NON E' VERIFICABILE IN SQL E VIENE CALCOLATA RIGA PER RIGA   *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-IBAN CURSOR FOR
+               SELECT  NUM_DIST, NUM_MOV, ORD_IBAN, BEN_IBAN
+                 FROM  BE00TBMO
+                WHERE  DATA_INSE = CURRENT DATE
+                ORDER BY NUM_DIST, NUM_MOV
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-BE300-IBAN
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-IBAN END-EXEC
+           MOVE SQLCODE                  TO R7-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-IBAN
+                        INTO :R7-NUM-DIST, :R7-NUM-MOV,
+                             :R7-ORD-IBAN, :R7-BEN-IBAN
+               END-EXEC
+               MOVE SQLCODE               TO R7-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   MOVE R7-ORD-IBAN       TO R7-IBAN-INPUT
+                   PERFORM 2200-VALIDA-IBAN THRU 2200-VALIDA-IBAN-X
+                   IF  IBAN-NON-VALIDO
+                       PERFORM 2100-SCRIVI-DETT
+                          THRU 2100-SCRIVI-DETT-X
+                   END-IF
+      *
+                   MOVE R7-BEN-IBAN       TO R7-IBAN-INPUT
+                   PERFORM 2200-VALIDA-IBAN THRU 2200-VALIDA-IBAN-X
+                   IF  IBAN-NON-VALIDO
+                       PERFORM 2150-SCRIVI-DETT-BEN
+                          THRU 2150-SCRIVI-DETT-BEN-X
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R7-TOT-ANOMALIE
+           MOVE R7-NUM-MOV               TO W-DETT-NUM-MOV
+           MOVE 'ORDINANTE'              TO W-DETT-LATO
+           MOVE R7-ORD-IBAN              TO W-DETT-IBAN
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2150-SCRIVI-DETT-BEN.
+           ADD 1                         TO R7-TOT-ANOMALIE
+           MOVE R7-NUM-MOV               TO W-DETT-NUM-MOV
+           MOVE 'BENEFICIARIO'           TO W-DETT-LATO
+           MOVE R7-BEN-IBAN              TO W-DETT-IBAN
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2150-SCRIVI-DETT-BEN-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    VALIDA R7-IBAN-INPUT CON L'ALGORITMO MODULO 97 (ISO 13616):  *
+      *    1) SPOSTA I PRIMI 4 CARATTERI IN CODA                        *
+      *    2) SOSTITUISCE OGNI LETTERA CON IL VALORE NUMERICO           *
+      *       CORRISPONDENTE (A=10 ... Z=35)                            *
+      *    3) CALCOLA IL RESTO DELLA DIVISIONE PER 97 CIFRA PER CIFRA,  *
+      *       SENZA RICORRERE A FUNZIONI INTRINSECHE, PER EVITARE       *
+      *       L'OVERFLOW SU NUMERI A PIU' DI 30 CIFRE                   *
+      *    L'IBAN E' VALIDO SE IL RESTO FINALE E' 1                     *
+      *----------------------------------------------------------------*
+       2200-VALIDA-IBAN.
+           SET IBAN-NON-VALIDO           TO TRUE
+           SET R7-CARATTERI-OK           TO TRUE
+           MOVE 34                       TO R7-IBAN-LEN
+           PERFORM VARYING R7-I FROM 34 BY -1
+                   UNTIL R7-I < 1
+                      OR R7-IBAN-INPUT (R7-I:1) NOT = SPACE
+               SUBTRACT 1                FROM R7-IBAN-LEN
+           END-PERFORM
+      *
+           IF  R7-IBAN-LEN >= 5
+               MOVE SPACE                    TO R7-IBAN-REARR
+               MOVE R7-IBAN-INPUT (5:R7-IBAN-LEN - 4)
+                                          TO R7-IBAN-REARR (1:
+                                                 R7-IBAN-LEN - 4)
+               MOVE R7-IBAN-INPUT (1:4)       TO R7-IBAN-REARR
+                                                 (R7-IBAN-LEN - 3:4)
+      *
+               MOVE SPACE                    TO R7-NUM-BUFFER
+               MOVE 0                        TO R7-NUM-LEN
+               PERFORM VARYING R7-I FROM 1 BY 1
+                       UNTIL R7-I > R7-IBAN-LEN
+                          OR R7-CARATTERI-KO
+                   MOVE R7-IBAN-REARR (R7-I:1) TO R7-CARATTERE
+                   IF  R7-CARATTERE >= 'A' AND R7-CARATTERE <= 'Z'
+                       PERFORM 2210-CERCA-ALFA THRU 2210-CERCA-ALFA-X
+                       COMPUTE R7-VALORE-LETTERA = R7-POS-ALFA + 9
+                       ADD 1                  TO R7-NUM-LEN
+                       MOVE R7-VALORE-LETTERA (1:1)
+                                      TO R7-NUM-BUFFER (R7-NUM-LEN:1)
+                       ADD 1                  TO R7-NUM-LEN
+                       MOVE R7-VALORE-LETTERA (2:1)
+                                      TO R7-NUM-BUFFER (R7-NUM-LEN:1)
+                   ELSE
+                       IF  R7-CARATTERE NOT NUMERIC
+                           SET R7-CARATTERI-KO TO TRUE
+                       ELSE
+                           ADD 1              TO R7-NUM-LEN
+                           MOVE R7-CARATTERE
+                                      TO R7-NUM-BUFFER (R7-NUM-LEN:1)
+                       END-IF
+                   END-IF
+               END-PERFORM
+      *
+               IF  R7-CARATTERI-OK
+                   MOVE 0                    TO R7-RESTO
+                   PERFORM VARYING R7-I FROM 1 BY 1
+                           UNTIL R7-I > R7-NUM-LEN
+                       MOVE R7-NUM-BUFFER (R7-I:1) TO R7-CIFRA
+                       COMPUTE R7-APPOGGIO-DIV = R7-RESTO * 10
+                                                + R7-CIFRA
+                       DIVIDE R7-APPOGGIO-DIV BY 97
+                              GIVING R7-QUOZIENTE REMAINDER R7-RESTO
+                   END-PERFORM
+      *
+                   IF  R7-RESTO = 1
+                       SET IBAN-VALIDO        TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2200-VALIDA-IBAN-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    CERCA LA POSIZIONE (1-26) DI R7-CARATTERE NELL'ALFABETO      *
+      *----------------------------------------------------------------*
+       2210-CERCA-ALFA.
+           PERFORM VARYING R7-J FROM 1 BY 1
+                   UNTIL R7-J > 26
+                      OR R7-ALFABETO (R7-J:1) = R7-CARATTERE
+               CONTINUE
+           END-PERFORM
+           MOVE R7-J                     TO R7-POS-ALFA.
+      *----------------------------------------------------------------*
+       2210-CERCA-ALFA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-IBAN END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R7-TOT-ANOMALIE          TO W-TOT-ANOMALIE
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-BE300-IBAN.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM BE300R7 ********************************
