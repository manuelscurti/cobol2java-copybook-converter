@@ -0,0 +1,189 @@
+      ******************************************************************
+      *                        BE300R4                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - REPORTISTICA BATCH          *
+      *  DESCRIZIONE  : CONTROLLO MAKER-CHECKER SUI BONIFICI DI         *
+      *                 IMPORTO ELEVATO. SEGNALA I MOVIMENTI OLTRE      *
+      *                 SOGLIA (50.000 EURO) PRIVI DELLA SECONDA        *
+      *                 AUTORIZZAZIONE (BE3P02-OPE-DT-AU-2 A SPAZI)     *
+      *                 OPPURE AUTORIZZATI DUE VOLTE DALLO STESSO       *
+      *                 OPERATORE (BE3P02-OPE-OP-AU-1 = OPE-OP-AU-2)    *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : BE00TBMO (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-BE300-MACK                      *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO CONTROLLO MAKER-CHECKER    *
+      *           SUI BONIFICI DI IMPORTO ELEVATO                      *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300R4.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-BE300-MACK  ASSIGN  TO  RPTBEMCK
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-BE300-MACK
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *    SOGLIA DI CONTROLLO: 50.000 EURO, ESPRESSA IN CENTESIMI      *
+       01  R4-SOGLIA-IMPORTO             PIC S9(18)  COMP-3
+                                                 VALUE 5000000.
+       01  R4-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R4-NUM-DIST                   PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R4-NUM-MOV                    PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R4-OP-AU-1                    PIC  X(12)  VALUE SPACE.
+       01  R4-OP-AU-2                    PIC  X(12)  VALUE SPACE.
+       01  R4-DT-AU-2                    PIC  X(08)  VALUE SPACE.
+       01  R4-TOT-ANOMALIE               PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(46)  VALUE
+               'CONTROLLO MAKER-CHECKER BONIFICI RILEVANTI -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(76)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(16)  VALUE
+               'NUMERO MOVIMENTO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(14)  VALUE
+               'OPERATORE AU-1'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(14)  VALUE
+               'OPERATORE AU-2'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(24)  VALUE
+               'TIPO ANOMALIA'.
+           02  FILLER                    PIC  X(52)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-NUM-MOV            PIC  Z(09)9.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-OP-AU-1            PIC  X(14).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-OP-AU-2            PIC  X(14).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-ANOMALIA           PIC  X(30).
+           02  FILLER                    PIC  X(50)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(25)  VALUE
+               'TOTALE ANOMALIE RILEVATE:'.
+           02  W-TOT-ANOMALIE            PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(100) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: BONIFICI DI OGGI OLTRE SOGLIA PRIVI DI SECONDA      *
+      *    AUTORIZZAZIONE, O AUTORIZZATI DUE VOLTE DALLO STESSO         *
+      *    OPERATORE                                                    *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-MACK CURSOR FOR
+               SELECT  NUM_DIST, NUM_MOV, OPE_OP_AU_1, OPE_OP_AU_2,
+                       OPE_DT_AU_2
+                 FROM  BE00TBMO
+                WHERE  DATA_INSE = CURRENT DATE
+                  AND  IMPORTO > :R4-SOGLIA-IMPORTO
+                  AND  (OPE_DT_AU_2 = SPACE
+                    OR  OPE_OP_AU_1 = OPE_OP_AU_2)
+                ORDER BY NUM_DIST, NUM_MOV
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-BE300-MACK
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-MACK END-EXEC
+           MOVE SQLCODE                  TO R4-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-MACK
+                        INTO :R4-NUM-DIST, :R4-NUM-MOV,
+                             :R4-OP-AU-1, :R4-OP-AU-2, :R4-DT-AU-2
+               END-EXEC
+               MOVE SQLCODE               TO R4-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R4-TOT-ANOMALIE
+           MOVE R4-NUM-MOV               TO W-DETT-NUM-MOV
+           MOVE R4-OP-AU-1               TO W-DETT-OP-AU-1
+           MOVE R4-OP-AU-2               TO W-DETT-OP-AU-2
+           IF  R4-DT-AU-2 = SPACE
+               MOVE 'SECONDA AUT. MANCANTE'
+                                          TO W-DETT-ANOMALIA
+           ELSE
+               MOVE 'STESSO OPERATORE SU AU-1/AU-2'
+                                          TO W-DETT-ANOMALIA
+           END-IF
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-MACK END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R4-TOT-ANOMALIE          TO W-TOT-ANOMALIE
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-BE300-MACK.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM BE300R4 ********************************
