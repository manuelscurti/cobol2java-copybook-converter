@@ -0,0 +1,169 @@
+      ******************************************************************
+      *                        AN0233R3                                *
+      *                                                                *
+      *  PROCEDURA    : ANAGRAFE GENERALE - REPORTISTICA BATCH         *
+      *  DESCRIZIONE  : REPORT DI CONSOLIDAMENTO PER GRUPPO HOLDING.   *
+      *                 L'ANAGRAFICA ON-LINE SEGNALA L'APPARTENENZA DI *
+      *                 UN NDG A UN GRUPPO HOLDING (AN0233-HOLDING),   *
+      *                 MA NON AGGREGA I DATI DEI SINGOLI NDG DEL      *
+      *                 GRUPPO. QUESTO REPORT RAGGRUPPA I NDG PER      *
+      *                 CODICE GRUPPO E TOTALIZZA NUMEROSITA' ED       *
+      *                 ESPOSIZIONE COMPLESSIVA, PER DARE VISIBILITA'  *
+      *                 DEL RISCHIO A LIVELLO DI GRUPPO E NON DI       *
+      *                 SINGOLO NDG                                    *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ANAGRAFE           *
+      *  INPUT        : T_ANA_HOLDING (DB2)                            *
+      *  OUTPUT       : REPORT SU RPT-ANA-HOLDING                      *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO REPORT DI ROLLUP PER       *
+      *           GRUPPO HOLDING                                       *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     AN0233R3.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-ANA-HOLDING   ASSIGN  TO  RPTHOLD
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-ANA-HOLDING
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R3-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R3-GRUPPO                     PIC  X(12)  VALUE SPACE.
+       01  R3-CONTEGGIO                  PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R3-TOT-ESPOSIZIONE       PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  R3-TOT-GRUPPI                 PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(34)  VALUE
+               'CONSOLIDATO RISCHIO GRUPPI HOLDING'.
+           02  FILLER                    PIC  X(02)  VALUE SPACE.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(86)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(14)  VALUE 'GRUPPO'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(12)  VALUE 'N. NDG'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(20)  VALUE
+               'ESPOSIZIONE'.
+           02  FILLER                    PIC  X(76)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-GRUPPO             PIC  X(14).
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-CONT               PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(09)  VALUE SPACE.
+           02  W-DETT-ESPOS              PIC  ZZ.ZZZ.ZZZ.ZZ9,99.
+           02  FILLER                    PIC  X(79)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(23)  VALUE
+               'TOTALE GRUPPI CENSITI:'.
+           02  W-TOT-GRUPPI              PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(102) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: UN RECORD PER GRUPPO HOLDING, CON NUMEROSITA' E     *
+      *    SOMMA DELL'ESPOSIZIONE DEI NDG APPARTENENTI AL GRUPPO       *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-HOLDING CURSOR FOR
+               SELECT  HLD_GRUPPO, COUNT(*), SUM(HLD_ESPOSIZIONE)
+                 FROM  T_ANA_HOLDING
+                GROUP BY HLD_GRUPPO
+                ORDER BY SUM(HLD_ESPOSIZIONE) DESC
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-ANA-HOLDING
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-HOLDING END-EXEC
+           MOVE SQLCODE                  TO R3-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-HOLDING
+                        INTO :R3-GRUPPO, :R3-CONTEGGIO,
+                             :R3-TOT-ESPOSIZIONE
+               END-EXEC
+               MOVE SQLCODE               TO R3-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R3-TOT-GRUPPI
+           MOVE R3-GRUPPO                TO W-DETT-GRUPPO
+           MOVE R3-CONTEGGIO             TO W-DETT-CONT
+           MOVE R3-TOT-ESPOSIZIONE       TO W-DETT-ESPOS
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-HOLDING END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R3-TOT-GRUPPI            TO W-TOT-GRUPPI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-ANA-HOLDING.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM AN0233R3 ********************************
