@@ -0,0 +1,186 @@
+      ******************************************************************
+      *                        TE0009R4                                *
+      *                                                                *
+      *  PROCEDURA    : ARCHIVIO CONTRATTO - REPORTISTICA BATCH        *
+      *  DESCRIZIONE  : REPORT DI ANZIANITA' DEI CONTRATTI ANCORA       *
+      *                 APERTI (TE000902-DCHIKR A SPAZI), CALCOLATA     *
+      *                 IN GIORNI DALLA DATA DI FIRMA                   *
+      *                 (TE000902-DFIRKR) AD OGGI, CON CLASSIFICAZIONE  *
+      *                 IN FASCE DI ANZIANITA'                          *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ARCHIVIO CONTRATTO *
+      *  INPUT        : TE000902 (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-TE0009-ANZIAN                   *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO ANZIANITA' CONTRATTI       *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     TE0009R4.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-TE0009-ANZIAN  ASSIGN  TO  RPTTEANZ
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-TE0009-ANZIAN
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R4-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R4-CODKTR                     PIC  X(13)  VALUE SPACE.
+       01  R4-DFIRKR                     PIC  X(08)  VALUE SPACE.
+       01  R4-GIORNI                     PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R4-TOT-ESTRATTI               PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(38)  VALUE
+               'ANZIANITA'' DEI CONTRATTI APERTI -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(84)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(16)  VALUE
+               'CODICE CONTRATTO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(14)  VALUE
+               'DATA FIRMA'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(08)  VALUE
+               'GIORNI'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(16)  VALUE
+               'FASCIA ANZIANITA'.
+           02  FILLER                    PIC  X(66)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-CODKTR             PIC  X(16).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-DFIRKR             PIC  X(10).
+           02  FILLER                    PIC  X(08)  VALUE SPACE.
+           02  W-DETT-GIORNI             PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-FASCIA             PIC  X(16).
+           02  FILLER                    PIC  X(67)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(24)  VALUE
+               'TOTALE CONTRATTI APERTI:'.
+           02  W-TOT-ESTRATTI            PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(101) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: CONTRATTI ANCORA APERTI CON L'ANZIANITA' IN GIORNI  *
+      *    DALLA DATA DI FIRMA, SULLO STESSO MODELLO DI CURS-STALEOB    *
+      *    DI AN0233R4 (DAYS(CURRENT DATE) - DAYS(...))                 *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-ANZIAN CURSOR FOR
+               SELECT  CODKTR, DFIRKR,
+                       DAYS(CURRENT DATE) - DAYS(DFIRKR)
+                 FROM  TE000902
+                WHERE  DCHIKR = SPACE
+                ORDER BY DFIRKR
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-TE0009-ANZIAN
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-ANZIAN END-EXEC
+           MOVE SQLCODE                  TO R4-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-ANZIAN
+                        INTO :R4-CODKTR, :R4-DFIRKR, :R4-GIORNI
+               END-EXEC
+               MOVE SQLCODE               TO R4-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R4-TOT-ESTRATTI
+           MOVE R4-CODKTR                TO W-DETT-CODKTR
+           MOVE R4-DFIRKR                TO W-DETT-DFIRKR
+           MOVE R4-GIORNI                TO W-DETT-GIORNI
+           IF  R4-GIORNI <= 365
+               MOVE 'FINO A 1 ANNO'       TO W-DETT-FASCIA
+           ELSE
+               IF  R4-GIORNI <= 1095
+                   MOVE 'DA 1 A 3 ANNI'   TO W-DETT-FASCIA
+               ELSE
+                   IF  R4-GIORNI <= 1825
+                       MOVE 'DA 3 A 5 ANNI'
+                                          TO W-DETT-FASCIA
+                   ELSE
+                       MOVE 'OLTRE 5 ANNI'
+                                          TO W-DETT-FASCIA
+                   END-IF
+               END-IF
+           END-IF
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-ANZIAN END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R4-TOT-ESTRATTI          TO W-TOT-ESTRATTI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-TE0009-ANZIAN.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM TE0009R4 ********************************
