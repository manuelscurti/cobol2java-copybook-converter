@@ -0,0 +1,113 @@
+      ******************************************************************
+      *                        D05223K0                                *
+      *                                                                *
+      *  TRANSAZIONE  : DFAX - CONTROLLO PROGRAMMI CHIAMANTI AUTORIZZATI*
+      *  DESCRIZIONE  : SOTTOPROGRAMMA COMUNE RICHIAMATO VIA LINK DAI   *
+      *                 PROGRAMMI DELLA FAMIGLIA DFAX (D05220A0,        *
+      *                 D05221A0, D05222A0) PER VERIFICARE IL PROGRAMMA *
+      *                 CHIAMANTE CONTRO LE LISTE 88-LEVEL GIA' DEFINITE*
+      *                 IN FAXK0001 (K001-D05220A0-OK, K001-D05221A0-OK,*
+      *                 K001-D05222A0-OK). SE IL CHIAMANTE NON E' IN    *
+      *                 LISTA, IL TENTATIVO VIENE REGISTRATO SU         *
+      *                 T_DFAX_ACCNAUT (PROGRAMMA, TRANSID, TIMESTAMP); *
+      *                 LA RIGA STESSA E' L'ALLARME, NEL SENSO CHE E'   *
+      *                 IL SEGNALE LETTO DAL MONITORAGGIO SICUREZZA/OPS *
+      *                 ESTERNO, SULLO STESSO MODELLO DI HANDOFF GIA'   *
+      *                 USATO DA D05223A0 PER T_DFAX_CODA_LOG E         *
+      *                 T_DFAX_PORTALE                                  *
+      *  CREAZIONE    : AGOSTO 2026                                     *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE DFAX                *
+      *  INPUT        : COMMAREA (PROGRAMMA DA VERIFICARE, CONTESTO)    *
+      *  OUTPUT       : COMMAREA (ESITO), T_DFAX_ACCNAUT (DB2) SOLO     *
+      *                 SUGLI ESITI NEGATIVI                            *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO TRACCIATURA CHIAMATE DFAX  *
+      *           NON AUTORIZZATE                                      *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     D05223K0.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA  DIVISION.
+       WORKING-STORAGE  SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           COPY FAXK0001.
+      *
+      *----------------------------------------------------------------*
+      *    HOST VARIABLES INSERT T_DFAX_ACCNAUT                        *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE DFXACNAU END-EXEC.
+      *
+       01  W-SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+      *
+      *----------------------------------------------------------------*
+       LINKAGE  SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           02  K001-COMM-PGM-CHIAMANTE  PIC  X(08).
+           02  K001-COMM-CONTESTO       PIC  X(08).
+           02  K001-COMM-AUTORIZZATO    PIC  X(01).
+               88  K001-COMM-OK         VALUE 'S'.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-VERIFICA    THRU 1000-VERIFICA-X
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+       1000-VERIFICA.
+           MOVE 'N'                  TO K001-COMM-AUTORIZZATO
+      *
+           EVALUATE K001-COMM-CONTESTO
+               WHEN 'D05220A0'
+                   MOVE K001-COMM-PGM-CHIAMANTE  TO K001-D05220A0
+                   IF  K001-D05220A0-OK
+                       SET  K001-COMM-OK  TO TRUE
+                   END-IF
+               WHEN 'D05221A0'
+                   MOVE K001-COMM-PGM-CHIAMANTE  TO K001-D05221A0
+                   IF  K001-D05221A0-OK
+                       SET  K001-COMM-OK  TO TRUE
+                   END-IF
+               WHEN 'D05222A0'
+                   MOVE K001-COMM-PGM-CHIAMANTE  TO K001-D05222A0
+                   IF  K001-D05222A0-OK
+                       SET  K001-COMM-OK  TO TRUE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+      *
+           IF  NOT K001-COMM-OK
+               PERFORM 1900-LOG-NON-AUTORIZZATO
+                  THRU 1900-LOG-NON-AUTORIZZATO-X
+           END-IF.
+      *----------------------------------------------------------------*
+       1000-VERIFICA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       1900-LOG-NON-AUTORIZZATO.
+           MOVE K001-COMM-PGM-CHIAMANTE  TO ACCNAUT-PROGRAMMA
+           MOVE K001-COMM-CONTESTO       TO ACCNAUT-CONTESTO
+           MOVE EIBTRNID                 TO ACCNAUT-TRANSID
+      *
+           EXEC SQL INSERT INTO T_DFAX_ACCNAUT
+                      (ACN_PROGRAMMA, ACN_CONTESTO, ACN_TRANSID,
+                       ACN_DATA_INS)
+                    VALUES
+                      (:ACCNAUT-PROGRAMMA, :ACCNAUT-CONTESTO,
+                       :ACCNAUT-TRANSID, CURRENT TIMESTAMP)
+           END-EXEC
+      *
+           MOVE SQLCODE                  TO W-SQLCODE.
+      *----------------------------------------------------------------*
+       1900-LOG-NON-AUTORIZZATO-X.
+           EXIT.
+      *
+      ********************** EOM D05223K0 *******************************
