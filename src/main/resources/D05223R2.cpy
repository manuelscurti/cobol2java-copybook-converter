@@ -0,0 +1,183 @@
+      ******************************************************************
+      *                        D05223R2                                *
+      *                                                                *
+      *  PROCEDURA    : DFAX A SERVIZI - REPORTISTICA BATCH            *
+      *  DESCRIZIONE  : REPORT ETA' DEL BACKLOG DELLA CODA TSCODA,     *
+      *                 LETTA DA T_DFAX_CODA_LOG (VEDI D05223A0,       *
+      *                 PARAGRAFO 794-INSERT-TCODALOG). LA RIGA E'      *
+      *                 CANCELLATA A VALLE DAL PROCESSO DI INVIO       *
+      *                 FAX/MAIL QUANDO PRELEVA IL JOB DALLA TSCODA,   *
+      *                 QUINDI LE RIGHE ANCORA PRESENTI SONO IL        *
+      *                 BACKLOG NON ANCORA LAVORATO                    *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE DFAX               *
+      *  INPUT        : T_DFAX_CODA_LOG (DB2)                          *
+      *  OUTPUT       : REPORT SU RPT-DFAX-BACKLOG                     *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO VISIBILITA' BACKLOG TSCODA *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     D05223R2.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-DFAX-BACKLOG ASSIGN  TO  RPTBACKL
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-DFAX-BACKLOG
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES                                 *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R2-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R2-VDR                        PIC  9(07)  VALUE ZERO.
+       01  R2-CONTEGGIO                  PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R2-ETA-MIN                    PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(30)  VALUE
+               'REPORT BACKLOG TSCODA -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(92)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(10)  VALUE 'DEALER'.
+           02  FILLER                    PIC  X(10)  VALUE SPACE.
+           02  FILLER                    PIC  X(12)  VALUE 'IN CODA'.
+           02  FILLER                    PIC  X(08)  VALUE SPACE.
+           02  FILLER                    PIC  X(26)  VALUE
+               'ETA'' MINUTI (PIU'' VECCHIA)'.
+           02  FILLER                    PIC  X(66)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-VDR                PIC  9(07).
+           02  FILLER                    PIC  X(13)  VALUE SPACE.
+           02  W-DETT-CONT               PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(11)  VALUE SPACE.
+           02  W-DETT-ETA                PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(79)  VALUE SPACE.
+      *
+       01  W-RIGA-RIEPILOGO.
+           02  FILLER                    PIC  X(28)  VALUE
+               'VOCE PIU'' VECCHIA IN CODA: '.
+           02  W-RIEP-ETA                PIC  ZZZ.ZZZ.ZZ9.
+           02  FILLER                    PIC  X(12)  VALUE
+               ' MINUTI FA'.
+           02  FILLER                    PIC  X(80)  VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: BACKLOG TUTTORA PRESENTE, RAGGRUPPATO PER DEALER   *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-BACKLOG CURSOR FOR
+               SELECT  CODA_VDR
+                      ,COUNT(*)
+                      ,MINUTE(CURRENT TIMESTAMP - MIN(CODA_DATA_INS))
+                 FROM  T_DFAX_CODA_LOG
+                GROUP BY CODA_VDR
+                ORDER BY 3 DESC
+           END-EXEC.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: ETA' IN MINUTI DELLA VOCE PIU' VECCHIA IN ASSOLUTO *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-PIU-VECCHIA CURSOR FOR
+               SELECT  VALUE(MINUTE(CURRENT TIMESTAMP
+                                   - MIN(CODA_DATA_INS)),0)
+                 FROM  T_DFAX_CODA_LOG
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-DFAX-BACKLOG
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-PIU-VECCHIA END-EXEC
+           EXEC SQL FETCH CURS-PIU-VECCHIA INTO :R2-ETA-MIN END-EXEC
+           MOVE SQLCODE                  TO R2-SQLCODE
+           IF  SQLCODE = 100
+               MOVE ZERO                 TO R2-ETA-MIN
+           END-IF
+           EXEC SQL CLOSE CURS-PIU-VECCHIA END-EXEC
+      *
+           MOVE R2-ETA-MIN                TO W-RIEP-ETA
+           MOVE W-RIGA-RIEPILOGO           TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                     TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-BACKLOG END-EXEC
+           MOVE SQLCODE                  TO R2-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-BACKLOG
+                        INTO :R2-VDR, :R2-CONTEGGIO, :R2-ETA-MIN
+               END-EXEC
+               MOVE SQLCODE               TO R2-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           MOVE R2-VDR                   TO W-DETT-VDR
+           MOVE R2-CONTEGGIO             TO W-DETT-CONT
+           MOVE R2-ETA-MIN               TO W-DETT-ETA
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-BACKLOG END-EXEC
+           CLOSE RPT-DFAX-BACKLOG.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM D05223R2 *******************************
