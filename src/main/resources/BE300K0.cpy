@@ -0,0 +1,84 @@
+      ******************************************************************
+      *                        BE300K0                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - PARSING NOTE STRUTTURATE    *
+      *  DESCRIZIONE  : SOTTOPROGRAMMA COMUNE RICHIAMATO VIA LINK PER   *
+      *                 SCOMPORRE LA NOTA DI PAGAMENTO DI UN BONIFICO   *
+      *                 SCT STRUTTURATO (BE3P02-OPE-TIP-NOTE = 'SS')    *
+      *                 NEI SUOI CAMPI ELEMENTARI. IL FORMATO ATTESO    *
+      *                 DELLA NOTA STRUTTURATA E' "/RFB/<RIFERIMENTO>/  *
+      *                 TX/<DESCRIZIONE LIBERA>". PER LE NOTE NON       *
+      *                 STRUTTURATE (SN) O NAZIONALI (B) LA NOTA VIENE  *
+      *                 RESTITUITA COSI' COM'E' COME DESCRIZIONE        *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : COMMAREA (TIPO NOTA E TESTO NOTA)               *
+      *  OUTPUT       : COMMAREA (RIFERIMENTO, DESCRIZIONE, ESITO)      *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO PARSING NOTE STRUTTURATE   *
+      *           SCT (BE3P02-OPE-TIP-NOTE / OPE-NOTE)                 *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300K0.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA  DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  W-SEG-PRE                     PIC  X(10)  VALUE SPACE.
+       01  W-SEG-RFB                     PIC  X(35)  VALUE SPACE.
+       01  W-SEG-TX                      PIC  X(455) VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+       LINKAGE  SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           02  K036-COMM-TIP-NOTE        PIC  X(02).
+           02  K036-COMM-NOTE-LEN        PIC S9(04) COMP.
+           02  K036-COMM-NOTE-TEXT       PIC  X(500).
+           02  K036-COMM-RFB             PIC  X(35).
+           02  K036-COMM-DESCR           PIC  X(140).
+           02  K036-COMM-ESITO           PIC  X(01).
+               88  K036-COMM-STRUTTURATA              VALUE 'S'.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-PARSING     THRU 1000-PARSING-X
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+       1000-PARSING.
+           MOVE SPACE                   TO K036-COMM-RFB
+                                           K036-COMM-DESCR
+           MOVE 'N'                     TO K036-COMM-ESITO
+      *
+           IF  K036-COMM-TIP-NOTE = 'SS'
+               PERFORM 1100-ESTRAI-STRUTTURATA
+                  THRU 1100-ESTRAI-STRUTTURATA-X
+               SET K036-COMM-STRUTTURATA TO TRUE
+           ELSE
+               MOVE K036-COMM-NOTE-TEXT (1:140) TO K036-COMM-DESCR
+           END-IF.
+      *----------------------------------------------------------------*
+       1000-PARSING-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       1100-ESTRAI-STRUTTURATA.
+           MOVE SPACE                   TO W-SEG-PRE W-SEG-RFB W-SEG-TX
+      *
+           UNSTRING K036-COMM-NOTE-TEXT
+               DELIMITED BY '/RFB/' OR '/TX/'
+               INTO W-SEG-PRE, W-SEG-RFB, W-SEG-TX
+           END-UNSTRING
+      *
+           MOVE W-SEG-RFB               TO K036-COMM-RFB
+           MOVE W-SEG-TX (1:140)        TO K036-COMM-DESCR.
+      *----------------------------------------------------------------*
+       1100-ESTRAI-STRUTTURATA-X.
+           EXIT.
+      *
+      ********************** EOM BE300K0 ********************************
