@@ -0,0 +1,88 @@
+      ******************************************************************
+      *                        AN0233K1                                *
+      *                                                                *
+      *  PROCEDURA    : ANAGRAFE GENERALE - RICERCA ANAGRAFICA (AN1)   *
+      *  DESCRIZIONE  : SOTTOPROGRAMMA COMUNE RICHIAMATO VIA LINK DAL  *
+      *                 PROGRAMMA DI RICERCA ANAGRAFICA (AN1) PER      *
+      *                 CONFRONTARE GLI ALIAS DI COGNOME/NOME INSERITI *
+      *                 IN AN0233-TAB-DENOM CON LA WATCHLIST DI         *
+      *                 DENOMINAZIONI SOSPETTE (T_ANA_WATCHLIST_DENOM), *
+      *                 SEGNALANDO LA PRIMA EVENTUALE CORRISPONDENZA    *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ANAGRAFE           *
+      *  INPUT        : COMMAREA (TABELLA ALIAS COGNOME/NOME)          *
+      *  OUTPUT       : COMMAREA (ESITO, INDICE DELL'ALIAS IN HIT)     *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO CROSS-CHECK ALIAS SU       *
+      *           WATCHLIST DENOMINAZIONI SOSPETTE                    *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     AN0233K1.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA  DIVISION.
+       WORKING-STORAGE  SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  W-SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+       01  W-CONTA-HIT                 PIC S9(09) COMP-3 VALUE ZERO.
+       01  IND                         PIC  9(02) COMP-3 VALUE ZERO.
+      *
+      *----------------------------------------------------------------*
+       LINKAGE  SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           02  K031-COMM-UTENTE         PIC  X(08).
+           02  K031-COMM-DENOM  OCCURS 16.
+               03  K031-COMM-COGN       PIC  X(40).
+               03  K031-COMM-NOME       PIC  X(40).
+           02  K031-COMM-ESITO          PIC  X(01).
+               88  K031-COMM-HIT                     VALUE 'S'.
+           02  K031-COMM-INDICE-HIT     PIC  9(02).
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-VERIFICA    THRU 1000-VERIFICA-X
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+       1000-VERIFICA.
+           MOVE 'N'                     TO K031-COMM-ESITO
+           MOVE ZERO                    TO K031-COMM-INDICE-HIT
+      *
+           PERFORM VARYING IND FROM 1 BY 1
+                   UNTIL IND > 16 OR K031-COMM-HIT
+               IF  K031-COMM-COGN (IND) NOT = SPACE
+                OR K031-COMM-NOME (IND) NOT = SPACE
+                   PERFORM 1100-CERCA-WATCHLIST
+                      THRU 1100-CERCA-WATCHLIST-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       1000-VERIFICA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       1100-CERCA-WATCHLIST.
+           EXEC SQL
+                SELECT  COUNT(*)
+                  INTO  :W-CONTA-HIT
+                  FROM  T_ANA_WATCHLIST_DENOM
+                 WHERE  WTCH_COGN = :K031-COMM-COGN (IND)
+                   AND  WTCH_NOME = :K031-COMM-NOME (IND)
+           END-EXEC
+           MOVE SQLCODE                  TO W-SQLCODE
+      *
+           IF  W-CONTA-HIT > 0
+               SET  K031-COMM-HIT        TO TRUE
+               MOVE IND                  TO K031-COMM-INDICE-HIT
+           END-IF.
+      *----------------------------------------------------------------*
+       1100-CERCA-WATCHLIST-X.
+           EXIT.
+      *
+      ********************** EOM AN0233K1 *******************************
