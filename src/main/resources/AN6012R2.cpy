@@ -0,0 +1,175 @@
+      ******************************************************************
+      *                        AN6012R2                                *
+      *                                                                *
+      *  PROCEDURA    : ANAGRAFE GENERALE - TABELLA NNCG (AN006012)    *
+      *  DESCRIZIONE  : CONTROLLO DI CONGRUENZA TRA CODICE ABI          *
+      *                 (AN6012-CDISTI) E CODICE POLO (AN6012-CDPOLO)  *
+      *                 DI CIASCUNA RIGA DELLA TABELLA NNCG. OGNI POLO  *
+      *                 HA UN UNICO CODICE ABI DI RIFERIMENTO CENSITO   *
+      *                 SU T_ANA_POLO_ABI: QUESTO REPORT SEGNALA LE     *
+      *                 RIGHE NNCG IL CUI CDISTI NON CORRISPONDE A      *
+      *                 QUELLO ATTESO PER IL PROPRIO CDPOLO             *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ANAGRAFE           *
+      *  INPUT        : AN006012, T_ANA_POLO_ABI (DB2)                 *
+      *  OUTPUT       : REPORT SU RPT-AN6012-DISALL                    *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO CONTROLLO CONGRUENZA       *
+      *           CDISTI/CDPOLO SULLA TABELLA NNCG                     *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     AN6012R2.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-AN6012-DISALL  ASSIGN  TO  RPTNNCGD
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-AN6012-DISALL
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R2-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R2-CDPOLO                     PIC  X(04)  VALUE SPACE.
+       01  R2-CDISTI                     PIC  X(06)  VALUE SPACE.
+       01  R2-NNCG                       PIC  X(03)  VALUE SPACE.
+       01  R2-CDISTI-ATT                 PIC  X(06)  VALUE SPACE.
+       01  R2-TOT-DISALL                 PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(36)  VALUE
+               'NNCG CON CDISTI/CDPOLO DISALLINEATI'.
+           02  FILLER                    PIC  X(02)  VALUE SPACE.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(84)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(10)  VALUE 'NNCG'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(10)  VALUE 'CDPOLO'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(14)  VALUE
+               'CDISTI ATTUALE'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(14)  VALUE
+               'CDISTI ATTESO'.
+           02  FILLER                    PIC  X(70)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-NNCG               PIC  X(10).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-CDPOLO             PIC  X(10).
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-CDISTI             PIC  X(14).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-CDISTI-ATT         PIC  X(14).
+           02  FILLER                    PIC  X(70)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(26)  VALUE
+               'TOTALE RIGHE DISALLINEATE:'.
+           02  W-TOT-DISALL              PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(99)  VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: RIGHE NNCG IL CUI CDISTI NON CORRISPONDE AL CDISTI  *
+      *    ATTESO PER IL PROPRIO CDPOLO, SECONDO T_ANA_POLO_ABI         *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-DISALL CURSOR FOR
+               SELECT  A.CDPOLO, A.CDISTI, A.NNCG, P.POLO_CDISTI_ATT
+                 FROM  AN006012 A, T_ANA_POLO_ABI P
+                WHERE  A.CDPOLO = P.POLO_CDPOLO
+                  AND  A.CDISTI NOT = P.POLO_CDISTI_ATT
+                ORDER BY A.CDPOLO, A.NNCG
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-AN6012-DISALL
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-DISALL END-EXEC
+           MOVE SQLCODE                  TO R2-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-DISALL
+                        INTO :R2-CDPOLO, :R2-CDISTI, :R2-NNCG,
+                             :R2-CDISTI-ATT
+               END-EXEC
+               MOVE SQLCODE               TO R2-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R2-TOT-DISALL
+           MOVE R2-NNCG                  TO W-DETT-NNCG
+           MOVE R2-CDPOLO                TO W-DETT-CDPOLO
+           MOVE R2-CDISTI                TO W-DETT-CDISTI
+           MOVE R2-CDISTI-ATT            TO W-DETT-CDISTI-ATT
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-DISALL END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R2-TOT-DISALL            TO W-TOT-DISALL
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-AN6012-DISALL.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM AN6012R2 ********************************
