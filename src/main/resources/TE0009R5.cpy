@@ -0,0 +1,204 @@
+      ******************************************************************
+      *                        TE0009R5                                *
+      *                                                                *
+      *  PROCEDURA    : ARCHIVIO CONTRATTO - REPORTISTICA BATCH        *
+      *  DESCRIZIONE  : SELEZIONE DEL MODELLO DI CORRISPONDENZA DA      *
+      *                 USARE PER OGNI CONTRATTO IN BASE ALLA LINGUA    *
+      *                 DEL CLIENTE (TE000902-CODLIN): RICERCA IN       *
+      *                 T_CTR_MODEL IL MODELLO CONFIGURATO PER LA       *
+      *                 LINGUA; SE NON CENSITO, VALE IL MODELLO DI      *
+      *                 DEFAULT (ITALIANO)                              *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ARCHIVIO CONTRATTO *
+      *  INPUT        : TE000902, T_CTR_MODEL (DB2)                   *
+      *  OUTPUT       : REPORT SU RPT-TE0009-MODLIN                   *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO SELEZIONE MODELLO          *
+      *           CORRISPONDENZA IN BASE ALLA LINGUA DEL CONTRATTO     *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     TE0009R5.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-TE0009-MODLIN  ASSIGN  TO  RPTTEMDL
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-TE0009-MODLIN
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R5-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R5-CODKTR                     PIC  X(13)  VALUE SPACE.
+       01  R5-CODLIN                     PIC  X(03)  VALUE SPACE.
+       01  R5-MODELLO                    PIC  X(04)  VALUE SPACE.
+       01  R5-TOT-ESTRATTI               PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+       01  SW-MOD-TROVATO                PIC  X(01)  VALUE 'N'.
+           88  MOD-TROVATO                           VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(46)  VALUE
+               'SELEZIONE MODELLO CORRISPONDENZA PER LINGUA -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(76)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(16)  VALUE
+               'CODICE CONTRATTO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(06)  VALUE
+               'LINGUA'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(07)  VALUE
+               'MODELLO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(20)  VALUE
+               'ORIGINE'.
+           02  FILLER                    PIC  X(71)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-CODKTR             PIC  X(16).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-CODLIN             PIC  X(06).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-MODELLO            PIC  X(07).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-ORIGINE            PIC  X(20).
+           02  FILLER                    PIC  X(71)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(24)  VALUE
+               'TOTALE CONTRATTI TRATT.:'.
+           02  W-TOT-ESTRATTI            PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(101) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+       01  W-MODELLO-DEFAULT             PIC  X(04)  VALUE 'IT01'.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: TUTTI I CONTRATTI CON IL RELATIVO CODICE LINGUA     *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-MODLIN CURSOR FOR
+               SELECT  CODKTR, CODLIN
+                 FROM  TE000902
+                ORDER BY CODKTR
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-TE0009-MODLIN
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-MODLIN END-EXEC
+           MOVE SQLCODE                  TO R5-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-MODLIN
+                        INTO :R5-CODKTR, :R5-CODLIN
+               END-EXEC
+               MOVE SQLCODE               TO R5-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2150-SELECT-MODLIN
+                      THRU 2150-SELECT-MODLIN-X
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    CERCA IN T_CTR_MODEL IL MODELLO DI CORRISPONDENZA CENSITO    *
+      *    PER LA LINGUA DEL CONTRATTO CORRENTE (R5-CODLIN); SE NON     *
+      *    E' CONFIGURATA NESSUNA RIGA, SW-MOD-TROVATO RESTA 'N' E      *
+      *    VALE IL MODELLO DI DEFAULT W-MODELLO-DEFAULT, SULLO STESSO   *
+      *    MODELLO DI SELECT-TDFXMODEL DI D05223A0                      *
+      *----------------------------------------------------------------*
+       2150-SELECT-MODLIN.
+           MOVE 'N'                      TO SW-MOD-TROVATO
+           MOVE SPACE                    TO R5-MODELLO
+           EXEC SQL SELECT MDL_MODELLO
+                      INTO :R5-MODELLO
+                      FROM T_CTR_MODEL
+                     WHERE MDL_CODLIN = :R5-CODLIN
+           END-EXEC
+           MOVE SQLCODE                  TO R5-SQLCODE
+           IF  SQLCODE = 0
+               SET MOD-TROVATO           TO TRUE
+           END-IF.
+      *----------------------------------------------------------------*
+       2150-SELECT-MODLIN-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R5-TOT-ESTRATTI
+           MOVE R5-CODKTR                TO W-DETT-CODKTR
+           MOVE R5-CODLIN                TO W-DETT-CODLIN
+           IF  MOD-TROVATO
+               MOVE R5-MODELLO           TO W-DETT-MODELLO
+               MOVE 'T_CTR_MODEL'        TO W-DETT-ORIGINE
+           ELSE
+               MOVE W-MODELLO-DEFAULT    TO W-DETT-MODELLO
+               MOVE 'DEFAULT'            TO W-DETT-ORIGINE
+           END-IF
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-MODLIN END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R5-TOT-ESTRATTI          TO W-TOT-ESTRATTI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-TE0009-MODLIN.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM TE0009R5 ********************************
