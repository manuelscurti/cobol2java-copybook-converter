@@ -0,0 +1,259 @@
+      ******************************************************************
+      *                        D05223I0                                *
+      *                                                                *
+      *  TRANSAZIONE  : DFAX A SERVIZI - CONSULTAZIONE TINFDFAX        *
+      *  DESCRIZIONE  : TRANSAZIONE ONLINE DI SOLA CONSULTAZIONE DEGLI *
+      *                 SCARTI LOGGATI IN T_INF_DFAX DA D05223A0       *
+      *                 (800-INSERT-TINFDFAX), PER NUMERO PRATICA O    *
+      *                 PER INTERVALLO DI DATE, SENZA PASSARE PER LA   *
+      *                 DBA                                            *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE DFAX               *
+      *  INPUT        : TERMINALE (RICHIESTA IN CHIARO, VEDI 2000-)    *
+      *                 T_INF_DFAX (DB2)                               *
+      *  OUTPUT       : TERMINALE                                      *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO CONSULTAZIONE TINFDFAX     *
+      *           SENZA SQL AD-HOC DELLA DBA                           *
+      * MS090826  AGGIUNTA INTESTAZIONE TEST/PROD (COME D05223A0)      *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     D05223I0.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA  DIVISION.
+       WORKING-STORAGE  SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           COPY CICSK001.                                            MS090826
+      *
+      *----------------------------------------------------------------*
+      *    RICHIESTA DIGITATA DAL TERMINALE, IN CHIARO (NON A MAPPA):  *
+      *      N nnnnnnnnnnnnnn             -> RICERCA PER NUMERO PRATICA
+      *      D aaaammgg aaaammgg          -> RICERCA PER INTERVALLO DATE
+      *----------------------------------------------------------------*
+       01  I00-RIGA-INPUT                PIC  X(80)  VALUE SPACE.
+       01  I00-MODO                      PIC  X(01)  VALUE SPACE.
+           88  I00-MODO-NUMPRA                       VALUE 'N'.
+           88  I00-MODO-DATA                         VALUE 'D'.
+       01  I00-NUMPRA                    PIC  9(14)  VALUE ZERO.
+       01  I00-DATA-DA                   PIC  9(08)  VALUE ZERO.
+       01  I00-DATA-A                    PIC  9(08)  VALUE ZERO.
+      *
+      *----------------------------------------------------------------*
+      *    HOST VARIABLE DEL FETCH                                    *
+      *----------------------------------------------------------------*
+       01  I00-F-NUM-PRA                 PIC  9(14)  VALUE ZERO.
+       01  I00-F-DATA-INS                PIC  X(26)  VALUE SPACE.
+       01  I00-F-NUM-FAX                 PIC  X(12)  VALUE SPACE.
+       01  I00-F-DES-MAIL                PIC  X(35)  VALUE SPACE.
+       01  I00-F-ERRORE                  PIC  X(30)  VALUE SPACE.
+       01  I00-F-VDR                     PIC  9(07)  VALUE ZERO.
+      *
+       01  SW-FINE-CURS-INQ              PIC  X(01)  VALUE 'N'.
+           88  FINE-CURS-INQ                         VALUE 'S'.
+      *
+       01  I00-MAX-RIGHE                 PIC  9(03)  VALUE 20.
+       01  I00-NUM-RIGHE                 PIC  9(03)  VALUE ZERO.
+       01  I00-LEN-RISP                  PIC S9(04)  COMP VALUE ZERO.
+      *
+       01  I00-AREA-RISPOSTA.
+           02  I00-RIGA-RISP OCCURS 20   PIC  X(80)  VALUE SPACE.
+      *
+       01  I00-RIGA-DETT.
+           02  FILLER                    PIC  X(01)  VALUE SPACE.
+           02  RD-NUM-PRA                PIC  9(14).
+           02  FILLER                    PIC  X(01)  VALUE SPACE.
+           02  RD-VDR                    PIC  9(07).
+           02  FILLER                    PIC  X(01)  VALUE SPACE.
+           02  RD-DATA-INS               PIC  X(19).
+           02  FILLER                    PIC  X(01)  VALUE SPACE.
+           02  RD-ERRORE                 PIC  X(30).
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+      *
+       01  I00-AREA-PROMPT.                                          MS090826
+           02  I00-RIGA-AMBIENTE          PIC  X(80)  VALUE SPACE.    MS090826
+           02  I00-RIGA-PROMPT            PIC  X(80)  VALUE
+       'DFAX - CONSULTAZIONE TINFDFAX: N numpratica / D datada dataa'.
+       01  I00-RIGA-AMBIENTE-TEST          PIC  X(80) VALUE            MS090826
+           '*** AMBIENTE DI TEST ***'.                                MS090826
+       01  I00-RIGA-AMBIENTE-PROD          PIC  X(80) VALUE            MS090826
+           '*** AMBIENTE DI PRODUZIONE ***'.                          MS090826
+       01  I00-RIGA-NESSUN-RECORD          PIC  X(80) VALUE
+           'NESSUNO SCARTO TROVATO PER I CRITERI INDICATI'.
+       01  I00-RIGA-RICHIESTA-ERRATA       PIC  X(80) VALUE
+       'RICHIESTA NON RICONOSCIUTA - USARE N o D COME PRIMO CARATTERE'.
+      *
+           EXEC SQL DECLARE CURS-INQ-NUMPRA CURSOR FOR
+               SELECT  DFAX_NUM_PRA, DFAX_VDR, DFAX_DATA_INS,
+                       DFAX_ERRORE
+                 FROM  T_INF_DFAX
+                WHERE  DFAX_NUM_PRA = :I00-NUMPRA
+                ORDER BY DFAX_DATA_INS DESC
+           END-EXEC.
+      *
+           EXEC SQL DECLARE CURS-INQ-DATA CURSOR FOR
+               SELECT  DFAX_NUM_PRA, DFAX_VDR, DFAX_DATA_INS,
+                       DFAX_ERRORE
+                 FROM  T_INF_DFAX
+                WHERE  DATE(DFAX_DATA_INS) BETWEEN :I00-DATA-DA
+                                                AND :I00-DATA-A
+                ORDER BY DFAX_DATA_INS DESC
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1900-ASSEGNA-AMBIENTE  THRU 1900-ASSEGNA-AMBIENTE-X
+           PERFORM 2000-RICEVI-RICHIESTA  THRU 2000-RICEVI-RICHIESTA-X
+           PERFORM 3000-ESEGUI-RICERCA    THRU 3000-ESEGUI-RICERCA-X
+           PERFORM 4000-INVIA-RISPOSTA    THRU 4000-INVIA-RISPOSTA-X
+           EXEC CICS RETURN END-EXEC.
+      *
+      *----------------------------------------------------------------*
+       1900-ASSEGNA-AMBIENTE.
+           EXEC CICS ASSIGN SYSID(K001-CICS-TEST-PROD) END-EXEC
+      *
+           IF  K001-CICS-TEST
+               MOVE I00-RIGA-AMBIENTE-TEST  TO I00-RIGA-AMBIENTE
+           ELSE
+               MOVE I00-RIGA-AMBIENTE-PROD  TO I00-RIGA-AMBIENTE
+           END-IF.
+      *----------------------------------------------------------------*
+       1900-ASSEGNA-AMBIENTE-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-RICEVI-RICHIESTA.
+           EXEC CICS SEND TEXT FROM   (I00-AREA-PROMPT)
+                               LENGTH (LENGTH OF I00-AREA-PROMPT)
+                               ERASE
+           END-EXEC
+      *
+           MOVE SPACE               TO I00-RIGA-INPUT
+           EXEC CICS RECEIVE INTO  (I00-RIGA-INPUT)
+                              LENGTH (LENGTH OF I00-RIGA-INPUT)
+           END-EXEC
+      *
+           MOVE I00-RIGA-INPUT(1:1)  TO I00-MODO
+           IF  I00-MODO-NUMPRA
+               MOVE I00-RIGA-INPUT(3:14)   TO I00-NUMPRA
+           END-IF
+           IF  I00-MODO-DATA
+               MOVE I00-RIGA-INPUT(3:8)    TO I00-DATA-DA
+               MOVE I00-RIGA-INPUT(12:8)   TO I00-DATA-A
+           END-IF.
+      *----------------------------------------------------------------*
+       2000-RICEVI-RICHIESTA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-ESEGUI-RICERCA.
+           MOVE ZERO                TO I00-NUM-RIGHE
+           MOVE SPACE                TO I00-AREA-RISPOSTA
+      *
+           IF  I00-MODO-NUMPRA
+               PERFORM 3100-RICERCA-PER-NUMPRA
+                  THRU 3100-RICERCA-PER-NUMPRA-X
+           ELSE
+               IF  I00-MODO-DATA
+                   PERFORM 3200-RICERCA-PER-DATA
+                      THRU 3200-RICERCA-PER-DATA-X
+               ELSE
+                   MOVE I00-RIGA-RICHIESTA-ERRATA  TO I00-RIGA-RISP(1)
+                   MOVE 1                          TO I00-NUM-RIGHE
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       3000-ESEGUI-RICERCA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3100-RICERCA-PER-NUMPRA.
+           MOVE 'N'                   TO SW-FINE-CURS-INQ
+           EXEC SQL OPEN CURS-INQ-NUMPRA END-EXEC
+           PERFORM 3900-SCORRI-CURSORE THRU 3900-SCORRI-CURSORE-X
+                   UNTIL FINE-CURS-INQ
+                   OR    I00-NUM-RIGHE >= I00-MAX-RIGHE
+           EXEC SQL CLOSE CURS-INQ-NUMPRA END-EXEC.
+      *----------------------------------------------------------------*
+       3100-RICERCA-PER-NUMPRA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3200-RICERCA-PER-DATA.
+           MOVE 'N'                   TO SW-FINE-CURS-INQ
+           EXEC SQL OPEN CURS-INQ-DATA END-EXEC
+           PERFORM 3910-SCORRI-CURSORE-DATA
+              THRU 3910-SCORRI-CURSORE-DATA-X
+                   UNTIL FINE-CURS-INQ
+                   OR    I00-NUM-RIGHE >= I00-MAX-RIGHE
+           EXEC SQL CLOSE CURS-INQ-DATA END-EXEC.
+      *----------------------------------------------------------------*
+       3200-RICERCA-PER-DATA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3900-SCORRI-CURSORE.
+           EXEC SQL FETCH CURS-INQ-NUMPRA
+                    INTO :I00-F-NUM-PRA, :I00-F-VDR,
+                         :I00-F-DATA-INS, :I00-F-ERRORE
+           END-EXEC
+           IF  SQLCODE = 100
+               SET FINE-CURS-INQ TO TRUE
+           ELSE
+               PERFORM 3950-AGGIUNGI-RIGA THRU 3950-AGGIUNGI-RIGA-X
+           END-IF.
+      *----------------------------------------------------------------*
+       3900-SCORRI-CURSORE-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3910-SCORRI-CURSORE-DATA.
+           EXEC SQL FETCH CURS-INQ-DATA
+                    INTO :I00-F-NUM-PRA, :I00-F-VDR,
+                         :I00-F-DATA-INS, :I00-F-ERRORE
+           END-EXEC
+           IF  SQLCODE = 100
+               SET FINE-CURS-INQ TO TRUE
+           ELSE
+               PERFORM 3950-AGGIUNGI-RIGA THRU 3950-AGGIUNGI-RIGA-X
+           END-IF.
+      *----------------------------------------------------------------*
+       3910-SCORRI-CURSORE-DATA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3950-AGGIUNGI-RIGA.
+           ADD 1                      TO I00-NUM-RIGHE
+           MOVE I00-F-NUM-PRA         TO RD-NUM-PRA
+           MOVE I00-F-VDR             TO RD-VDR
+           MOVE I00-F-DATA-INS(1:19)  TO RD-DATA-INS
+           MOVE I00-F-ERRORE          TO RD-ERRORE
+           MOVE I00-RIGA-DETT         TO I00-RIGA-RISP(I00-NUM-RIGHE).
+      *----------------------------------------------------------------*
+       3950-AGGIUNGI-RIGA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       4000-INVIA-RISPOSTA.
+           IF  I00-NUM-RIGHE = ZERO
+               MOVE I00-RIGA-NESSUN-RECORD  TO I00-RIGA-RISP(1)
+               MOVE 1                      TO I00-NUM-RIGHE
+           END-IF
+      *
+           COMPUTE I00-LEN-RISP = I00-NUM-RIGHE
+                                 * LENGTH OF I00-RIGA-RISP(1)
+      *
+           EXEC CICS SEND TEXT FROM   (I00-AREA-RISPOSTA)
+                               LENGTH (I00-LEN-RISP)
+                               ERASE
+           END-EXEC.
+      *----------------------------------------------------------------*
+       4000-INVIA-RISPOSTA-X.
+           EXIT.
+      *
+      ********************** EOM D05223I0 *******************************
