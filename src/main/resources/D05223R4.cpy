@@ -0,0 +1,159 @@
+      ******************************************************************
+      *                        D05223R4                                *
+      *                                                                *
+      *  PROCEDURA    : DFAX A SERVIZI - REPORTISTICA BATCH            *
+      *  DESCRIZIONE  : REPORT GIORNALIERO DI BREAKDOWN ASSICURATIVO   *
+      *                 DELLE PRATICHE CLASSICO LAVORATE DA DFAX       *
+      *                 (T_DFAX_ASSIC_LOG, ALIMENTATA DA D05223A0       *
+      *                 PARAGRAFO 798-INSERT-TASSICLOG), PER CODICE    *
+      *                 DJASSIC: VOLUMI E TOTALI IMPORTI CALCOLATI     *
+      *                 (IMP-ASSIC-IF, IMP-ASSIC-GAP-RDP)              *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE DFAX               *
+      *  INPUT        : T_DFAX_ASSIC_LOG (DB2)                         *
+      *  OUTPUT       : REPORT SU RPT-DFAX-ASSIC                       *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO REPORT BREAKDOWN           *
+      *           ASSICURATIVO (DJASSIC) PRATICHE DFAX                 *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     D05223R4.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-DFAX-ASSIC   ASSIGN  TO  RPTASSIC
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-DFAX-ASSIC
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R4-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R4-COD                        PIC  X(02)  VALUE SPACE.
+       01  R4-CONTEGGIO                  PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R4-TOT-IMP-IF            PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01  R4-TOT-IMP-GAP           PIC S9(11)V99 COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(32)  VALUE
+               'REPORT ASSICURATIVO DFAX -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(90)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(10)  VALUE 'COD ASSIC'.
+           02  FILLER                    PIC  X(08)  VALUE SPACE.
+           02  FILLER                    PIC  X(10)  VALUE 'VOLUME'.
+           02  FILLER                    PIC  X(08)  VALUE SPACE.
+           02  FILLER                    PIC  X(16)  VALUE 'TOT IMP IF'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(16)  VALUE 'TOT GAP'.
+           02  FILLER                    PIC  X(56)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-COD                PIC  X(10).
+           02  FILLER                    PIC  X(08)  VALUE SPACE.
+           02  W-DETT-CONT               PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(11)  VALUE SPACE.
+           02  W-DETT-TOT-IF             PIC  ZZ.ZZZ.ZZ9,99.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-TOT-GAP            PIC  ZZ.ZZZ.ZZ9,99.
+           02  FILLER                    PIC  X(40)  VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: UN RECORD PER CODICE ASSICURATIVO CON VOLUME E      *
+      *    TOTALI DEGLI IMPORTI CALCOLATI                               *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-ASSIC CURSOR FOR
+               SELECT  ASSIC_COD, COUNT(*),
+                       SUM(ASSIC_IMP_IF), SUM(ASSIC_IMP_GAP_RDP)
+                 FROM  T_DFAX_ASSIC_LOG
+                WHERE  DATE(ASSIC_DATA_INS) = CURRENT DATE
+                GROUP BY ASSIC_COD
+                ORDER BY COUNT(*) DESC
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-DFAX-ASSIC
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-ASSIC END-EXEC
+           MOVE SQLCODE                  TO R4-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-ASSIC
+                        INTO :R4-COD, :R4-CONTEGGIO,
+                             :R4-TOT-IMP-IF, :R4-TOT-IMP-GAP
+               END-EXEC
+               MOVE SQLCODE               TO R4-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           MOVE R4-COD                   TO W-DETT-COD
+           MOVE R4-CONTEGGIO             TO W-DETT-CONT
+           MOVE R4-TOT-IMP-IF            TO W-DETT-TOT-IF
+           MOVE R4-TOT-IMP-GAP           TO W-DETT-TOT-GAP
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-ASSIC END-EXEC
+           CLOSE RPT-DFAX-ASSIC.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM D05223R4 *******************************
