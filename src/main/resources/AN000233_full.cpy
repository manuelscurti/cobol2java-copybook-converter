@@ -46,7 +46,7 @@
          05  AN0233-NDG-NOTAUTH                PIC  X(01).
          05  AN0233-NDG-ONBOARDING             PIC  X(01).
 
-   05  FILLER                            PIC  X(86).
+         05  FILLER                            PIC  X(86).
 
 
        05  AN0233-AREAEL.
@@ -57,7 +57,7 @@
                      20  AN0233-NRITEM         PIC  9(04).
              10 FILLER                         PIC  X(72).
 
-      05  AN0233-MAP024.
+       05  AN0233-MAP024.
              10  AN0233-MPCOGN                 PIC  X(40).
              10  AN0233-SWCOGN                 PIC  X(01).
              10  AN0233-MPNOME                 PIC  X(40).
@@ -72,7 +72,8 @@
              10  AN0233-MPPROV                 PIC  X(02).
              10  AN0233-MPCOMU                 PIC  X(30).
              10  AN0233-TAB-CHIAVI.
-                 15 AN0233-EL-CHIAVE OCCURS 6.
+      *          LIMITE CHIAVI ID PORTATO DA 6 A 12                    MS090826
+                 15 AN0233-EL-CHIAVE OCCURS 12.
                     20 AN0233-EL-CDDATO        PIC  9(05).
                     20 AN0233-EL-LAYOUT        PIC  X(30).
                     20 AN0233-EL-DATO          PIC  X(20).
@@ -96,40 +97,47 @@
 
        05  AN0233-MAP024-2.
             10 AN0233-TAB-CHIAVI2.
-               15 AN0233-EL-FORMIN   OCCURS 6  PIC  X(01) VALUE 'A'.
+      *          LIMITE CHIAVI ID PORTATO DA 6 A 12                    MS090826
+               15 AN0233-EL-FORMIN   OCCURS 12 PIC  X(01) VALUE 'A'.
             10 AN0233-SWFORM                   PIC  X(01).
             10 AN0233-TAB-DENOM.
-               15 AN0233-EL-DENOM OCCURS 8.
+      *          LIMITE ALIAS DI DENOMINAZIONE PORTATO DA 8 A 16       MS090826
+               15 AN0233-EL-DENOM OCCURS 16.
                   20 AN0233-TABCOGN            PIC  X(40).
                   20 AN0233-SWTABCOGN          PIC  X(01).
                   20 AN0233-TABNOME            PIC  X(40).
                   20 AN0233-SWTABNOME          PIC  X(01).
             10  AN0233-MPCDFIS                 PIC  X(16).
             10  AN0233-SWCDFIS                 PIC  X(01).
-            10  FILLER                         PIC  X(36).
+      *          RICERCA PARZIALE SU CODICE FISCALE               MS090826
+            10  AN0233-TIPORIC-CDFIS           PIC  X(01).
+                88  AN0233-RIC-ESATTA                    VALUE SPACE.
+                88  AN0233-RIC-PARZIALE                  VALUE 'P'.
+            10  FILLER                         PIC  X(35).
             10  AN0233-MPGERA                  PIC  9(08).
             10  AN0233-GESTORI                 PIC  X(01).
             10  FILLER                         PIC  X(05).
             10 AN0233-TAB-CHIAVI3.
-               15 AN0233-EL-CHIAVI3  OCCURS 6.
+      *          LIMITE CHIAVI ID PORTATO DA 6 A 12                    MS090826
+               15 AN0233-EL-CHIAVI3  OCCURS 12.
                   20 AN0233-EL-LUNGH           PIC  9(05).
                   20 AN0233-EL-MINUS           PIC  X(01).
                   20 AN0233-EL-LUNGDE          PIC  9(03).
-      10 AN0233-HOLDING                  PIC  X(01).
-      10 AN0233-POLO                     PIC  X(01).
-      10 AN0233-PEP                      PIC  X(01).
-      10 AN0233-NS                       PIC  X(01).
-      10 AN0233-CALCOLA-PESO-NEG         PIC  X(01).
-      10 AN0233-SOPRA-SOGLIA-NEG         PIC  X(01).
-      10 AN0233-SOLO-NEG                 PIC  X(01).
-      10 AN0233-DATI-PESO.
-         15 AN0233-PESO-DTNAS            PIC  9(08).
-         15 AN0233-PESO-CAB-NAS          PIC  9(09).
-         15 AN0233-PESO-PROV-NAS         PIC  X(02).
-         15 AN0233-PESO-COMU-NAS         PIC  X(30).
-         15 AN0233-PESO-CODFIS           PIC  X(16).
-         15 AN0233-PESO-SESSO            PIC  X(01).
-         15 FILLER                       PIC  X(20).
-      10 AN0233-DA-BONIF                 PIC  X(01).
+            10 AN0233-HOLDING                  PIC  X(01).
+            10 AN0233-POLO                     PIC  X(01).
+            10 AN0233-PEP                      PIC  X(01).
+            10 AN0233-NS                       PIC  X(01).
+            10 AN0233-CALCOLA-PESO-NEG         PIC  X(01).
+            10 AN0233-SOPRA-SOGLIA-NEG         PIC  X(01).
+            10 AN0233-SOLO-NEG                 PIC  X(01).
+            10 AN0233-DATI-PESO.
+               15 AN0233-PESO-DTNAS            PIC  9(08).
+               15 AN0233-PESO-CAB-NAS          PIC  9(09).
+               15 AN0233-PESO-PROV-NAS         PIC  X(02).
+               15 AN0233-PESO-COMU-NAS         PIC  X(30).
+               15 AN0233-PESO-CODFIS           PIC  X(16).
+               15 AN0233-PESO-SESSO            PIC  X(01).
+               15 FILLER                       PIC  X(20).
+            10 AN0233-DA-BONIF                 PIC  X(01).
 
-   05  FILLER                            PIC  X(3750).
\ No newline at end of file
+       05  FILLER                            PIC  X(2704).              MS090826
