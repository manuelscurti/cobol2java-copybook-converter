@@ -0,0 +1,178 @@
+      ******************************************************************
+      *                        BE300R1                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - REPORTISTICA BATCH          *
+      *  DESCRIZIONE  : REPORT DELLE R-TRANSACTION SEPA (RESO/RICHIAMO)*
+      *                 ANCORA IN STATO PENDENTE (BE3P02-RTX-STATO =    *
+      *                 'P'), PER SEGNALARE ALLA FUNZIONE OPERATIVA LE  *
+      *                 PRATICHE DI RETURN/RECALL NON ANCORA EVASE      *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : BE00TBMO (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-BE300-RTX                       *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO TRACCIATURA R-TRANSACTION  *
+      *           SEPA (RESO/RICHIAMO)                                 *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300R1.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-BE300-RTX  ASSIGN  TO  RPTBERTX
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-BE300-RTX
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R1-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R1-ISTITUTO                   PIC S9(06)  COMP-3 VALUE ZERO.
+       01  R1-NUM-DIST                   PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R1-NUM-MOV                    PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R1-RTX-TIPO                   PIC  X(02)  VALUE SPACE.
+       01  R1-RTX-CODICE                 PIC  X(04)  VALUE SPACE.
+       01  R1-RTX-DATA                   PIC  X(10)  VALUE SPACE.
+       01  R1-TOT-PENDENTI               PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(30)  VALUE
+               'R-TRANSACTION SEPA PENDENTI -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(92)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(10)  VALUE 'TIPO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(10)  VALUE 'CODICE'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(14)  VALUE
+               'DATA RICEZIONE'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(17)  VALUE
+               'NUMERO MOVIMENTO'.
+           02  FILLER                    PIC  X(67)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-TIPO               PIC  X(10).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-CODICE             PIC  X(10).
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-DATA               PIC  X(14).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-NUM-MOV            PIC  Z(09)9.
+           02  FILLER                    PIC  X(74)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(30)  VALUE
+               'TOTALE R-TRANSACTION PENDENTI:'.
+           02  W-TOT-PENDENTI            PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(95)  VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: MOVIMENTI CON R-TRANSACTION SEPA (RESO/RICHIAMO)    *
+      *    ANCORA IN STATO PENDENTE, DAL PIU' VECCHIO AL PIU' RECENTE   *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-RTX-PEND CURSOR FOR
+               SELECT  ISTITUTO, NUM_DIST, NUM_MOV,
+                       RTX_TIPO, RTX_CODICE, RTX_DATA
+                 FROM  BE00TBMO
+                WHERE  RTX_STATO = 'P'
+                ORDER BY RTX_DATA, NUM_DIST, NUM_MOV
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-BE300-RTX
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-RTX-PEND END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-RTX-PEND
+                        INTO :R1-ISTITUTO, :R1-NUM-DIST, :R1-NUM-MOV,
+                             :R1-RTX-TIPO, :R1-RTX-CODICE,
+                             :R1-RTX-DATA
+               END-EXEC
+               MOVE SQLCODE               TO R1-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R1-TOT-PENDENTI
+           IF  R1-RTX-TIPO = 'RT'
+               MOVE 'RESO'               TO W-DETT-TIPO
+           ELSE
+               MOVE 'RICHIAMO'           TO W-DETT-TIPO
+           END-IF
+           MOVE R1-RTX-CODICE            TO W-DETT-CODICE
+           MOVE R1-RTX-DATA              TO W-DETT-DATA
+           MOVE R1-NUM-MOV               TO W-DETT-NUM-MOV
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-RTX-PEND END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R1-TOT-PENDENTI          TO W-TOT-PENDENTI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-BE300-RTX.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM BE300R1 ********************************
