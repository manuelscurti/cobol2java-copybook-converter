@@ -114,7 +114,12 @@
                   88  :PR:PRIMO-INVIO               VALUE 'S'.          SL201108
                   88  :PR:INVIO-SUCC                VALUE 'N'.          SL201108
               03 :PR:FOVE                           PIC  XX.            SL090609
-              03 FILLER                             PIC  X(185).        SL090609
+              03 :PR:SCELTA-SMS                     PIC  X.             MS090826
+                 88  :PR:SMS                        VALUE 'S'.          MS090826
+                 88  :PR:WHATSAPP                   VALUE 'W'.          MS090826
+              03 :PR:NUMCELL                        PIC  X(15).         MS090826
+              03 FILLER                             PIC  X(169).        MS090826
+      ********03 FILLER                             PIC  X(185).        SL090609
       ********03 FILLER                             PIC  X(187).        SL201108
       ********03 FILLER                             PIC  X(268).        SL121108
       ********03 FILLER                             PIC  X(366).        SL280508
