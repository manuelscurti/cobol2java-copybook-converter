@@ -0,0 +1,220 @@
+      ******************************************************************
+      *                        BE300R0                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - REPORTISTICA BATCH          *
+      *  DESCRIZIONE  : REPORT DI RICONCILIAZIONE GIORNALIERA TRA LE   *
+      *                 TABELLE BE00TBMO E BE00TBAG (VEDI BE300W01,    *
+      *                 TRACCIATO UNIONE DELLE DUE TABELLE). SEGNALA   *
+      *                 I MOVIMENTI DI OGGI PRESENTI SU UNA TABELLA E  *
+      *                 ORFANI SULL'ALTRA (CHIAVE ISTITUTO/DATA-INSE/  *
+      *                 NUM-DIST/NUM-MOV), CASO CHE NON DOVREBBE MAI    *
+      *                 VERIFICARSI IN CONDIZIONI NORMALI              *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : BE00TBMO, BE00TBAG (DB2)                       *
+      *  OUTPUT       : REPORT SU RPT-BE300-ORFANI                    *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO RICONCILIAZIONE ORFANI     *
+      *           MO/AG SU BE300W01                                    *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300R0.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-BE300-ORFANI  ASSIGN  TO  RPTBEORF
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-BE300-ORFANI
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEI CURSORI DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R0-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R0-ISTITUTO                   PIC S9(06)  COMP-3 VALUE ZERO.
+       01  R0-NUM-DIST                   PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R0-NUM-MOV                    PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R0-TIPO-ORFANO                PIC  X(02)  VALUE SPACE.
+       01  R0-TOT-ORFANI                 PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(38)  VALUE
+               'RICONCILIAZIONE ORFANI MO/AG -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(84)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(10)  VALUE 'TIPO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(12)  VALUE 'ISTITUTO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(15)  VALUE
+               'NUMERO DISTINTA'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(17)  VALUE
+               'NUMERO MOVIMENTO'.
+           02  FILLER                    PIC  X(64)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-TIPO               PIC  X(10).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-ISTITUTO           PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(09)  VALUE SPACE.
+           02  W-DETT-NUM-DIST           PIC  Z(09)9.
+           02  FILLER                    PIC  X(07)  VALUE SPACE.
+           02  W-DETT-NUM-MOV            PIC  Z(09)9.
+           02  FILLER                    PIC  X(75)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(20)  VALUE
+               'TOTALE ORFANI:'.
+           02  W-TOT-ORFANI              PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(105) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: MOVIMENTI DI OGGI SU BE00TBMO SENZA LA RIGA         *
+      *    CORRISPONDENTE SU BE00TBAG                                  *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-ORF-MO CURSOR FOR
+               SELECT  MO.ISTITUTO, MO.NUM_DIST, MO.NUM_MOV
+                 FROM  BE00TBMO MO
+                WHERE  MO.DATA_INSE = CURRENT DATE
+                  AND  NOT EXISTS
+                       (SELECT 1
+                          FROM BE00TBAG AG
+                         WHERE AG.ISTITUTO  = MO.ISTITUTO
+                           AND AG.DATA_INSE = MO.DATA_INSE
+                           AND AG.NUM_DIST  = MO.NUM_DIST
+                           AND AG.NUM_MOV   = MO.NUM_MOV)
+                ORDER BY MO.NUM_DIST, MO.NUM_MOV
+           END-EXEC.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: MOVIMENTI DI OGGI SU BE00TBAG SENZA LA RIGA         *
+      *    CORRISPONDENTE SU BE00TBMO                                  *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-ORF-AG CURSOR FOR
+               SELECT  AG.ISTITUTO, AG.NUM_DIST, AG.NUM_MOV
+                 FROM  BE00TBAG AG
+                WHERE  AG.DATA_INSE = CURRENT DATE
+                  AND  NOT EXISTS
+                       (SELECT 1
+                          FROM BE00TBMO MO
+                         WHERE MO.ISTITUTO  = AG.ISTITUTO
+                           AND MO.DATA_INSE = AG.DATA_INSE
+                           AND MO.NUM_DIST  = AG.NUM_DIST
+                           AND MO.NUM_MOV   = AG.NUM_MOV)
+                ORDER BY AG.NUM_DIST, AG.NUM_MOV
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA-MO      THRU 2000-ELABORA-MO-X
+           PERFORM 2500-ELABORA-AG      THRU 2500-ELABORA-AG-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-BE300-ORFANI
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA-MO.
+           MOVE 'N'                      TO SW-FINE-CURSORE
+           EXEC SQL OPEN CURS-ORF-MO END-EXEC
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-ORF-MO
+                        INTO :R0-ISTITUTO, :R0-NUM-DIST, :R0-NUM-MOV
+               END-EXEC
+               MOVE SQLCODE               TO R0-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   MOVE 'SOLO MO'         TO R0-TIPO-ORFANO
+                   PERFORM 2900-SCRIVI-DETT  THRU 2900-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CURS-ORF-MO END-EXEC.
+      *----------------------------------------------------------------*
+       2000-ELABORA-MO-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2500-ELABORA-AG.
+           MOVE 'N'                      TO SW-FINE-CURSORE
+           EXEC SQL OPEN CURS-ORF-AG END-EXEC
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-ORF-AG
+                        INTO :R0-ISTITUTO, :R0-NUM-DIST, :R0-NUM-MOV
+               END-EXEC
+               MOVE SQLCODE               TO R0-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   MOVE 'SOLO AG'         TO R0-TIPO-ORFANO
+                   PERFORM 2900-SCRIVI-DETT  THRU 2900-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CURS-ORF-AG END-EXEC.
+      *----------------------------------------------------------------*
+       2500-ELABORA-AG-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2900-SCRIVI-DETT.
+           ADD 1                         TO R0-TOT-ORFANI
+           MOVE R0-TIPO-ORFANO           TO W-DETT-TIPO
+           MOVE R0-ISTITUTO              TO W-DETT-ISTITUTO
+           MOVE R0-NUM-DIST              TO W-DETT-NUM-DIST
+           MOVE R0-NUM-MOV               TO W-DETT-NUM-MOV
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2900-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R0-TOT-ORFANI            TO W-TOT-ORFANI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-BE300-ORFANI.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM BE300R0 ********************************
