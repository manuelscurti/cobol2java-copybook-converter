@@ -0,0 +1,222 @@
+      ******************************************************************
+      *                        TE0009B1                                *
+      *                                                                *
+      *  PROCEDURA    : ARCHIVIO CONTRATTO - MANUTENZIONE BATCH        *
+      *  DESCRIZIONE  : DEREGISTRAZIONE AUTOMATICA DEI CONTRATTI        *
+      *                 CHIUSI (TE000902-DCHIKR VALORIZZATA) DALLA      *
+      *                 PRODUZIONE DEI FLUSSI INFORMATIVI: ELIMINA LE   *
+      *                 RIGHE RESIDUE DI TE000902-BPFLIN PER I          *
+      *                 CONTRATTI CHIUSI, IN MODO CHE NESSUN PROGRAMMA  *
+      *                 DI PRODUZIONE FLUSSI CONTINUI AD ESSERE         *
+      *                 LANCIATO SU UN CONTRATTO ORMAI CESSATO          *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ARCHIVIO CONTRATTO *
+      *  INPUT        : TE000902, TE000902_BPFLIN (DB2)                *
+      *  OUTPUT       : REPORT SU RPT-TE0009-DEREG, ESITO SU           *
+      *                 T_FLU_RUN                                      *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO DEREGISTRAZIONE            *
+      *           AUTOMATICA CONTRATTI CHIUSI DAI FLUSSI INFORMATIVI   *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     TE0009B1.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-TE0009-DEREG  ASSIGN  TO  RPTTEDRG
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-TE0009-DEREG
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  B1-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  B1-CODKTR                     PIC  X(13)  VALUE SPACE.
+       01  B1-DCHIKR                     PIC  X(08)  VALUE SPACE.
+       01  B1-TOT-DEREGISTRATI           PIC S9(09)  COMP-3 VALUE ZERO.
+       01  B1-RUN-PROGRAMMA              PIC  X(08)  VALUE 'TE0009B1'.
+       01  B1-RUN-STATO                  PIC  X(02)  VALUE 'OK'.
+       01  B1-RUN-DT-ULT-ESEC            PIC  X(26)  VALUE SPACE.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(53)  VALUE
+               'DEREGISTRAZIONE CONTRATTI CHIUSI DAI FLUSSI INFORM. -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(69)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(16)  VALUE
+               'CODICE CONTRATTO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(20)  VALUE
+               'DATA CHIUSURA'.
+           02  FILLER                    PIC  X(92)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-CODKTR             PIC  X(16).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-DCHIKR             PIC  X(10).
+           02  FILLER                    PIC  X(10)  VALUE SPACE.
+           02  FILLER                    PIC  X(30)  VALUE
+               'DEREGISTRATO DAI FLUSSI'.
+           02  FILLER                    PIC  X(62)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(30)  VALUE
+               'TOTALE CONTRATTI DEREGISTRATI:'.
+           02  W-TOT-DEREGISTRATI        PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(95) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: CONTRATTI CHIUSI CHE HANNO ANCORA ALMENO UNA RIGA   *
+      *    RESIDUA SULLA TABELLA PROGRAMMI FLUSSI INFORMATIVI           *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-CHIUSI CURSOR FOR
+               SELECT  CODKTR, DCHIKR
+                 FROM  TE000902
+                WHERE  DCHIKR NOT = SPACE
+                  AND  EXISTS
+                       (SELECT 1
+                          FROM TE000902_BPFLIN B
+                         WHERE B.CODKTR = TE000902.CODKTR)
+                ORDER BY CODKTR
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 2900-REGISTRA-RUN    THRU 2900-REGISTRA-RUN-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-TE0009-DEREG
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-CHIUSI END-EXEC
+           MOVE SQLCODE                  TO B1-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-CHIUSI
+                        INTO :B1-CODKTR, :B1-DCHIKR
+               END-EXEC
+               MOVE SQLCODE               TO B1-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2150-ELIMINA-BPFLIN
+                      THRU 2150-ELIMINA-BPFLIN-X
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    ELIMINA LE RIGHE DEL CONTRATTO CORRENTE DALLA TABELLA        *
+      *    PROGRAMMI FLUSSI INFORMATIVI, SULLO STESSO MODELLO DELLA     *
+      *    2300-RIMUOVI-PEND DI D05223R1                                *
+      *----------------------------------------------------------------*
+       2150-ELIMINA-BPFLIN.
+           EXEC SQL DELETE FROM TE000902_BPFLIN
+                     WHERE CODKTR = :B1-CODKTR
+           END-EXEC.
+      *----------------------------------------------------------------*
+       2150-ELIMINA-BPFLIN-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO B1-TOT-DEREGISTRATI
+           MOVE B1-CODKTR                TO W-DETT-CODKTR
+           MOVE B1-DCHIKR                TO W-DETT-DCHIKR
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    REGISTRA SU T_FLU_RUN L'ESITO DI QUESTA ESECUZIONE, SULLO    *
+      *    STESSO MODELLO "AGGIORNA, SE NON TROVATA INSERISCI" GIA'     *
+      *    USATO DA 073-PARK-DFAX-PEND DI D05223A0 (UPDATE-THEN-        *
+      *    INSERT-IF-NOT-FOUND) - TE0009R1 LEGGE QUESTA RIGA PER        *
+      *    RIPORTARE L'ESITO DELL'ULTIMA ESECUZIONE DI OGNI PROGRAMMA   *
+      *----------------------------------------------------------------*
+       2900-REGISTRA-RUN.
+           EXEC SQL
+                VALUES CURRENT TIMESTAMP INTO :B1-RUN-DT-ULT-ESEC
+           END-EXEC
+      *
+           EXEC SQL UPDATE T_FLU_RUN
+                        SET RUN_STATO       = :B1-RUN-STATO,
+                            RUN_DT_ULT_ESEC = :B1-RUN-DT-ULT-ESEC
+                      WHERE RUN_PROGRAMMA   = :B1-RUN-PROGRAMMA
+           END-EXEC
+      *
+           IF  SQLCODE = 100
+           THEN
+               EXEC SQL INSERT INTO T_FLU_RUN
+                                (RUN_PROGRAMMA
+                                ,RUN_STATO
+                                ,RUN_DT_ULT_ESEC)
+                       VALUES
+                              (:B1-RUN-PROGRAMMA
+                              ,:B1-RUN-STATO
+                              ,:B1-RUN-DT-ULT-ESEC)
+               END-EXEC
+           END-IF.
+      *----------------------------------------------------------------*
+       2900-REGISTRA-RUN-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-CHIUSI END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE B1-TOT-DEREGISTRATI      TO W-TOT-DEREGISTRATI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           EXEC SQL COMMIT END-EXEC
+           CLOSE RPT-TE0009-DEREG.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM TE0009B1 ********************************
