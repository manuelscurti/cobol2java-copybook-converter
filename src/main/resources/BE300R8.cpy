@@ -0,0 +1,174 @@
+      ******************************************************************
+      *                        BE300R8                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - REPORTISTICA BATCH          *
+      *  DESCRIZIONE  : REPORT DI VOLUME DI INSTRADAMENTO DEI BONIFICI  *
+      *                 DI OGGI PER FILIALE DI COMPETENZA CORRENTE      *
+      *                 (BE3P02-OPE-FIL-COM-A), CON NUMEROSITA' ED      *
+      *                 IMPORTO COMPLESSIVO PER OGNI FILIALE            *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : BE00TBMO (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-BE300-FILIALE                   *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO VOLUME DI INSTRADAMENTO    *
+      *           PER FILIALE DI COMPETENZA                            *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300R8.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-BE300-FILIALE  ASSIGN  TO  RPTBEFIL
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-BE300-FILIALE
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R8-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R8-FIL-COM-A                  PIC  X(05)  VALUE SPACE.
+       01  R8-CONTEGGIO                  PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R8-TOT-IMPORTO                PIC S9(18)  COMP-3 VALUE ZERO.
+       01  R8-TOT-FILIALI                PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+      *    GLI IMPORTI SONO REGISTRATI IN CENTESIMI DI EURO (VEDI       *
+      *    COMMENTO SU BE3P02-IMPORTO IN BE300W01): PER IL REPORT       *
+      *    VENGONO RICONDOTTI IN EURO CON 2 DECIMALI                    *
+       01  R8-TOT-IMPORTO-EURO            PIC S9(16)V99 COMP-3
+                                                          VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(35)  VALUE
+               'VOLUME DI INSTRADAMENTO PER FILIALE'.
+           02  FILLER                    PIC  X(02)  VALUE SPACE.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(85)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(18)  VALUE
+               'FILIALE COMPETENZA'.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  FILLER                    PIC  X(12)  VALUE
+               'N. BONIFICI'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(15)  VALUE
+               'IMPORTO TOTALE'.
+           02  FILLER                    PIC  X(77)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-FIL-COM-A          PIC  X(18).
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-CONT               PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(09)  VALUE SPACE.
+           02  W-DETT-IMPORTO            PIC  ZZ.ZZZ.ZZZ.ZZ9,99.
+           02  FILLER                    PIC  X(75)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(25)  VALUE
+               'TOTALE FILIALI CENSITE:'.
+           02  W-TOT-FILIALI             PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(100) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: UN RECORD PER FILIALE DI COMPETENZA CORRENTE, CON   *
+      *    NUMEROSITA' E SOMMA DELL'IMPORTO DEI BONIFICI DI OGGI        *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-FILIALE CURSOR FOR
+               SELECT  OPE_FIL_COM_A, COUNT(*), SUM(IMPORTO)
+                 FROM  BE00TBMO
+                WHERE  DATA_INSE = CURRENT DATE
+                GROUP BY OPE_FIL_COM_A
+                ORDER BY SUM(IMPORTO) DESC
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-BE300-FILIALE
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-FILIALE END-EXEC
+           MOVE SQLCODE                  TO R8-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-FILIALE
+                        INTO :R8-FIL-COM-A, :R8-CONTEGGIO,
+                             :R8-TOT-IMPORTO
+               END-EXEC
+               MOVE SQLCODE               TO R8-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R8-TOT-FILIALI
+           COMPUTE R8-TOT-IMPORTO-EURO = R8-TOT-IMPORTO / 100
+           MOVE R8-FIL-COM-A             TO W-DETT-FIL-COM-A
+           MOVE R8-CONTEGGIO             TO W-DETT-CONT
+           MOVE R8-TOT-IMPORTO-EURO      TO W-DETT-IMPORTO
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-FILIALE END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R8-TOT-FILIALI           TO W-TOT-FILIALI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-BE300-FILIALE.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM BE300R8 ********************************
