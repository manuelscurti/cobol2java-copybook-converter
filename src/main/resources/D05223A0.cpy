@@ -133,11 +133,74 @@
            88  CLASSICO            VALUE 'C'.
            88  CARTA               VALUE 'P'.
       *
+       01  SW-VDR-WLC              PIC  X(01)      VALUE 'N'.            MS090826
+           88  VDR-IN-WLC          VALUE 'S'.                            MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+      *    RIGA DI ATTESA PER "PRATICA NON FINANZIATA OGGI"            MS090826
+      *    (T_DFAX_PEND) - VIENE RIPRESA DAL BATCH DEL GIORNO DOPO     MS090826
+      *----------------------------------------------------------------*MS090826
+       01  WK-PEND-TIPO-PRA        PIC  X(01)      VALUE SPACE.        MS090826
+           88  WK-PEND-CLASSICO    VALUE 'L'.                          MS090826
+           88  WK-PEND-CARTA       VALUE 'C'.                          MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+      *    FINESTRA DI TOLLERANZA PER "PRATICA NON FINANZIATA OGGI":    MS090826
+      *    SE LA RICHIESTA ARRIVA PRIMA DELL'ORA DI CUTOFF (T_DFAX_     MS090826
+      *    CUTOFF) VIENE SOLO PARCHEGGIATA SU T_DFAX_PEND SENZA SCARTO  MS090826
+      *    IMMEDIATO, PERCHE' IL BATCH DI FINANZIAMENTO POTREBBE NON    MS090826
+      *    ESSERE ANCORA PASSATO; DOPO IL CUTOFF VALE LO SCARTO NORMALE MS090826
+      *----------------------------------------------------------------*MS090826
+       01  WK-ORA-CORRENTE         PIC  9(06)      VALUE ZERO.          MS090826
+       01  WK-CUTOFF-ORA           PIC  9(06)      VALUE 090000.        MS090826
+       01  SW-ENTRO-CUTOFF         PIC  X(01)      VALUE 'N'.           MS090826
+           88  ENTRO-CUTOFF        VALUE 'S'.                          MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+      *    PREFISSI FAX E DOMINI MAIL AMMESSI SU TEST (T_DFAX_TESTOK)   MS090826
+      *    AL POSTO DEI VALORI FISSI '0552701'/'0552703'/               MS090826
+      *    'FINDOMESTIC.COM', PER NON RICOMPILARE QUANDO SE NE APRE UN  MS090826
+      *    NUOVO                                                        MS090826
+      *----------------------------------------------------------------*MS090826
+       01  WK-TOK-TIPO             PIC  X(01)      VALUE SPACE.         MS090826
+           88  TOK-TIPO-FAX        VALUE 'F'.                          MS090826
+           88  TOK-TIPO-MAIL       VALUE 'M'.                          MS090826
+           88  TOK-TIPO-CELL       VALUE 'C'.                          MS090826
+       01  WK-TOK-VALORE           PIC  X(35)      VALUE SPACE.         MS090826
+       01  WK-TOK-CONTA            PIC S9(05) COMP-3 VALUE ZERO.        MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+      *    MODELLO FAX/MAIL DA USARE PER IL VDR CORRENTE (T_DFAX_MODEL) MS090826
+      *    QUANDO E' CONFIGURATA UNA RIGA PER QUESTO VDR/TIPO, SOVRAS-  MS090826
+      *    CRIVE LA SCELTA FX01-FX05 DI DEFAULT, PER AGGIUNGERE UN      MS090826
+      *    LAYOUT NUOVO (ES. PRODOTTI CON DISCLOSURE O COBRANDING       MS090826
+      *    DEDICATI) SENZA RICOMPILARE                                  MS090826
+      *----------------------------------------------------------------*MS090826
+       01  WK-MOD-TIPO             PIC  X(01)      VALUE SPACE.         MS090826
+           88  MOD-TIPO-ESITO      VALUE 'E'.                          MS090826
+           88  MOD-TIPO-BONIF      VALUE 'B'.                          MS090826
+       01  WK-MOD-RISULT           PIC  X(04)      VALUE SPACE.         MS090826
+       01  SW-MOD-TROVATO          PIC  X(01)      VALUE 'N'.           MS090826
+           88  MOD-TROVATO         VALUE 'S'.                          MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+      *    PRODOTTI FINANZIATI AMMESSI A DFAX (T_DFAX_PRODOTTO) AL      MS090826
+      *    POSTO DELLE LISTE 88-LEVEL FISSE, PER ABILITARE UN NUOVO     MS090826
+      *    PRODOTTO DI CATALOGO SENZA RICOMPILARE; WK-PROD-TIPO         MS090826
+      *    DISTINGUE LA LISTA STANDARD ('S') DALLA LISTA NET/DRBE ('D') MS090826
+      *----------------------------------------------------------------*MS090826
        01  SW-PRODOTTO             PIC  X(03)      VALUE SPACE.
-           88  PRODOTTO-OK         VALUE 'MOB' 'VEI' 'VAT' 'CA '.
+      *    88  PRODOTTO-OK         VALUE 'MOB' 'VEI' 'VAT' 'CA '.       MS090826
       *
        01  SW-PRODOTTO-NET           PIC  X(03)      VALUE SPACE.
-           88  PRODOTTO-NET-OK       VALUE 'VAT' 'MIN' 'CA '.
+      *    88  PRODOTTO-NET-OK       VALUE 'VAT' 'MIN' 'CA '.           MS090826
+      *
+       01  WK-PROD-TIPO            PIC  X(01)      VALUE SPACE.         MS090826
+           88  PROD-TIPO-STD       VALUE 'S'.                          MS090826
+           88  PROD-TIPO-NET       VALUE 'D'.                          MS090826
+       01  WK-PROD-CONTA           PIC S9(05) COMP-3 VALUE ZERO.        MS090826
+       01  SW-PRODOTTO-ACCETT      PIC  X(01)      VALUE 'N'.           MS090826
+           88  PRODOTTO-ACCETTATO  VALUE 'S'.                          MS090826
       *
        01  SW-JOB                    PIC  X(01)      VALUE SPACE.
            88  ERRORE-JOB                            VALUE 'S'.
@@ -152,6 +215,33 @@
       *----------------------------------------------------------------*
       *
        01  TS-NOME-CODA                 PIC 9(8).
+      *
+       01  CODA-NOME-CODA               PIC 9(8)   VALUE ZERO.        MS090826
+       01  CODA-VDR                     PIC 9(07)  VALUE ZERO.        MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+      *    ESITO/BONIFICO PUBBLICATO SU T_DFAX_PORTALE PER IL PORTALE  MS090826
+      *----------------------------------------------------------------*MS090826
+       01  PORT-NUM-PRA                 PIC 9(14)  VALUE ZERO.        MS090826
+       01  PORT-VDR                     PIC 9(07)  VALUE ZERO.        MS090826
+       01  PORT-TIPO-MSG                PIC X(01)  VALUE SPACE.       MS090826
+       01  PORT-ESITO                   PIC X(01)  VALUE SPACE.       MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+      *    LOG PERMANENTE RICEZIONI/ACCODAMENTI PER LA RICONCILIAZIONE MS090826
+      *    GIORNALIERA FAXCSERV VS TSCODA+TINFDFAX (T_DFAX_RIC_LOG)     MS090826
+      *----------------------------------------------------------------*MS090826
+       01  RIC-NUM-PRA                  PIC 9(14)  VALUE ZERO.        MS090826
+       01  RIC-TIPO-EVENTO              PIC X(01)  VALUE SPACE.       MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+      *    BREAKDOWN ASSICURATIVO DELLE PRATICHE LAVORATE DA DFAX       MS090826
+      *    (T_DFAX_ASSIC_LOG), PER LA REPORTISTICA GIORNALIERA D05223R4 MS090826
+      *----------------------------------------------------------------*MS090826
+       01  ASSIC-NUM-PRA                PIC 9(14)  VALUE ZERO.        MS090826
+       01  ASSIC-COD                    PIC X(02)  VALUE SPACE.       MS090826
+       01  ASSIC-IMP-IF                 PIC S9(7)V99 COMP-3 VALUE ZERO. MS090826
+       01  ASSIC-IMP-GAP-RDP            PIC S9(7)V99 COMP-3 VALUE ZERO. MS090826
       *
        01  ITEM-TS                      PIC S9(04) COMP VALUE +0.
        01  LEN-TS                       PIC S9(04) COMP VALUE +80.
@@ -179,17 +269,21 @@
       *
        01  TAB-TESTO.
       *    02 WK-ELE-TESTO  PIC X(60)  OCCURS 4.                        IS100615
-           02 WK-ELE-TESTO  PIC X(60)  OCCURS 8.                        IS100615
+      *    02 WK-ELE-TESTO  PIC X(60)  OCCURS 8.                        IS100615
+           02 WK-ELE-TESTO  PIC X(60)  OCCURS 16.                       MS090826
 
        01  WK-APP-TESTO     PIC X(60).
       *01  MAX-CARA         PIC 9(3)  VALUE 246.                        IS100615
-       01  MAX-CARA         PIC 9(3)  VALUE 494.                        IS100615
+      *01  MAX-CARA         PIC 9(3)  VALUE 494.                        IS100615
+       01  MAX-CARA         PIC 9(3)  VALUE 990.                        MS090826
       *01  MAX-TAB-TEST     PIC 9(1)  VALUE   4.                        IS100615
-       01  MAX-TAB-TEST     PIC 9(1)  VALUE   8.                        IS100615
+      *01  MAX-TAB-TEST     PIC 9(1)  VALUE   8.                        IS100615
+       01  MAX-TAB-TEST     PIC 9(2)  VALUE  16.                        MS090826
       *
        01  TAB-TESTO-TBLO.
       *    02 WK-ELE-TESTO-TBLO  PIC X(40)  OCCURS 6.                   IS100615
-           02 WK-ELE-TESTO-TBLO  PIC X(40)  OCCURS 12.                  IS100615
+      *    02 WK-ELE-TESTO-TBLO  PIC X(40)  OCCURS 12.                  IS100615
+           02 WK-ELE-TESTO-TBLO  PIC X(40)  OCCURS 24.                  MS090826
        01  WK-APP-TESTO-TBLO     PIC X(40).
       *
        01  WK-VOLTE         PIC 9(3).
@@ -211,6 +305,10 @@
              88   WK-MAIL                       VALUE 'M'.
           03  WK-NUMFAX                         PIC  X(12).
           03  WK-INDMAIL                        PIC  X(35).
+          03  WK-SCELTA-SMS                     PIC  X.              MS090826
+             88   WK-SMS                        VALUE 'S'.          MS090826
+             88   WK-WHATSAPP                   VALUE 'W'.          MS090826
+          03  WK-NUMCELL                        PIC  X(15).         MS090826
           03  WK-BONIF                          PIC  X.
              88   WK-BONIF-OK                   VALUE 'S'.
           03  WK-IMPFIN                         PIC  9(7)V99.
@@ -236,6 +334,8 @@
           03  WK-VDRFIN                         PIC  9(07).
           03  WK-VDR-DRBE                       PIC  X.
              88   WK-DRBE-OK                    VALUE 'S'.
+          03  WK-VDR-ORBE                       PIC  X.              MS090826
+             88   WK-ORBE-OK                    VALUE 'S'.          MS090826
           03  WK-MOD-PAG                        PIC  9.
           03  WK-AGE-STU                        PIC  9(3).
           03  WK-PROROGA                        PIC  9(3).
@@ -753,6 +853,14 @@
               03 FILLER             PIC X(16)  VALUE 'PRATICA  ->'.
               03 W-MSG-SOTPPRA      PIC 9(14)  VALUE ZERO.
               03 FILLER             PIC X(02)  VALUE '<-'.
+      *
+      *----------------------------------------------------------------*MS090826
+      *    CHECKPOINT DI RIPRESA DI CURS02 (T_DFAX_CKPT02), PER NON     MS090826
+      *    RIPARTIRE DALL'INIZIO DELLE RIGHE DI RATA VARIABILE SE LA    MS090826
+      *    TRANSAZIONE ABENDA A META' SCANSIONE                        MS090826
+      *----------------------------------------------------------------*MS090826
+       01  CK02-LAST-PROG            PIC S9(4)  COMP-3 VALUE ZERO.     MS090826
+       01  SOTP-NUM-PROG             PIC S9(4)  COMP-3 VALUE ZERO.     MS090826
       *
        01  REC-IN-ELAB-TVARPRAT.
            02 FILLER                PIC X(16)  VALUE 'REC. IN ELAB. ->'.
@@ -816,6 +924,38 @@
               03 FILLER             PIC X(10)  VALUE 'VDR     ->'.
               03 W-MSG-ORBEVDR      PIC 9(03)  VALUE ZERO.
               03 FILLER             PIC X(02)  VALUE '<-'.
+      *
+       01  REC-IN-ELAB-TVDRWLC.                                         MS090826
+           02 FILLER                PIC X(16)  VALUE 'REC. IN ELAB. ->'.MS090826
+           02 W-MSG-KEY-TVDRWLC.                                        MS090826
+              03 FILLER             PIC X(10)  VALUE 'VDR     ->'.      MS090826
+              03 W-MSG-WLCVDR       PIC 9(07)  VALUE ZERO.              MS090826
+              03 FILLER             PIC X(02)  VALUE '<-'.              MS090826
+      *
+       01  REC-IN-ELAB-TDFXCUTOF.                                       MS090826
+           02 FILLER                PIC X(16)  VALUE 'REC. IN ELAB. ->'.MS090826
+           02 W-MSG-KEY-TDFXCUTOF.                                      MS090826
+              03 FILLER             PIC X(10)  VALUE 'CUTOFF  ->'.      MS090826
+              03 W-MSG-CUTOFF-DFAX  PIC X(04)  VALUE SPACE.             MS090826
+              03 FILLER             PIC X(02)  VALUE '<-'.              MS090826
+      *
+       01  REC-IN-ELAB-TDFXMODEL.                                       MS090826
+           02 FILLER                PIC X(16)  VALUE 'REC. IN ELAB. ->'.MS090826
+           02 W-MSG-KEY-TDFXMODEL.                                      MS090826
+              03 FILLER             PIC X(10)  VALUE 'VDR     ->'.      MS090826
+              03 W-MSG-MODVDR       PIC 9(07)  VALUE ZERO.              MS090826
+              03 FILLER             PIC X(10)  VALUE 'TIPO    ->'.      MS090826
+              03 W-MSG-MODTIPO      PIC X(01)  VALUE SPACE.             MS090826
+              03 FILLER             PIC X(02)  VALUE '<-'.              MS090826
+      *
+       01  REC-IN-ELAB-TDFXPROD.                                        MS090826
+           02 FILLER                PIC X(16)  VALUE 'REC. IN ELAB. ->'.MS090826
+           02 W-MSG-KEY-TDFXPROD.                                       MS090826
+              03 FILLER             PIC X(10)  VALUE 'TIPO    ->'.      MS090826
+              03 W-MSG-PRODTIPO     PIC X(01)  VALUE SPACE.             MS090826
+              03 FILLER             PIC X(10)  VALUE 'PRODOTTO->'.      MS090826
+              03 W-MSG-PRODCOD      PIC X(03)  VALUE SPACE.             MS090826
+              03 FILLER             PIC X(02)  VALUE '<-'.              MS090826
       *
       *----------------------------------------------------------------*
       *    INCLUDE SQL
@@ -842,14 +982,21 @@
            EXEC SQL INCLUDE DINFDESC END-EXEC.                          SL241018
            EXEC SQL INCLUDE DGECAMP  END-EXEC.                          SL241018
            EXEC SQL INCLUDE DGESOTC  END-EXEC.                          SL241018
+           EXEC SQL INCLUDE DVDRWLC  END-EXEC.                          MS090826
+           EXEC SQL INCLUDE DFXCUTOF END-EXEC.                          MS090826
+           EXEC SQL INCLUDE DFXTSTOK END-EXEC.                          MS090826
+           EXEC SQL INCLUDE DFXMODEL END-EXEC.                          MS090826
+           EXEC SQL INCLUDE DFXPROD  END-EXEC.                          MS090826
       *
            EXEC SQL DECLARE CURS02 CURSOR FOR
                 SELECT SOTP_IMP_MENS
                       ,SOTP_NUM_MENS
                       ,SOTP_NUM_INIZ_MENS
+                      ,SOTP_NUM_PROG                                    MS090826
                 FROM   T_VAR_SOTP
                 WHERE  SOTP_NUM_PRA  = :SOTP-NUM-PRA
                   AND  SOTP_COD_SOC  = :SOTP-COD-SOC                    AR311219
+                  AND  SOTP_NUM_PROG > :CK02-LAST-PROG                  MS090826
                 ORDER BY SOTP_NUM_PROG
            END-EXEC.
       *
@@ -886,6 +1033,10 @@
                 IF   EIBCALEN = LENGTH OF FAXCSERV
                 THEN
                      MOVE DFHCOMMAREA TO FAXCSERV
+                     MOVE FAX-NUM-PRA  TO RIC-NUM-PRA                  MS090826
+                     MOVE 'R'          TO RIC-TIPO-EVENTO              MS090826
+                     PERFORM 797-INSERT-TRICLOG                        MS090826
+                        THRU 797-INSERT-TRICLOG-X                      MS090826
                 ELSE
                    INITIALIZE DCLT-INF-DFAX
                    MOVE    'LUNGHEZZA COMMAREA ERRATA' TO DFAX-ERRORE
@@ -1018,6 +1169,58 @@
                END-IF
            END-IF.
       *
+      *----------------------------------------------------------------*MS090826
+      *    CANALE SMS/WHATSAPP: STESSO ESITO/BONIFICO GIA' PREPARATO    MS090826
+      *    PER FAX E MAIL, INOLTRATO AL GATEWAY SMS/WHATSAPP SUL        MS090826
+      *    NUMERO DI CELLULARE LETTO DA TVEI (FAX-NUMCELL)              MS090826
+      *----------------------------------------------------------------*MS090826
+           IF  FAX-FLG-SMS = 'S' OR FAX-FLG-SMS = 'W'                 MS090826
+           THEN                                                       MS090826
+               IF  FAX-NUMCELL = SPACE OR LOW-VALUE                   MS090826
+               THEN                                                   MS090826
+                   INITIALIZE DCLT-INF-DFAX                           MS090826
+                   MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA                MS090826
+                   STRING  'MANCA NUMERO CELLULARE SU TVEI'           MS090826
+                        DELIMITED BY SIZE                             MS090826
+                        INTO DFAX-ERRORE                              MS090826
+                   END-STRING                                         MS090826
+                   PERFORM 800-INSERT-TINFDFAX                        MS090826
+                      THRU 800-INSERT-TINFDFAX-X                      MS090826
+                   PERFORM 030-FINE THRU 030-FINE-X                   MS090826
+               ELSE                                                   MS090826
+                   INITIALIZE        ITEM-TS                          MS090826
+                   MOVE FAX-FLG-SMS  TO WK-SCELTA-SMS                 MS090826
+                   MOVE FAX-NUMCELL  TO WK-NUMCELL                    MS090826
+      *                                                                MS090826
+                   INITIALIZE SW-INDIRIZZO                            MS090826
+                   SET   INDIRIZZO-OK  TO TRUE                        MS090826
+      *                                                                MS090826
+                   IF  K001-CICS-TEST                                 MS090826
+                   THEN                                               MS090826
+                      PERFORM CONTROLLO-INDIRIZZI                     MS090826
+                         THRU CONTROLLO-INDIRIZZI-X                   MS090826
+                   END-IF                                             MS090826
+      *                                                                MS090826
+                   IF  INDIRIZZO-KO                                   MS090826
+                   THEN                                               MS090826
+                      INITIALIZE DCLT-INF-DFAX                        MS090826
+                      MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA              MS090826
+                      STRING  'NUMERO CELLULARE ERRATO SU TEST'        MS090826
+                         DELIMITED BY SIZE                            MS090826
+                         INTO DFAX-ERRORE                             MS090826
+                      END-STRING                                      MS090826
+                      PERFORM 800-INSERT-TINFDFAX                     MS090826
+                         THRU 800-INSERT-TINFDFAX-X                   MS090826
+                      PERFORM 030-FINE THRU 030-FINE-X                MS090826
+                   END-IF                                             MS090826
+      *                                                                MS090826
+                   PERFORM PREPARA-ESITO                              MS090826
+                      THRU PREPARA-ESITO-X                            MS090826
+      *                                                                MS090826
+                   INITIALIZE WK-SCELTA-SMS                           MS090826
+               END-IF                                                 MS090826
+           END-IF.                                                    MS090826
+      *
       *----------------------------------------------------------------*
        020-ELABORAZIONE-X.
            EXIT.
@@ -1093,6 +1296,8 @@
                    IF  DJDFIN  = ZERO
                    OR  DJDFIN  = WAAMMJJ
                    THEN
+                       PERFORM 074-SBLOCCA-DFAX-PEND                  MS090826
+                          THRU 074-SBLOCCA-DFAX-PEND-X                MS090826
                        MOVE DJNDOS       TO WK-NUMPRA
                        MOVE DJCSTE       TO WK-CODSOC
                        MOVE DJNVDR       TO WK-VDR
@@ -1173,15 +1378,21 @@
                        MOVE DJCIRR       TO WK-AGE-STU
                        MOVE DJCODFVE     TO WK-FOVE                     SL090609
                    ELSE
-                       INITIALIZE DCLT-INF-DFAX
-                       MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA
-                       STRING
-                               'PRATICA NON FINANZIATA OGGI'
-                                       DELIMITED BY SIZE
-                                       INTO DFAX-ERRORE
-                       END-STRING
-                       PERFORM 800-INSERT-TINFDFAX
-                          THRU 800-INSERT-TINFDFAX-X
+                       SET  WK-PEND-CLASSICO  TO TRUE                 MS090826
+                       PERFORM 073-PARK-DFAX-PEND                     MS090826
+                          THRU 073-PARK-DFAX-PEND-X                   MS090826
+                       IF  NOT ENTRO-CUTOFF                            MS090826
+                       THEN                                            MS090826
+                           INITIALIZE DCLT-INF-DFAX
+                           MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA
+                           STRING
+                                   'PRATICA NON FINANZIATA OGGI'
+                                           DELIMITED BY SIZE
+                                           INTO DFAX-ERRORE
+                           END-STRING
+                           PERFORM 800-INSERT-TINFDFAX
+                              THRU 800-INSERT-TINFDFAX-X
+                       END-IF                                          MS090826
                        PERFORM 030-FINE THRU 030-FINE-X
                    END-IF
       *
@@ -1214,6 +1425,8 @@
                    END-IF
                    IF  BCDDFIN = ZERO
                    OR  BCDDFIN = WAAMMJJ
+                       PERFORM 074-SBLOCCA-DFAX-PEND                  MS090826
+                          THRU 074-SBLOCCA-DFAX-PEND-X                MS090826
                        MOVE BCNDOS       TO WK-NUMPRA
                        MOVE BCCSTE       TO WK-CODSOC
                        MOVE BCNVDR       TO WK-VDR
@@ -1231,8 +1444,8 @@
                        MOVE BCLPROD      TO WK-PRODOTTO
                        MOVE ZERO         TO WK-NUMDUR
                        MOVE ZERO         TO WK-IMPMENS
-                       MOVE SPACE        TO WK-CODMAXI
-                       MOVE ZERO         TO WK-IMPMAXI
+                       MOVE BCMAXI       TO WK-CODMAXI              MS090826
+                       MOVE BCIMPMAXI    TO WK-IMPMAXI              MS090826
                        MOVE BCCFINB      TO WK-AGE
                        MOVE BC2MFIN      TO WK-IMPEROG
                        MOVE BCCBUVD      TO WK-AGE-STU
@@ -1240,14 +1453,20 @@
                        MOVE BCDEAT       TO WK-SCAD
                        MOVE BCFORVEN     TO WK-FOVE                     SL090609
                    ELSE
-                       INITIALIZE DCLT-INF-DFAX
-                       MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA
-                       STRING  'PRATICA NON FINANZIATA OGGI'
-                          DELIMITED BY SIZE
-                          INTO DFAX-ERRORE
-                       END-STRING
-                       PERFORM 800-INSERT-TINFDFAX
-                          THRU 800-INSERT-TINFDFAX-X
+                       SET  WK-PEND-CARTA     TO TRUE                 MS090826
+                       PERFORM 073-PARK-DFAX-PEND                     MS090826
+                          THRU 073-PARK-DFAX-PEND-X                   MS090826
+                       IF  NOT ENTRO-CUTOFF                            MS090826
+                       THEN                                            MS090826
+                           INITIALIZE DCLT-INF-DFAX
+                           MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA
+                           STRING  'PRATICA NON FINANZIATA OGGI'
+                              DELIMITED BY SIZE
+                              INTO DFAX-ERRORE
+                           END-STRING
+                           PERFORM 800-INSERT-TINFDFAX
+                              THRU 800-INSERT-TINFDFAX-X
+                       END-IF                                          MS090826
                        PERFORM 030-FINE THRU 030-FINE-X
                    END-IF
       *
@@ -1281,6 +1500,7 @@
       * e i vdr banca/assicurazione
       *
            INITIALIZE WK-VDR-DRBE
+           INITIALIZE WK-VDR-ORBE                                    MS090826
            MOVE WK-VDR       TO ORBE-COD-VDR
                                 TVDAGR
            MOVE WK-CODSOC    TO ORBE-COD-SOC
@@ -1297,6 +1517,7 @@
                    IF  TVDTIPVDR = 'G'
                    THEN
                         SET WK-DRBE-OK    TO TRUE
+                        SET WK-ORBE-OK    TO TRUE                    MS090826
                    ELSE
                        INITIALIZE DCLT-INF-DFAX
                        MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA
@@ -1310,6 +1531,26 @@
                    END-IF
                END-IF
            END-IF
+      *
+      *----------------------------------------------------------------*MS090826
+      *    WATCHLIST AML SUL VDR PRIMA DI INOLTRARE CONDIZIONI DI       MS090826
+      *    FINANZIAMENTO E DATI IBAN AL DEALER                         MS090826
+      *----------------------------------------------------------------*MS090826
+           PERFORM SELECT-TVDRWLC      THRU SELECT-TVDRWLC-X            MS090826
+      *                                                                 MS090826
+           IF  VDR-IN-WLC                                               MS090826
+           THEN                                                         MS090826
+               INITIALIZE DCLT-INF-DFAX                                MS090826
+               MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA                     MS090826
+               MOVE WK-VDR          TO DFAX-VDR                        MS090826
+               STRING  'VDR IN LISTA NEGATIVA AML'                     MS090826
+                       DELIMITED BY SIZE                                MS090826
+                       INTO DFAX-ERRORE                                 MS090826
+               END-STRING                                               MS090826
+               PERFORM 800-INSERT-TINFDFAX                             MS090826
+                  THRU 800-INSERT-TINFDFAX-X                           MS090826
+               PERFORM 030-FINE THRU 030-FINE-X                        MS090826
+           END-IF.                                                      MS090826
       *
            IF  WK-DRBE-OK
            AND CLASSICO
@@ -1324,8 +1565,14 @@
            MOVE WK-PRODOTTO    TO SW-PRODOTTO
                                   SW-PRODOTTO-NET
       *
-           IF (PRODOTTO-OK      AND (NOT WK-DRBE-OK))
-           OR (PRODOTTO-NET-OK  AND WK-DRBE-OK)
+           IF  WK-DRBE-OK                                              MS090826
+               SET  PROD-TIPO-NET  TO TRUE                             MS090826
+           ELSE                                                        MS090826
+               SET  PROD-TIPO-STD  TO TRUE                             MS090826
+           END-IF                                                      MS090826
+           PERFORM SELECT-TDFXPROD   THRU SELECT-TDFXPROD-X            MS090826
+      *
+           IF  PRODOTTO-ACCETTATO                                      MS090826
            THEN
                 CONTINUE
            ELSE
@@ -1372,10 +1619,65 @@
            PERFORM 340-COMPILA-ESITO  THRU 340-COMPILA-ESITO-X.
       *
            PERFORM 345-COMPILA-MESS   THRU 345-COMPILA-MESS-X.
+      *
+           IF  CLASSICO                                                  MS090826
+               PERFORM 798-INSERT-TASSICLOG                              MS090826
+                  THRU 798-INSERT-TASSICLOG-X                            MS090826
+           END-IF.                                                       MS090826
       *
       *----------------------------------------------------------------*
        072-CHECK-DATI-X.
            EXIT.
+      *
+      *----------------------------------------------------------------*MS090826
+       073-PARK-DFAX-PEND.                                            MS090826
+      *----------------------------------------------------------------*MS090826
+      *    PARCHEGGIA LA PRATICA "NON FINANZIATA OGGI" IN T_DFAX_PEND  MS090826
+      *    PER LA RIPRESA AUTOMATICA NEL BATCH DFAX DEL GIORNO DOPO,   MS090826
+      *    CONTRO IL NUOVO WAAMMJJ (D05223R1 - REQUISITO REQUEUE).     MS090826
+      *    SE LA PRATICA E' GIA' PARCHEGGIATA (RIPRESA DA D05223R1 MA  MS090826
+      *    ANCORA NON FINANZIATA) SI INCREMENTA IL CONTATORE TENTATIVI MS090826
+      *    ESISTENTE, ALTRIMENTI SI INSERISCE LA RIGA AL PRIMO SCARTO  MS090826
+      *----------------------------------------------------------------*MS090826
+      *                                                                MS090826
+           EXEC SQL UPDATE T_DFAX_PEND                                MS090826
+                        SET PEND_TENTATIVI = PEND_TENTATIVI + 1       MS090826
+                      WHERE PEND_NUM_PRA = :FAX-NUM-PRA               MS090826
+           END-EXEC                                                   MS090826
+      *                                                                MS090826
+           IF  SQLCODE = 100                                          MS090826
+           THEN                                                       MS090826
+               EXEC SQL INSERT INTO T_DFAX_PEND                       MS090826
+                                (PEND_NUM_PRA                         MS090826
+                                ,PEND_TIPO_PRA                         MS090826
+                                ,PEND_DATA_RICH                       MS090826
+                                ,PEND_TENTATIVI)                      MS090826
+                        VALUES                                        MS090826
+                               (:FAX-NUM-PRA                           MS090826
+                               ,:WK-PEND-TIPO-PRA                     MS090826
+                               ,CURRENT DATE                          MS090826
+                               ,0)                                    MS090826
+               END-EXEC                                               MS090826
+           END-IF.                                                    MS090826
+      *----------------------------------------------------------------*MS090826
+       073-PARK-DFAX-PEND-X.                                          MS090826
+           EXIT.                                                      MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+       074-SBLOCCA-DFAX-PEND.                                         MS090826
+      *----------------------------------------------------------------*MS090826
+      *    LA PRATICA E' STATA FINANZIATA: RIMUOVE L'EVENTUALE RIGA DI MS090826
+      *    ATTESA LASCIATA IN T_DFAX_PEND DA UN PRECEDENTE SCARTO PER  MS090826
+      *    "NON FINANZIATA OGGI" (DELETE IDEMPOTENTE, NESSUN EFFETTO   MS090826
+      *    SE LA PRATICA NON ERA MAI STATA PARCHEGGIATA)               MS090826
+      *----------------------------------------------------------------*MS090826
+      *                                                                MS090826
+           EXEC SQL DELETE FROM T_DFAX_PEND                           MS090826
+                      WHERE PEND_NUM_PRA = :FAX-NUM-PRA               MS090826
+           END-EXEC.                                                  MS090826
+      *----------------------------------------------------------------*MS090826
+       074-SBLOCCA-DFAX-PEND-X.                                       MS090826
+           EXIT.                                                      MS090826
       *
        090-FORMATTIME.
       *----------------------------------------------------------------*
@@ -1403,6 +1705,24 @@
                MOVE TIME-SS       TO WK-TIME(3:2)
            END-IF.
       *
+      *----------------------------------------------------------------*MS090826
+      *    ORA CORRENTE (HHMMSS) E CUTOFF CONFIGURABILE, PER LA         MS090826
+      *    TOLLERANZA SU "PRATICA NON FINANZIATA OGGI" IN 072-CHECK-    MS090826
+      *    DATI                                                        MS090826
+      *----------------------------------------------------------------*MS090826
+           EXEC CICS FORMATTIME ABSTIME (ABS-DATA)                     MS090826
+                                TIME     (WK-ORA-CORRENTE)              MS090826
+           END-EXEC                                                    MS090826
+      *                                                                 MS090826
+           PERFORM SELECT-TDFXCUTOF    THRU SELECT-TDFXCUTOF-X          MS090826
+      *                                                                 MS090826
+           IF  WK-ORA-CORRENTE <= WK-CUTOFF-ORA                        MS090826
+           THEN                                                         MS090826
+               SET  ENTRO-CUTOFF   TO TRUE                             MS090826
+           ELSE                                                         MS090826
+               MOVE 'N'             TO SW-ENTRO-CUTOFF                 MS090826
+           END-IF.                                                      MS090826
+      *
       *----------------------------------------------------------------*
        090-FORMATTIME-X.
            EXIT.
@@ -1595,11 +1915,20 @@
                MOVE FAX-TESTO-COND(301:60)  TO  WK-ELE-TESTO (6)        IS100615
                MOVE FAX-TESTO-COND(361:60)  TO  WK-ELE-TESTO (7)        IS100615
                MOVE FAX-TESTO-COND(421:60)  TO  WK-ELE-TESTO (8)        IS100615
+               MOVE FAX-TESTO-COND(481:60)  TO  WK-ELE-TESTO (9)        MS090826
+               MOVE FAX-TESTO-COND(541:60)  TO  WK-ELE-TESTO (10)       MS090826
+               MOVE FAX-TESTO-COND(601:60)  TO  WK-ELE-TESTO (11)       MS090826
+               MOVE FAX-TESTO-COND(661:60)  TO  WK-ELE-TESTO (12)       MS090826
+               MOVE FAX-TESTO-COND(721:60)  TO  WK-ELE-TESTO (13)       MS090826
+               MOVE FAX-TESTO-COND(781:60)  TO  WK-ELE-TESTO (14)       MS090826
+               MOVE FAX-TESTO-COND(841:60)  TO  WK-ELE-TESTO (15)       MS090826
+               MOVE FAX-TESTO-COND(901:60)  TO  WK-ELE-TESTO (16)       MS090826
            END-IF
       *
            PERFORM VARYING  IND FROM 1 BY 1
       *             UNTIL IND > 4                                       IS100615
-                    UNTIL IND > 8                                       IS100615
+      *             UNTIL IND > 8                                       IS100615
+                    UNTIL IND > 16                                      MS090826
                MOVE WK-ELE-TESTO(IND)              TO CARA-STRINGA
                MOVE LENGTH OF WK-ELE-TESTO(IND)    TO CARA-LUN-STRINGA
       *
@@ -1643,7 +1972,8 @@
            THEN
              PERFORM VARYING  IND FROM 1 BY 1
       *              UNTIL IND > 6                                      IS100615
-                     UNTIL IND > 12                                     IS100615
+      *              UNTIL IND > 12                                     IS100615
+                     UNTIL IND > 24                                     MS090826
                 COMPUTE TBCCRANG = TBCCRANG - 1
       *
                 IF   TBCCRANG = ZERO
@@ -1701,8 +2031,14 @@
                         MOVE 'ESITO FAX             '    TO RIGA-TBLO
                         MOVE RIGA-TBLO                   TO TBCCMSG-TEXT
                 ELSE
+                   IF  WK-SMS OR WK-WHATSAPP                          MS090826
+                   THEN                                               MS090826
+                        MOVE 'ESITO SMS/WHATSAPP    '    TO RIGA-TBLO MS090826
+                        MOVE RIGA-TBLO                   TO TBCCMSG-TEXT
+                   ELSE                                               MS090826
                         MOVE 'ESITO E-MAIL          '    TO RIGA-TBLO
                         MOVE RIGA-TBLO                   TO TBCCMSG-TEXT
+                   END-IF                                             MS090826
                 END-IF
       *
                 PERFORM 793-INSERT-TBBLOCC
@@ -1919,8 +2255,14 @@
                         MOVE 'EROGAZ FAX            '    TO RIGA-TBLO
                         MOVE RIGA-TBLO                   TO TBCCMSG-TEXT
                     ELSE
+                       IF  WK-SMS OR WK-WHATSAPP                      MS090826
+                       THEN                                           MS090826
+                        MOVE 'EROGAZ SMS/WHATSAPP   '    TO RIGA-TBLO MS090826
+                        MOVE RIGA-TBLO                   TO TBCCMSG-TEXT
+                       ELSE                                           MS090826
                         MOVE 'EROGAZ E-MAIL         '    TO RIGA-TBLO
                         MOVE RIGA-TBLO                   TO TBCCMSG-TEXT
+                       END-IF                                         MS090826
                     END-IF
                     IF WK-DRBE-OK
                        MOVE RIGA-TBLO                    TO RDD-P1
@@ -1929,6 +2271,9 @@
                        ELSE
                           MOVE 'BONIFICO '               TO RDD-P2
                        END-IF
+                       IF WK-ORBE-OK                                MS090826
+                          MOVE 'BONIFICO (ORBE) '        TO RDD-P2  MS090826
+                       END-IF                                       MS090826
                        MOVE RIGA-TBLO-DRBE               TO TBCCMSG-TEXT
                     END-IF
       *
@@ -1990,6 +2335,9 @@
       *----------------------------------------------------------------*
       *
            MOVE SOTP-NUM-PRA      TO W-MSG-SOTPPRA.
+      *
+           PERFORM 795-LOAD-CKPT02                                     MS090826
+              THRU 795-LOAD-CKPT02-X                                   MS090826
       *
            EXEC SQL OPEN CURS02 END-EXEC
       *
@@ -2020,6 +2368,7 @@
                     INTO  :SOTP-IMP-MENS
                          ,:SOTP-NUM-MENS
                          ,:SOTP-NUM-INIZ-MENS
+                         ,:SOTP-NUM-PROG                                MS090826
            END-EXEC
       *
            MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE
@@ -2042,6 +2391,9 @@
            IF   NTF-ON-REC
            THEN
                 SET FINE-RATAVAR    TO TRUE
+           ELSE                                                        MS090826
+                PERFORM 795-SAVE-CKPT02                                 MS090826
+                   THRU 795-SAVE-CKPT02-X                               MS090826
            END-IF.
       *
       *----------------------------------------------------------------*
@@ -2067,11 +2419,91 @@
                 PERFORM 800-INSERT-TINFDFAX
                    THRU 800-INSERT-TINFDFAX-X
                 PERFORM 030-FINE THRU 030-FINE-X
-           END-IF.
+           END-IF
+      *
+      *    LA SCANSIONE E' COMPLETA: IL CHECKPOINT NON SERVE PIU'       MS090826
+           PERFORM 795-CLEAR-CKPT02                                    MS090826
+              THRU 795-CLEAR-CKPT02-X.                                 MS090826
       *
       *----------------------------------------------------------------*
        CLOSE-CURS02-X.
            EXIT.
+      *
+      *----------------------------------------------------------------*MS090826
+       795-LOAD-CKPT02.
+      *----------------------------------------------------------------*MS090826
+      *    RECUPERA L'ULTIMO SOTP_NUM_PROG LAVORATO CON SUCCESSO PER    MS090826
+      *    QUESTA PRATICA/SOCIETA', SE PRESENTE, ALTRIMENTI PARTE DA 0  MS090826
+      *----------------------------------------------------------------*MS090826
+           MOVE ZERO            TO CK02-LAST-PROG                      MS090826
+      *
+           EXEC SQL SELECT CKPT_NUM_PROG                                MS090826
+                      INTO :CK02-LAST-PROG                              MS090826
+                      FROM T_DFAX_CKPT02                                MS090826
+                     WHERE CKPT_NUM_PRA = :SOTP-NUM-PRA                 MS090826
+                       AND CKPT_COD_SOC = :SOTP-COD-SOC                 MS090826
+           END-EXEC
+      *
+           MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE
+      *
+           IF   NOT OK-ON-REC
+           AND  NOT NTF-ON-REC
+           THEN
+                INITIALIZE DCLT-INF-DFAX
+                MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA
+                STRING  ' ERRORE SELECT T_DFAX_CKPT02 '
+                        K001-ABD-SQLCODE
+                        DELIMITED BY SIZE
+                        INTO DFAX-ERRORE
+                END-STRING
+                PERFORM 800-INSERT-TINFDFAX
+                   THRU 800-INSERT-TINFDFAX-X
+                PERFORM 030-FINE THRU 030-FINE-X
+           END-IF
+      *
+           IF   NTF-ON-REC
+           THEN
+                MOVE ZERO        TO CK02-LAST-PROG
+           END-IF.
+      *----------------------------------------------------------------*MS090826
+       795-LOAD-CKPT02-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*MS090826
+       795-SAVE-CKPT02.
+      *----------------------------------------------------------------*MS090826
+      *    AGGIORNA IL CHECKPOINT CON LA RIGA APPENA ELABORATA          MS090826
+      *    (DELETE+INSERT, PIU' SEMPLICE DI UN UPDATE CONDIZIONATO)     MS090826
+      *----------------------------------------------------------------*MS090826
+           EXEC SQL DELETE FROM T_DFAX_CKPT02                           MS090826
+                     WHERE CKPT_NUM_PRA = :SOTP-NUM-PRA                 MS090826
+                       AND CKPT_COD_SOC = :SOTP-COD-SOC                 MS090826
+           END-EXEC
+      *
+           EXEC SQL INSERT INTO T_DFAX_CKPT02                           MS090826
+                            (CKPT_NUM_PRA                               MS090826
+                            ,CKPT_COD_SOC                               MS090826
+                            ,CKPT_NUM_PROG                              MS090826
+                            ,CKPT_DATA_AGG)                             MS090826
+                    VALUES (:SOTP-NUM-PRA                               MS090826
+                           ,:SOTP-COD-SOC                               MS090826
+                           ,:SOTP-NUM-PROG                              MS090826
+                           ,CURRENT TIMESTAMP)                          MS090826
+           END-EXEC.
+      *----------------------------------------------------------------*MS090826
+       795-SAVE-CKPT02-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*MS090826
+       795-CLEAR-CKPT02.
+      *----------------------------------------------------------------*MS090826
+           EXEC SQL DELETE FROM T_DFAX_CKPT02                           MS090826
+                     WHERE CKPT_NUM_PRA = :SOTP-NUM-PRA                 MS090826
+                       AND CKPT_COD_SOC = :SOTP-COD-SOC                 MS090826
+           END-EXEC.
+      *----------------------------------------------------------------*MS090826
+       795-CLEAR-CKPT02-X.
+           EXIT.
       *
        783-SELECT-TBVDVDR.
       *----------------------------------------------------------------*
@@ -2277,6 +2709,173 @@
       *----------------------------------------------------------------*
        793-INSERT-TBBLOCC-X.
            EXIT.
+      *
+      *----------------------------------------------------------------*MS090826
+      *    794-INSERT-TCODALOG: TRACCIA SU DB2 L'ACCODAMENTO DI OGNI    MS090826
+      *    JOB TSCODA (NOME CODA, VDR, ISTANTE DI INSERIMENTO) PER      MS090826
+      *    CONSENTIRE IL REPORT BACKLOG (VEDI D05223R2). LA RIGA VIENE  MS090826
+      *    CANCELLATA DAL PROCESSO DI INVIO FAX/MAIL A VALLE QUANDO     MS090826
+      *    PRELEVA IL JOB DALLA CODA TSCODA                             MS090826
+      *----------------------------------------------------------------*MS090826
+       794-INSERT-TCODALOG.
+           MOVE TS-NOME-CODA        TO CODA-NOME-CODA                  MS090826
+           MOVE WK-VDR              TO CODA-VDR                       MS090826
+      *
+           EXEC SQL INSERT  INTO T_DFAX_CODA_LOG                       MS090826
+                            (CODA_NOME_CODA                            MS090826
+                            ,CODA_VDR                                  MS090826
+                            ,CODA_DATA_INS)                             MS090826
+                    VALUES (:CODA-NOME-CODA                            MS090826
+                           ,:CODA-VDR                                  MS090826
+                           ,CURRENT TIMESTAMP)                          MS090826
+           END-EXEC.
+      *
+           MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE.
+      *
+           IF  OK-ON-REC
+           THEN
+               CONTINUE
+           ELSE
+               INITIALIZE DCLT-INF-DFAX
+               MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA
+               STRING  'ERRORE INSERT T_DFAX_CODA_LOG '
+                       K001-ABD-SQLCODE
+                       DELIMITED BY SIZE
+                       INTO DFAX-ERRORE
+               END-STRING
+               PERFORM 800-INSERT-TINFDFAX
+                  THRU 800-INSERT-TINFDFAX-X
+           END-IF.
+      *----------------------------------------------------------------*MS090826
+       794-INSERT-TCODALOG-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*MS090826
+      *    796-INSERT-TPORTALE: OLTRE AL FAX/MAIL SU TSCODA, DEPOSITA   MS090826
+      *    L'ESITO (O IL BONIFICO) SU T_DFAX_PORTALE, LETTA E POI       MS090826
+      *    CANCELLATA DALL'INTERFACCIA MQ/REST CHE ALIMENTA IL PORTALE  MS090826
+      *    CONCESSIONARI, IN MODO CHE IL DEALER VEDA L'ESITO SENZA      MS090826
+      *    ATTENDERE IL FAX O LA MAIL                                   MS090826
+      *----------------------------------------------------------------*MS090826
+       796-INSERT-TPORTALE.
+           MOVE FAX-NUM-PRA         TO PORT-NUM-PRA                    MS090826
+           MOVE WK-VDR              TO PORT-VDR                        MS090826
+      *
+           EXEC SQL INSERT  INTO T_DFAX_PORTALE                        MS090826
+                            (PORT_NUM_PRA                              MS090826
+                            ,PORT_VDR                                  MS090826
+                            ,PORT_TIPO_MSG                             MS090826
+                            ,PORT_ESITO                                MS090826
+                            ,PORT_DATA_INS)                            MS090826
+                    VALUES (:PORT-NUM-PRA                              MS090826
+                           ,:PORT-VDR                                  MS090826
+                           ,:PORT-TIPO-MSG                             MS090826
+                           ,:PORT-ESITO                                MS090826
+                           ,CURRENT TIMESTAMP)                         MS090826
+           END-EXEC.
+      *
+           MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE.
+      *
+           IF  OK-ON-REC
+           THEN
+               CONTINUE
+           ELSE
+               INITIALIZE DCLT-INF-DFAX
+               MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA
+               STRING  'ERRORE INSERT T_DFAX_PORTALE '
+                       K001-ABD-SQLCODE
+                       DELIMITED BY SIZE
+                       INTO DFAX-ERRORE
+               END-STRING
+               PERFORM 800-INSERT-TINFDFAX
+                  THRU 800-INSERT-TINFDFAX-X
+           END-IF.
+      *----------------------------------------------------------------*MS090826
+       796-INSERT-TPORTALE-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*MS090826
+      *    797-INSERT-TRICLOG: TRACCIA SU T_DFAX_RIC_LOG, IN MODO       MS090826
+      *    PERMANENTE (A DIFFERENZA DI T_DFAX_CODA_LOG CHE VIENE        MS090826
+      *    CANCELLATA A VALLE), SIA LA RICEZIONE DI OGNI RICHIESTA DA   MS090826
+      *    FAXCSERV (RIC-TIPO-EVENTO = 'R') SIA L'EFFETTIVO ACCODAMENTO MS090826
+      *    DEL JOB SU TSCODA (RIC-TIPO-EVENTO = 'C'), PER LA            MS090826
+      *    RICONCILIAZIONE GIORNALIERA DI D05223R3                     MS090826
+      *----------------------------------------------------------------*MS090826
+       797-INSERT-TRICLOG.                                              MS090826
+           EXEC SQL INSERT  INTO T_DFAX_RIC_LOG                         MS090826
+                            (RIC_NUM_PRA                                MS090826
+                            ,RIC_TIPO_EVENTO                            MS090826
+                            ,RIC_DATA_INS)                              MS090826
+                    VALUES (:RIC-NUM-PRA                                MS090826
+                           ,:RIC-TIPO-EVENTO                            MS090826
+                           ,CURRENT TIMESTAMP)                          MS090826
+           END-EXEC.                                                    MS090826
+      *                                                                 MS090826
+           MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE.                 MS090826
+      *                                                                 MS090826
+           IF  OK-ON-REC                                                MS090826
+           THEN                                                         MS090826
+               CONTINUE                                                 MS090826
+           ELSE                                                         MS090826
+               INITIALIZE DCLT-INF-DFAX                                MS090826
+               MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA                     MS090826
+               STRING  'ERRORE INSERT T_DFAX_RIC_LOG '                  MS090826
+                       K001-ABD-SQLCODE                                MS090826
+                       DELIMITED BY SIZE                                MS090826
+                       INTO DFAX-ERRORE                                 MS090826
+               END-STRING                                               MS090826
+               PERFORM 800-INSERT-TINFDFAX                             MS090826
+                  THRU 800-INSERT-TINFDFAX-X                           MS090826
+           END-IF.                                                      MS090826
+      *----------------------------------------------------------------*MS090826
+       797-INSERT-TRICLOG-X.                                            MS090826
+           EXIT.                                                        MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+      *    798-INSERT-TASSICLOG: TRACCIA SU T_DFAX_ASSIC_LOG IL CODICE   MS090826
+      *    ASSICURATIVO (DJASSIC) DI OGNI PRATICA CLASSICO ACCETTATA DA  MS090826
+      *    DFAX CON I RELATIVI IMPORTI CALCOLATI IN CALCOLA-DLCORSERFIN, MS090826
+      *    PER IL REPORT DI BREAKDOWN GIORNALIERO D05223R4               MS090826
+      *----------------------------------------------------------------*MS090826
+       798-INSERT-TASSICLOG.                                             MS090826
+           MOVE FAX-NUM-PRA         TO ASSIC-NUM-PRA                     MS090826
+           MOVE DJASSIC             TO ASSIC-COD                         MS090826
+           MOVE WK-IMP-ASSIC-IF     TO ASSIC-IMP-IF                      MS090826
+           MOVE WK-IMP-ASSIC-GAP-RDP TO ASSIC-IMP-GAP-RDP                MS090826
+      *
+           EXEC SQL INSERT  INTO T_DFAX_ASSIC_LOG                        MS090826
+                            (ASSIC_NUM_PRA                               MS090826
+                            ,ASSIC_COD                                   MS090826
+                            ,ASSIC_IMP_IF                                MS090826
+                            ,ASSIC_IMP_GAP_RDP                           MS090826
+                            ,ASSIC_DATA_INS)                             MS090826
+                    VALUES (:ASSIC-NUM-PRA                               MS090826
+                           ,:ASSIC-COD                                   MS090826
+                           ,:ASSIC-IMP-IF                                MS090826
+                           ,:ASSIC-IMP-GAP-RDP                           MS090826
+                           ,CURRENT TIMESTAMP)                           MS090826
+           END-EXEC.                                                     MS090826
+      *                                                                  MS090826
+           MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE.                  MS090826
+      *                                                                  MS090826
+           IF  OK-ON-REC                                                 MS090826
+           THEN                                                          MS090826
+               CONTINUE                                                  MS090826
+           ELSE                                                          MS090826
+               INITIALIZE DCLT-INF-DFAX                                 MS090826
+               MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA                      MS090826
+               STRING  'ERRORE INSERT T_DFAX_ASSIC_LOG '                 MS090826
+                       K001-ABD-SQLCODE                                 MS090826
+                       DELIMITED BY SIZE                                 MS090826
+                       INTO DFAX-ERRORE                                  MS090826
+               END-STRING                                                MS090826
+               PERFORM 800-INSERT-TINFDFAX                              MS090826
+                  THRU 800-INSERT-TINFDFAX-X                            MS090826
+           END-IF.                                                       MS090826
+      *----------------------------------------------------------------*MS090826
+       798-INSERT-TASSICLOG-X.                                           MS090826
+           EXIT.                                                         MS090826
       *
        800-SELECT-TCQQDOSS.
       *----------------------------------------------------------------*
@@ -2480,6 +3079,202 @@
       *----------------------------------------------------------------*
        SELECT-TNECORBE-X.
            EXIT.
+      *
+      *----------------------------------------------------------------*MS090826
+       SELECT-TVDRWLC.                                                  MS090826
+      *----------------------------------------------------------------*MS090826
+      *    VERIFICA SE IL VDR E' PRESENTE NELLA LISTA NEGATIVA AML,     MS090826
+      *    SULLO STESSO MODELLO DEL FLAG BE3P02-FL-WLC-BANCA GIA'       MS090826
+      *    USATO DAL LATO BONIFICI (BE300W01) PER LE BANCHE             MS090826
+      *----------------------------------------------------------------*MS090826
+      *                                                                 MS090826
+           INITIALIZE W-MSG-KEY-TVDRWLC.                                MS090826
+           MOVE WK-VDR            TO W-MSG-WLCVDR                       MS090826
+                                     WLC-COD-VDR                        MS090826
+           MOVE 'N'                TO SW-VDR-WLC                        MS090826
+      *                                                                 MS090826
+           EXEC SQL SELECT WLC_FL_NEGATIVO                              MS090826
+                      INTO :WLC-FL-NEGATIVO                             MS090826
+                      FROM T_VDR_WLC                                    MS090826
+                     WHERE WLC_COD_VDR  = :WLC-COD-VDR                  MS090826
+           END-EXEC.                                                    MS090826
+      *                                                                 MS090826
+           MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE                  MS090826
+      *                                                                 MS090826
+           IF   OK-ON-REC                                               MS090826
+           THEN                                                         MS090826
+                MOVE WLC-FL-NEGATIVO   TO SW-VDR-WLC                    MS090826
+           ELSE                                                         MS090826
+                IF  NOT NTF-ON-REC                                      MS090826
+                THEN                                                    MS090826
+                     INITIALIZE DCLT-INF-DFAX                           MS090826
+                     MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA                MS090826
+                     STRING  'ERRORE SELECT T_VDR_WLC  '                MS090826
+                             K001-ABD-SQLCODE                          MS090826
+                             DELIMITED BY SIZE                          MS090826
+                             INTO DFAX-ERRORE                           MS090826
+                     END-STRING                                         MS090826
+                     PERFORM 800-INSERT-TINFDFAX                        MS090826
+                        THRU 800-INSERT-TINFDFAX-X                      MS090826
+                     PERFORM 030-FINE THRU 030-FINE-X                   MS090826
+                END-IF                                                  MS090826
+           END-IF.                                                      MS090826
+      *----------------------------------------------------------------*MS090826
+       SELECT-TVDRWLC-X.                                                MS090826
+           EXIT.                                                        MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+       SELECT-TDFXCUTOF.                                                MS090826
+      *----------------------------------------------------------------*MS090826
+      *    RECUPERA L'ORA DI CUTOFF CONFIGURABILE PER LA TOLLERANZA SU  MS090826
+      *    "PRATICA NON FINANZIATA OGGI" (TABELLA A RIGA UNICA); SE LA  MS090826
+      *    RIGA NON E' CONFIGURATA RESTA IL DEFAULT GIA' IMPOSTATO IN   MS090826
+      *    WK-CUTOFF-ORA                                                MS090826
+      *----------------------------------------------------------------*MS090826
+           MOVE 'DFAX'           TO W-MSG-CUTOFF-DFAX                  MS090826
+      *                                                                 MS090826
+           EXEC SQL SELECT CUT_ORA_LIMITE                               MS090826
+                      INTO :WK-CUTOFF-ORA                               MS090826
+                      FROM T_DFAX_CUTOFF                                MS090826
+                     WHERE CUT_TIPO_FLUSSO = 'DFAX'                     MS090826
+           END-EXEC.                                                    MS090826
+      *                                                                 MS090826
+           MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE                  MS090826
+      *                                                                 MS090826
+           IF   NOT OK-ON-REC                                           MS090826
+           AND  NOT NTF-ON-REC                                          MS090826
+           THEN                                                         MS090826
+                INITIALIZE DCLT-INF-DFAX                                MS090826
+                MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA                     MS090826
+                STRING  'ERRORE SELECT T_DFAX_CUTOFF '                  MS090826
+                        K001-ABD-SQLCODE                                MS090826
+                        DELIMITED BY SIZE                               MS090826
+                        INTO DFAX-ERRORE                                MS090826
+                END-STRING                                              MS090826
+                PERFORM 800-INSERT-TINFDFAX                             MS090826
+                   THRU 800-INSERT-TINFDFAX-X                           MS090826
+                PERFORM 030-FINE THRU 030-FINE-X                        MS090826
+           END-IF.                                                      MS090826
+      *----------------------------------------------------------------*MS090826
+       SELECT-TDFXCUTOF-X.                                              MS090826
+           EXIT.                                                        MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+       SELECT-TDFXTESTOK.                                               MS090826
+      *----------------------------------------------------------------*MS090826
+      *    VERIFICA SE WK-TOK-VALORE (PREFISSO FAX O DOMINIO MAIL,      MS090826
+      *    SELEZIONATO DA WK-TOK-TIPO) E' TRA I VALORI AMMESSI SU TEST  MS090826
+      *    IN T_DFAX_TESTOK                                             MS090826
+      *----------------------------------------------------------------*MS090826
+           EXEC SQL SELECT COUNT(*)                                     MS090826
+                      INTO :WK-TOK-CONTA                                MS090826
+                      FROM T_DFAX_TESTOK                                MS090826
+                     WHERE TOK_TIPO    = :WK-TOK-TIPO                   MS090826
+                       AND TOK_VALORE  = :WK-TOK-VALORE                 MS090826
+           END-EXEC.                                                    MS090826
+      *                                                                 MS090826
+           MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE                  MS090826
+      *                                                                 MS090826
+           IF   NOT OK-ON-REC                                           MS090826
+           THEN                                                         MS090826
+                INITIALIZE DCLT-INF-DFAX                                MS090826
+                MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA                     MS090826
+                STRING  'ERRORE SELECT T_DFAX_TESTOK '                  MS090826
+                        K001-ABD-SQLCODE                                MS090826
+                        DELIMITED BY SIZE                               MS090826
+                        INTO DFAX-ERRORE                                MS090826
+                END-STRING                                              MS090826
+                PERFORM 800-INSERT-TINFDFAX                             MS090826
+                   THRU 800-INSERT-TINFDFAX-X                          MS090826
+                PERFORM 030-FINE THRU 030-FINE-X                        MS090826
+           END-IF.                                                      MS090826
+      *----------------------------------------------------------------*MS090826
+       SELECT-TDFXTESTOK-X.                                             MS090826
+           EXIT.                                                        MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+       SELECT-TDFXMODEL.                                                MS090826
+      *----------------------------------------------------------------*MS090826
+      *    CERCA IN T_DFAX_MODEL UN MODELLO FX0n SPECIFICO PER QUESTO   MS090826
+      *    VDR/TIPO (WK-VDRFIN/WK-MOD-TIPO); SE NON E' CONFIGURATO      MS090826
+      *    NESSUNA RIGA, SW-MOD-TROVATO RESTA 'N' E VALE LA SCELTA      MS090826
+      *    FX01-FX05 DI DEFAULT GIA' CALCOLATA DAL CHIAMANTE            MS090826
+      *----------------------------------------------------------------*MS090826
+           MOVE 'N'              TO SW-MOD-TROVATO                      MS090826
+           MOVE WK-VDRFIN        TO W-MSG-MODVDR                        MS090826
+           MOVE WK-MOD-TIPO      TO W-MSG-MODTIPO                       MS090826
+      *                                                                 MS090826
+           EXEC SQL SELECT MOD_MODELLO                                  MS090826
+                      INTO :WK-MOD-RISULT                               MS090826
+                      FROM T_DFAX_MODEL                                 MS090826
+                     WHERE MOD_VDR   = :WK-VDRFIN                       MS090826
+                       AND MOD_TIPO  = :WK-MOD-TIPO                     MS090826
+           END-EXEC.                                                    MS090826
+      *                                                                 MS090826
+           MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE                  MS090826
+      *                                                                 MS090826
+           IF   OK-ON-REC                                               MS090826
+           THEN                                                         MS090826
+                SET  MOD-TROVATO     TO TRUE                            MS090826
+           ELSE                                                         MS090826
+                IF   NOT NTF-ON-REC                                     MS090826
+                THEN                                                    MS090826
+                     INITIALIZE DCLT-INF-DFAX                           MS090826
+                     MOVE FAX-NUM-PRA  TO DFAX-NUM-PRA                  MS090826
+                     STRING  'ERRORE SELECT T_DFAX_MODEL '              MS090826
+                             K001-ABD-SQLCODE                           MS090826
+                             DELIMITED BY SIZE                          MS090826
+                             INTO DFAX-ERRORE                           MS090826
+                     END-STRING                                         MS090826
+                     PERFORM 800-INSERT-TINFDFAX                        MS090826
+                        THRU 800-INSERT-TINFDFAX-X                      MS090826
+                     PERFORM 030-FINE THRU 030-FINE-X                   MS090826
+                END-IF                                                  MS090826
+           END-IF.                                                      MS090826
+      *----------------------------------------------------------------*MS090826
+       SELECT-TDFXMODEL-X.                                              MS090826
+           EXIT.                                                        MS090826
+      *
+      *----------------------------------------------------------------*MS090826
+       SELECT-TDFXPROD.                                                 MS090826
+      *----------------------------------------------------------------*MS090826
+      *    VERIFICA SE IL PRODOTTO WK-PRODOTTO E' AMMESSO A DFAX PER LA MS090826
+      *    LISTA WK-PROD-TIPO (STANDARD O NET/DRBE) IN T_DFAX_PRODOTTO  MS090826
+      *----------------------------------------------------------------*MS090826
+           MOVE 'N'               TO SW-PRODOTTO-ACCETT                 MS090826
+           MOVE WK-PROD-TIPO      TO W-MSG-PRODTIPO                     MS090826
+           MOVE WK-PRODOTTO       TO W-MSG-PRODCOD                      MS090826
+      *                                                                 MS090826
+           EXEC SQL SELECT COUNT(*)                                     MS090826
+                      INTO :WK-PROD-CONTA                               MS090826
+                      FROM T_DFAX_PRODOTTO                              MS090826
+                     WHERE PRD_TIPO      = :WK-PROD-TIPO                MS090826
+                       AND PRD_PRODOTTO  = :WK-PRODOTTO                 MS090826
+           END-EXEC.                                                    MS090826
+      *                                                                 MS090826
+           MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE                  MS090826
+      *                                                                 MS090826
+           IF   NOT OK-ON-REC                                           MS090826
+           THEN                                                         MS090826
+                INITIALIZE DCLT-INF-DFAX                                MS090826
+                MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA                     MS090826
+                STRING  'ERRORE SELECT T_DFAX_PRODOTTO '                MS090826
+                        K001-ABD-SQLCODE                                MS090826
+                        DELIMITED BY SIZE                               MS090826
+                        INTO DFAX-ERRORE                                MS090826
+                END-STRING                                              MS090826
+                PERFORM 800-INSERT-TINFDFAX                             MS090826
+                   THRU 800-INSERT-TINFDFAX-X                          MS090826
+                PERFORM 030-FINE THRU 030-FINE-X                        MS090826
+           ELSE                                                         MS090826
+                IF  WK-PROD-CONTA > ZERO                               MS090826
+                THEN                                                    MS090826
+                     SET  PRODOTTO-ACCETTATO  TO TRUE                  MS090826
+                END-IF                                                  MS090826
+           END-IF.                                                      MS090826
+      *----------------------------------------------------------------*MS090826
+       SELECT-TDFXPROD-X.                                               MS090826
+           EXIT.                                                        MS090826
       *
        CERCA-TIPVDR.
       *----------------------------------------------------------------*
@@ -2649,20 +3444,33 @@
            EXIT.
       *
        800-INSERT-TINFDFAX.
+      *----------------------------------------------------------------*MS090826
+      *    DFAX-VDR VIENE REGISTRATO PER CONSENTIRE IL REPORT          MS090826
+      *    GIORNALIERO DEGLI SCARTI PER DEALER (VEDI D05223R0)         MS090826
+      *    DFAX-TIPVDR REGISTRA 'A'/'B'/'G' PER DISTINGUERE IL         MS090826
+      *    TRAFFICO INSTRADATO VIA T_NEC_ORBE (TIPO 'G') DA QUELLO     MS090826
+      *    VIA TATAAGEN STANDARD                                      MS090826
       *----------------------------------------------------------------*
+      *
+           MOVE WK-VDR              TO DFAX-VDR                       MS090826
+           MOVE TVDTIPVDR           TO DFAX-TIPVDR                    MS090826
       *
            EXEC SQL INSERT  INTO T_INF_DFAX
                             (DFAX_NUM_PRA
                             ,DFAX_DATA_INS
                             ,DFAX_NUM_FAX
                             ,DFAX_DES_MAIL
-                            ,DFAX_ERRORE)
+                            ,DFAX_ERRORE
+                            ,DFAX_VDR
+                            ,DFAX_TIPVDR)
                     VALUES
                            (:DFAX-NUM-PRA
                            ,CURRENT TIMESTAMP
                            ,:DFAX-NUM-FAX
                            ,:DFAX-DES-MAIL
-                           ,:DFAX-ERRORE)
+                           ,:DFAX-ERRORE
+                           ,:DFAX-VDR
+                           ,:DFAX-TIPVDR)
            END-EXEC.
       *
            MOVE SQLCODE TO DB2-RETURN K001-ABD-SQLCODE.
@@ -2964,6 +3772,10 @@
       *
            PERFORM 060-START-TRANSID
               THRU 060-START-TRANSID
+      *
+           MOVE 'E'                 TO PORT-TIPO-MSG                  MS090826
+           MOVE WK-APP-RIF          TO PORT-ESITO                     MS090826
+           PERFORM 796-INSERT-TPORTALE  THRU 796-INSERT-TPORTALE-X    MS090826
       *
            INITIALIZE DCLT-INF-DFAX
            MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA
@@ -2980,6 +3792,10 @@
            THEN
                MOVE WK-INDMAIL  TO DFAX-DES-MAIL
            END-IF
+           IF  WK-SMS OR WK-WHATSAPP                                  MS090826
+           THEN                                                       MS090826
+               MOVE WK-NUMCELL  TO DFAX-NUM-FAX                       MS090826
+           END-IF                                                     MS090826
            PERFORM 800-INSERT-TINFDFAX
               THRU 800-INSERT-TINFDFAX-X.
       *
@@ -3017,6 +3833,10 @@
       *
            PERFORM 060-START-TRANSID
               THRU 060-START-TRANSID
+      *
+           MOVE 'B'                 TO PORT-TIPO-MSG                  MS090826
+           MOVE SPACE               TO PORT-ESITO                     MS090826
+           PERFORM 796-INSERT-TPORTALE  THRU 796-INSERT-TPORTALE-X    MS090826
       *
            INITIALIZE DCLT-INF-DFAX
            MOVE FAX-NUM-PRA    TO DFAX-NUM-PRA
@@ -3033,6 +3853,10 @@
            THEN
                MOVE WK-INDMAIL  TO DFAX-DES-MAIL
            END-IF
+           IF  WK-SMS OR WK-WHATSAPP                                  MS090826
+           THEN                                                       MS090826
+               MOVE WK-NUMCELL  TO DFAX-NUM-FAX                       MS090826
+           END-IF                                                     MS090826
            PERFORM 800-INSERT-TINFDFAX
               THRU 800-INSERT-TINFDFAX-X
            PERFORM 030-FINE THRU 030-FINE-X.
@@ -3083,6 +3907,11 @@
            ELSE
                MOVE 'FX01'      TO MODELLO-ST
            END-IF
+           SET  MOD-TIPO-ESITO       TO TRUE                            MS090826
+           PERFORM SELECT-TDFXMODEL  THRU SELECT-TDFXMODEL-X            MS090826
+           IF   MOD-TROVATO THEN                                        MS090826
+                MOVE WK-MOD-RISULT   TO MODELLO-ST                      MS090826
+           END-IF                                                       MS090826
            MOVE RIGA-MODELLO        TO AREA-CODA
            PERFORM WRITE-TSCODA     THRU WRITE-TSCODA-X.
 
@@ -3319,7 +4148,8 @@
       *
            PERFORM VARYING IND FROM 1 BY 1
       *            UNTIL   IND > 4                                      IS100615
-                   UNTIL   IND > 8                                      IS100615
+      *            UNTIL   IND > 8                                      IS100615
+                   UNTIL   IND > 16                                     MS090826
                  MOVE WK-ELE-TESTO(IND)   TO RJE5-MESSAGGIO
                  MOVE RJOB-ESITO5         TO AREA-CODA
                  PERFORM WRITE-TSCODA     THRU WRITE-TSCODA-X
@@ -3349,6 +4179,11 @@
                    MOVE 'FX02'          TO MODELLO-ST
                END-IF
            END-IF
+           SET  MOD-TIPO-BONIF       TO TRUE                            MS090826
+           PERFORM SELECT-TDFXMODEL  THRU SELECT-TDFXMODEL-X            MS090826
+           IF   MOD-TROVATO THEN                                        MS090826
+                MOVE WK-MOD-RISULT   TO MODELLO-ST                      MS090826
+           END-IF                                                       MS090826
            MOVE RIGA-MODELLO        TO AREA-CODA
            PERFORM WRITE-TSCODA     THRU WRITE-TSCODA-X.
 
@@ -3708,6 +4543,14 @@
       *
        PREPARA-CODA-JOB.
       *----------------------------------------------------------------*
+           PERFORM 794-INSERT-TCODALOG                                MS090826
+              THRU 794-INSERT-TCODALOG-X                               MS090826
+      *
+           MOVE FAX-NUM-PRA         TO RIC-NUM-PRA                    MS090826
+           MOVE 'C'                 TO RIC-TIPO-EVENTO                MS090826
+           PERFORM 797-INSERT-TRICLOG                                 MS090826
+              THRU 797-INSERT-TRICLOG-X                                MS090826
+      *
            MOVE RIGA-JOB5           TO AREA-CODA
            PERFORM WRITE-TSCODA     THRU WRITE-TSCODA-X.
       *
@@ -3766,6 +4609,26 @@
                    MOVE WK-GRAFFA-CL    TO ELE-TAB-IND(IND)
                END-IF
            END-IF
+      *
+      ***  RIGA CON NUMERO DI CELLULARE (CANALE SMS/WHATSAPP)          MS090826
+           IF  WK-SMS OR WK-WHATSAPP                                  MS090826
+               INITIALIZE TAB-INDIRIZZO                               MS090826
+               MOVE WK-GRAFFA-OP    TO ELE-TAB-IND(1)                 MS090826
+               MOVE ''''            TO ELE-TAB-IND(2)                 MS090826
+               MOVE 1               TO IND1                          MS090826
+               MOVE 3   TO IND                                        MS090826
+               PERFORM VARYING IND1 FROM 1  BY 1                      MS090826
+                       UNTIL IND1 > 15                                MS090826
+                       OR    WK-NUMCELL(IND1:1) = SPACE                MS090826
+                           MOVE WK-NUMCELL(IND1:1) TO ELE-TAB-IND(IND) MS090826
+                           ADD 1    TO IND                             MS090826
+               END-PERFORM                                            MS090826
+               IF  IND < 40                                           MS090826
+                   MOVE ''''            TO ELE-TAB-IND(IND)           MS090826
+                   ADD 1                TO IND                       MS090826
+                   MOVE WK-GRAFFA-CL    TO ELE-TAB-IND(IND)           MS090826
+               END-IF                                                 MS090826
+           END-IF                                                     MS090826
       *
            MOVE TAB-INDIRIZZO       TO RJ6-INDIRIZZO
            MOVE RIGA-JOB6           TO AREA-CODA
@@ -3788,7 +4651,7 @@
            PERFORM WRITE-TSCODA     THRU WRITE-TSCODA-X.
       *
       ***  RIGA  DESCRIZIONE
-           IF WK-MAIL
+           IF WK-MAIL OR WK-SMS OR WK-WHATSAPP                        MS090826
       *****   IF WK-PF10-OK
       *SL100913  MOVE '"ESITO DELLA RICHIESTA DI FINANZIAMENTO"'
       *SL100913                     TO RJ10-DESCR
@@ -3951,8 +4814,11 @@
       *----------------------------------------------------------------*
       *
            IF  WK-FAX
-           THEN
-               IF  WK-NUMFAX(1:7) = '0552701'  OR '0552703'
+           THEN                                                         MS090826
+               SET  TOK-TIPO-FAX   TO TRUE                             MS090826
+               MOVE WK-NUMFAX(1:7) TO WK-TOK-VALORE                     MS090826
+               PERFORM SELECT-TDFXTESTOK  THRU SELECT-TDFXTESTOK-X      MS090826
+               IF  WK-TOK-CONTA > ZERO                                 MS090826
                THEN
                    CONTINUE
                ELSE
@@ -3969,14 +4835,35 @@
                IF  (WK-INDMAIL(IND:1) = '§' OR '@')
                THEN
                   ADD 1    TO IND
-                  IF WK-INDMAIL(IND:15) = 'FINDOMESTIC.COM'
+                  SET  TOK-TIPO-MAIL  TO TRUE                          MS090826
+                  MOVE WK-INDMAIL(IND:)  TO WK-TOK-VALORE               MS090826
+                  PERFORM SELECT-TDFXTESTOK  THRU SELECT-TDFXTESTOK-X   MS090826
+                  IF  WK-TOK-CONTA > ZERO                               MS090826
                   THEN
                      CONTINUE
                   ELSE
                      SET INDIRIZZO-KO   TO TRUE
                   END-IF
                END-IF
-           END-IF.
+           END-IF
+      *
+      *----------------------------------------------------------------*MS090826
+      *    CANALE SMS/WHATSAPP: IN TEST SONO AMMESSI SOLO I PREFISSI   MS090826
+      *    DI CELLULARE DEL PARCO PROVE CENSITI IN T_DFAX_TESTOK,      MS090826
+      *    SULLO STESSO MODELLO GIA' USATO PER FAX E MAIL              MS090826
+      *----------------------------------------------------------------*MS090826
+           IF  WK-SMS OR WK-WHATSAPP                                  MS090826
+           THEN                                                       MS090826
+               SET  TOK-TIPO-CELL  TO TRUE                            MS090826
+               MOVE WK-NUMCELL(1:3) TO WK-TOK-VALORE                   MS090826
+               PERFORM SELECT-TDFXTESTOK  THRU SELECT-TDFXTESTOK-X     MS090826
+               IF  WK-TOK-CONTA > ZERO                                MS090826
+               THEN                                                   MS090826
+                   CONTINUE                                           MS090826
+               ELSE                                                   MS090826
+                   SET  INDIRIZZO-KO   TO TRUE                        MS090826
+               END-IF                                                 MS090826
+           END-IF.                                                    MS090826
       *----------------------------------------------------------------*
        CONTROLLO-INDIRIZZI-X.
            EXIT.
