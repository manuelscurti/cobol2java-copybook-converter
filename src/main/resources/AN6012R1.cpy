@@ -0,0 +1,143 @@
+      ******************************************************************
+      *                        AN6012R1                                *
+      *                                                                *
+      *  PROCEDURA    : ANAGRAFE GENERALE - TABELLA NNCG (AN006012)    *
+      *  DESCRIZIONE  : ESPORTAZIONE BATCH VERSO IL SISTEMA ZEB DELLE  *
+      *                 VARIAZIONI ALLA TABELLA NNCG REGISTRATE DA     *
+      *                 AN6012K0 SU T_AN6012_LOG. LEGGE LE SOLE RIGHE  *
+      *                 NON ANCORA ESPORTATE (LOG_ESPORTATO = 'N'),    *
+      *                 PRODUCE UN RECORD DI ESPORTAZIONE PER NNCG CON *
+      *                 IL PROGRESSIVO ZEB (AN6012-PROG-ZEB) E I       *
+      *                 VALORI PRIMA/DOPO, QUINDI MARCA LE RIGHE COME  *
+      *                 ESPORTATE (LOG_ESPORTATO = 'S')                *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE ANAGRAFE           *
+      *  INPUT        : T_AN6012_LOG (DB2)                             *
+      *  OUTPUT       : T_AN6012_LOG (DB2, AGGIORNATA), FILE DI        *
+      *                 ESPORTAZIONE SU RPT-AN6012-ZEB                 *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO ESPORTAZIONE VARIAZIONI    *
+      *           NNCG VERSO IL SISTEMA ZEB                            *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     AN6012R1.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-AN6012-ZEB   ASSIGN  TO  RPTZEBNN
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-AN6012-ZEB
+           RECORDING MODE IS F.
+       01  ZEB-RIGA.
+           02  ZEB-NNCG                 PIC  X(03).
+           02  ZEB-PROG-ZEB             PIC  9(03).
+           02  ZEB-DESCR-PRE            PIC  X(60).
+           02  ZEB-DESCR-POST           PIC  X(60).
+           02  FILLER                   PIC  X(06).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R1-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R1-LOG-ID                     PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R1-NNCG                       PIC  X(03)  VALUE SPACE.
+       01  R1-ZEB-POST                   PIC  9(03)  VALUE ZERO.
+       01  R1-DESCR-PRE                  PIC  X(60)  VALUE SPACE.
+       01  R1-DESCR-POST                 PIC  X(60)  VALUE SPACE.
+       01  R1-TOT-ESPORTATI              PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: UNA RIGA PER OGNI VARIAZIONE NNCG NON ANCORA        *
+      *    ESPORTATA VERSO IL SISTEMA ZEB                               *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-NONESP CURSOR FOR
+               SELECT  LOG_ID, LOG_NNCG, LOG_ZEB_POST, LOG_DESCR_PRE,
+                       LOG_DESCR_POST
+                 FROM  T_AN6012_LOG
+                WHERE  LOG_ESPORTATO = 'N'
+                ORDER BY LOG_DATA_INS
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-AN6012-ZEB
+           EXEC SQL OPEN CURS-NONESP END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-NONESP
+                        INTO :R1-LOG-ID, :R1-NNCG, :R1-ZEB-POST,
+                             :R1-DESCR-PRE, :R1-DESCR-POST
+               END-EXEC
+               MOVE SQLCODE               TO R1-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-ZEB    THRU 2100-SCRIVI-ZEB-X
+                   PERFORM 2200-MARCA-ESPORT  THRU 2200-MARCA-ESPORT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-ZEB.
+           ADD 1                         TO R1-TOT-ESPORTATI
+           MOVE SPACE                    TO ZEB-RIGA
+           MOVE R1-NNCG                  TO ZEB-NNCG
+           MOVE R1-ZEB-POST              TO ZEB-PROG-ZEB
+           MOVE R1-DESCR-PRE             TO ZEB-DESCR-PRE
+           MOVE R1-DESCR-POST            TO ZEB-DESCR-POST
+           WRITE ZEB-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-ZEB-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2200-MARCA-ESPORT.
+           EXEC SQL UPDATE T_AN6012_LOG
+                       SET LOG_ESPORTATO = 'S'
+                     WHERE LOG_ID = :R1-LOG-ID
+           END-EXEC
+           MOVE SQLCODE                  TO R1-SQLCODE.
+      *----------------------------------------------------------------*
+       2200-MARCA-ESPORT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-NONESP END-EXEC
+           EXEC SQL COMMIT END-EXEC
+           CLOSE RPT-AN6012-ZEB.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM AN6012R1 *******************************
