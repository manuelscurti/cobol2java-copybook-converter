@@ -0,0 +1,184 @@
+      ******************************************************************
+      *                        D05223R3                                *
+      *                                                                *
+      *  PROCEDURA    : DFAX A SERVIZI - RICONCILIAZIONE GIORNALIERA   *
+      *  DESCRIZIONE  : CONFRONTA IL NUMERO DI RICHIESTE RICEVUTE DA   *
+      *                 FAXCSERV (T_DFAX_RIC_LOG, EVENTO 'R', VEDI     *
+      *                 D05223A0 PARAGRAFO 797-INSERT-TRICLOG) CON LA  *
+      *                 SOMMA DEI JOB EFFETTIVAMENTE ACCODATI SU       *
+      *                 TSCODA (T_DFAX_RIC_LOG, EVENTO 'C') E DEGLI    *
+      *                 SCARTI LOGGATI SU T_INF_DFAX, PER LA GIORNATA  *
+      *                 ODIERNA. UNA DIFFERENZA DIVERSA DA ZERO        *
+      *                 SEGNALA UNA RICHIESTA SPARITA SENZA ESITO      *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE DFAX               *
+      *  INPUT        : T_DFAX_RIC_LOG, T_INF_DFAX (DB2)                *
+      *  OUTPUT       : REPORT SU RPT-DFAX-RICONCILIA                  *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO RICONCILIAZIONE GIORNALIERA*
+      *           RICEVUTO/ACCODATO/SCARTATO DEL FEED DFAX             *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     D05223R3.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-DFAX-RICONCILIA ASSIGN  TO  RPTRICON
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-DFAX-RICONCILIA
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES                                 *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R3-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R3-RICEVUTE                   PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R3-CODATE                     PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R3-ERRORI                     PIC S9(09)  COMP-3 VALUE ZERO.
+       01  R3-DIFFERENZA                 PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(30)  VALUE
+               'RICONCILIAZIONE DFAX -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(92)  VALUE SPACE.
+      *
+       01  W-RIGA-RICEVUTE.
+           02  FILLER                    PIC  X(30)  VALUE
+               'RICEVUTE DA FAXCSERV:'.
+           02  W-R-RICEVUTE              PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(95)  VALUE SPACE.
+      *
+       01  W-RIGA-CODATE.
+           02  FILLER                    PIC  X(30)  VALUE
+               'ACCODATE SU TSCODA:'.
+           02  W-R-CODATE                PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(95)  VALUE SPACE.
+      *
+       01  W-RIGA-ERRORI.
+           02  FILLER                    PIC  X(30)  VALUE
+               'SCARTATE SU T_INF_DFAX:'.
+           02  W-R-ERRORI                PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(95)  VALUE SPACE.
+      *
+       01  W-RIGA-DIFFERENZA.
+           02  FILLER                    PIC  X(41)  VALUE
+               'DIFFERENZA (RICEVUTE-ACCODATE-SCARTATE):'.
+           02  W-R-DIFFERENZA            PIC -ZZZ.ZZ9.
+           02  FILLER                    PIC  X(71)  VALUE SPACE.
+      *
+       01  W-RIGA-OK.
+           02  FILLER                    PIC  X(44)  VALUE
+               'NESSUNA RICHIESTA SPARITA - CONTI IN ORDINE'.
+           02  FILLER                    PIC  X(88)  VALUE SPACE.
+      *
+       01  W-RIGA-KO.
+           02  FILLER                    PIC  X(53)  VALUE
+               'ATTENZIONE: RICHIESTA RICEVUTA SENZA ESITO'.
+           02  FILLER                    PIC  X(79)  VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-CONTA           THRU 2000-CONTA-X
+           PERFORM 3000-SCRIVI-REPORT   THRU 3000-SCRIVI-REPORT-X
+           PERFORM 4000-FINALIZZA       THRU 4000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-DFAX-RICONCILIA
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-CONTA.
+           EXEC SQL SELECT COUNT(*)
+                      INTO :R3-RICEVUTE
+                      FROM T_DFAX_RIC_LOG
+                     WHERE RIC_TIPO_EVENTO = 'R'
+                       AND DATE(RIC_DATA_INS) = CURRENT DATE
+           END-EXEC
+           MOVE SQLCODE                  TO R3-SQLCODE
+      *
+           EXEC SQL SELECT COUNT(*)
+                      INTO :R3-CODATE
+                      FROM T_DFAX_RIC_LOG
+                     WHERE RIC_TIPO_EVENTO = 'C'
+                       AND DATE(RIC_DATA_INS) = CURRENT DATE
+           END-EXEC
+           MOVE SQLCODE                  TO R3-SQLCODE
+      *
+           EXEC SQL SELECT COUNT(*)
+                      INTO :R3-ERRORI
+                      FROM T_INF_DFAX
+                     WHERE DATE(DFAX_DATA_INS) = CURRENT DATE
+           END-EXEC
+           MOVE SQLCODE                  TO R3-SQLCODE
+      *
+           COMPUTE R3-DIFFERENZA = R3-RICEVUTE - R3-CODATE - R3-ERRORI.
+      *----------------------------------------------------------------*
+       2000-CONTA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-SCRIVI-REPORT.
+           MOVE R3-RICEVUTE              TO W-R-RICEVUTE
+           MOVE W-RIGA-RICEVUTE          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           MOVE R3-CODATE                TO W-R-CODATE
+           MOVE W-RIGA-CODATE            TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           MOVE R3-ERRORI                TO W-R-ERRORI
+           MOVE W-RIGA-ERRORI            TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           MOVE R3-DIFFERENZA            TO W-R-DIFFERENZA
+           MOVE W-RIGA-DIFFERENZA        TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           IF  R3-DIFFERENZA = ZERO
+           THEN
+               MOVE W-RIGA-OK            TO RPT-RIGA
+           ELSE
+               MOVE W-RIGA-KO            TO RPT-RIGA
+           END-IF
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       3000-SCRIVI-REPORT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       4000-FINALIZZA.
+           CLOSE RPT-DFAX-RICONCILIA.
+      *----------------------------------------------------------------*
+       4000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM D05223R3 *******************************
