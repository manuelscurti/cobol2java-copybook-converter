@@ -0,0 +1,186 @@
+      ******************************************************************
+      *                        BE300R9                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - REPORTISTICA BATCH          *
+      *  DESCRIZIONE  : REPORT ANOMALIE SU ANTERGAZIONE. SEGNALA I      *
+      *                 MOVIMENTI DI OGGI CON FORZATURA ANTERGAZIONE    *
+      *                 (BE3P02-OPE-FL-FZ-ANT = 'S') ABBINATA AD UNA    *
+      *                 ESENZIONE DICHIARATA (BE3P02-OPE-FL-ANT-ES)     *
+      *                 O A SPESE DI ANTERGAZIONE CALCOLATE MA NON      *
+      *                 RISCOSSE (BE3P02-OPE-SP-ANT-CL MAGGIORE DI      *
+      *                 BE3P02-OPE-SP-ANT-RI)                           *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : BE00TBMO (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-BE300-ANTER                     *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO ANOMALIE DI ANTERGAZIONE  *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300R9.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-BE300-ANTER  ASSIGN  TO  RPTBEANT
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-BE300-ANTER
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R9-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R9-NUM-DIST                   PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R9-NUM-MOV                    PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R9-FL-ANT-ES                  PIC  X(01)  VALUE SPACE.
+       01  R9-FL-FZ-ANT                  PIC  X(01)  VALUE SPACE.
+       01  R9-SP-ANT-CL                  PIC S9(06)  COMP-3 VALUE ZERO.
+       01  R9-SP-ANT-RI                  PIC S9(06)  COMP-3 VALUE ZERO.
+       01  R9-TOT-ANOMALIE               PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(43)  VALUE
+               'ANOMALIE DI ANTERGAZIONE SUI BONIFICI -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(79)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(16)  VALUE
+               'NUMERO MOVIMENTO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(10)  VALUE
+               'ESENTE'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(24)  VALUE
+               'TIPO ANOMALIA'.
+           02  FILLER                    PIC  X(74)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-NUM-MOV            PIC  Z(09)9.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-FL-ANT-ES          PIC  X(10).
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-ANOMALIA           PIC  X(30).
+           02  FILLER                    PIC  X(72)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(25)  VALUE
+               'TOTALE ANOMALIE RILEVATE:'.
+           02  W-TOT-ANOMALIE            PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(100) VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: BONIFICI DI OGGI CON FORZATURA ANTERGAZIONE        *
+      *    ABBINATA AD ESENZIONE DICHIARATA O A SPESE CALCOLATE E      *
+      *    NON RISCOSSE                                                 *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-ANTER CURSOR FOR
+               SELECT  NUM_DIST, NUM_MOV, OPE_FL_ANT_ES,
+                       OPE_FL_FZ_ANT, OPE_SP_ANT_CL, OPE_SP_ANT_RI
+                 FROM  BE00TBMO
+                WHERE  DATA_INSE = CURRENT DATE
+                  AND  OPE_FL_FZ_ANT = 'S'
+                  AND  (OPE_FL_ANT_ES = 'S'
+                    OR  OPE_SP_ANT_CL > OPE_SP_ANT_RI)
+                ORDER BY NUM_DIST, NUM_MOV
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-BE300-ANTER
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-ANTER END-EXEC
+           MOVE SQLCODE                  TO R9-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-ANTER
+                        INTO :R9-NUM-DIST, :R9-NUM-MOV,
+                             :R9-FL-ANT-ES, :R9-FL-FZ-ANT,
+                             :R9-SP-ANT-CL, :R9-SP-ANT-RI
+               END-EXEC
+               MOVE SQLCODE               TO R9-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R9-TOT-ANOMALIE
+           MOVE R9-NUM-MOV               TO W-DETT-NUM-MOV
+           IF  R9-FL-ANT-ES = 'S'
+               MOVE 'SI'                 TO W-DETT-FL-ANT-ES
+           ELSE
+               MOVE 'NO'                 TO W-DETT-FL-ANT-ES
+           END-IF
+           IF  R9-FL-ANT-ES = 'S'
+               MOVE 'FORZATA CON ESENZIONE DICHIARATA'
+                                          TO W-DETT-ANOMALIA
+           ELSE
+               MOVE 'FORZATA CON SPESE NON RISCOSSE'
+                                          TO W-DETT-ANOMALIA
+           END-IF
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-ANTER END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R9-TOT-ANOMALIE          TO W-TOT-ANOMALIE
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-BE300-ANTER.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM BE300R9 ********************************
