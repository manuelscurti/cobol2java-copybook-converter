@@ -0,0 +1,195 @@
+      ******************************************************************
+      *                        BE300R6                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - ESTRAZIONE BATCH            *
+      *  DESCRIZIONE  : ESTRAZIONE INCREMENTALE (DELTA) DEI MOVIMENTI   *
+      *                 DI BE00TBMO AGGIORNATI DOPO L'ULTIMA ESTRAZIONE *
+      *                 ESEGUITA CON SUCCESSO, SULLA BASE DEL TIMESTAMP *
+      *                 BE3P02-MO-DT-ULT-AGG. LA SOGLIA (HIGH-WATER     *
+      *                 MARK) E' LETTA DALLA TABELLA DI CONTROLLO A     *
+      *                 RIGA UNICA BE00TBCTL, SULLO STESSO MODELLO DI   *
+      *                 T_DFAX_CUTOFF GIA' USATA DAL FLUSSO DFAX; SE LA *
+      *                 RIGA NON E' CONFIGURATA (PRIMA ESECUZIONE)      *
+      *                 L'ESTRAZIONE E' PIENA (TUTTI I MOVIMENTI). A    *
+      *                 FINE ELABORAZIONE LA SOGLIA VIENE PORTATA       *
+      *                 AVANTI AL TIMESTAMP DI INIZIO ESTRAZIONE        *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : BE00TBMO, BE00TBCTL (DB2)                     *
+      *  OUTPUT       : ESTRATTO SU RPT-BE300-DELTA                   *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO ESTRAZIONE INCREMENTALE   *
+      *           A DELTA KEYED SU TIMESTAMP DI AGGIORNAMENTO          *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300R6.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-BE300-DELTA  ASSIGN  TO  RPTBEDLT
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-BE300-DELTA
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R6-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R6-NUM-DIST                   PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R6-NUM-MOV                    PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R6-DT-ULT-AGG                 PIC  X(26)  VALUE SPACE.
+       01  R6-TOT-ESTRATTI               PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+      *    SOGLIA DI ESTRAZIONE (HIGH-WATER MARK) E NUOVA SOGLIA DA      *
+      *    MEMORIZZARE A FINE ELABORAZIONE                               *
+       01  R6-SOGLIA-TS                  PIC  X(26)  VALUE LOW-VALUES.
+       01  R6-NUOVA-SOGLIA-TS            PIC  X(26)  VALUE SPACE.
+      *
+       01  SW-PRIMA-ESTRAZIONE           PIC  X(01)  VALUE 'N'.
+           88  PRIMA-ESTRAZIONE                      VALUE 'S'.
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(36)  VALUE
+               'ESTRAZIONE INCREMENTALE BONIFICI -'.
+           02  W-T1-DATA                 PIC  X(26).
+           02  FILLER                    PIC  X(70)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-NUM-DIST           PIC  Z(09)9.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-NUM-MOV            PIC  Z(09)9.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  W-DETT-DT-ULT-AGG         PIC  X(26).
+           02  FILLER                    PIC  X(78)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(27)  VALUE
+               'TOTALE MOVIMENTI ESTRATTI:'.
+           02  W-TOT-ESTRATTI            PIC  ZZZ.ZZ9.
+           02  FILLER                    PIC  X(98)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: MOVIMENTI AGGIORNATI DOPO LA SOGLIA DI ULTIMA       *
+      *    ESTRAZIONE. SE LA SOGLIA E' LOW-VALUES (PRIMA ESECUZIONE)    *
+      *    LA CONDIZIONE E' COMUNQUE VERA PER TUTTE LE RIGHE            *
+      *    (ESTRAZIONE PIENA)                                           *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-DELTA CURSOR FOR
+               SELECT  NUM_DIST, NUM_MOV, MO_DT_ULT_AGG
+                 FROM  BE00TBMO
+                WHERE  MO_DT_ULT_AGG > :R6-SOGLIA-TS
+                ORDER BY MO_DT_ULT_AGG, NUM_DIST, NUM_MOV
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-BE300-DELTA
+      *
+           EXEC SQL
+                VALUES CURRENT TIMESTAMP INTO :R6-NUOVA-SOGLIA-TS
+           END-EXEC
+      *
+           EXEC SQL SELECT CTL_ULT_ESTR_TS
+                      INTO :R6-SOGLIA-TS
+                      FROM BE00TBCTL
+                     WHERE CTL_TIPO_FLUSSO = 'BE300R6'
+           END-EXEC
+           MOVE SQLCODE                  TO R6-SQLCODE
+           IF  SQLCODE = 100
+               SET PRIMA-ESTRAZIONE      TO TRUE
+               MOVE LOW-VALUES           TO R6-SOGLIA-TS
+           END-IF
+      *
+           MOVE R6-NUOVA-SOGLIA-TS       TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-DELTA END-EXEC
+           MOVE SQLCODE                  TO R6-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-DELTA
+                        INTO :R6-NUM-DIST, :R6-NUM-MOV,
+                             :R6-DT-ULT-AGG
+               END-EXEC
+               MOVE SQLCODE               TO R6-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R6-TOT-ESTRATTI
+           MOVE R6-NUM-DIST              TO W-DETT-NUM-DIST
+           MOVE R6-NUM-MOV               TO W-DETT-NUM-MOV
+           MOVE R6-DT-ULT-AGG            TO W-DETT-DT-ULT-AGG
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-DELTA END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R6-TOT-ESTRATTI          TO W-TOT-ESTRATTI
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-BE300-DELTA
+      *
+      *    LA SOGLIA VIENE AGGIORNATA SOLO SE L'ESTRAZIONE E' ANDATA A   *
+      *    BUON FINE, IN MODO DA NON PERDERE MOVIMENTI IN CASO DI        *
+      *    RIESECUZIONE DOPO UN'ANOMALIA                                 *
+           IF  PRIMA-ESTRAZIONE
+               EXEC SQL INSERT INTO BE00TBCTL
+                           (CTL_TIPO_FLUSSO, CTL_ULT_ESTR_TS)
+                    VALUES ('BE300R6', :R6-NUOVA-SOGLIA-TS)
+               END-EXEC
+           ELSE
+               EXEC SQL UPDATE BE00TBCTL
+                           SET CTL_ULT_ESTR_TS = :R6-NUOVA-SOGLIA-TS
+                         WHERE CTL_TIPO_FLUSSO = 'BE300R6'
+               END-EXEC
+           END-IF
+           EXEC SQL COMMIT END-EXEC.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM BE300R6 ********************************
