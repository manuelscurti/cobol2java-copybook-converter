@@ -227,6 +227,7 @@
            02 K001-DIM-TAB-PAGING-9       PIC  9(03) VALUE 9.
            02 K001-DIM-TAB-PAGING-99      PIC  9(03) VALUE 99.
            02 K001-DIM-TAB-PAGING-999     PIC  9(03) VALUE 999.
+           02 K001-DIM-TAB-PAGING-9999    PIC  9(04) VALUE 9999.         MS090826
       *
       *----------------------------------------------------------------*
       *          NUMERO MASSIMO ELEMENTI PER PAGINA VIDEO
@@ -244,7 +245,7 @@
       *       RIGHE/COLONNE PER MESSAGGI -
       *----------------------------------------------------------------*
       *
-           02  K001-MAX-PAG-MSG           PIC  9(02) VALUE 2.
+           02  K001-MAX-PAG-MSG           PIC  9(02) VALUE 20.          MS090826
            02  K001-MAX-RIGHE-MSG         PIC  9(02) VALUE 3.
            02  K001-MAX-COL-MSG           PIC  9(02) VALUE 40.
       *
