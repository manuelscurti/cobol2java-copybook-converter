@@ -0,0 +1,203 @@
+      ******************************************************************
+      *                        BE300R5                                 *
+      *                                                                *
+      *  PROCEDURA    : BONIFICI EUROPEI - REPORTISTICA BATCH          *
+      *  DESCRIZIONE  : REPORT DI COMMISSION LEAKAGE SUI BONIFICI DI    *
+      *                 OGGI: CONFRONTA LE COMMISSIONI CALCOLATE        *
+      *                 (BE3P02-ORD-COMM-CALC / BEN-COMM-CALC) CON      *
+      *                 QUELLE EFFETTIVAMENTE RISCOSSE (ORD-COMM-RISC / *
+      *                 BEN-COMM-RISC) E SEGNALA LO SCARTO LATO         *
+      *                 ORDINANTE E LATO BENEFICIARIO                   *
+      *  CREAZIONE    : AGOSTO 2026                                    *
+      *  AUTORE       : MARCHETTI S. - MANUTENZIONE BONIFICI           *
+      *  INPUT        : BE00TBMO (DB2)                                *
+      *  OUTPUT       : REPORT SU RPT-BE300-COMM                      *
+      *                                                                *
+      ******************************************************************
+      * MS090826  PRIMA STESURA - REQUISITO COMMISSION LEAKAGE          *
+      *           CALCOLATO/RISCOSSO SUI BONIFICI                      *
+      ******************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     BE300R5.
+       ENVIRONMENT  DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT RPT-BE300-COMM  ASSIGN  TO  RPTBECOM
+                  ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE  SECTION.
+       FD  RPT-BE300-COMM
+           RECORDING MODE IS F.
+       01  RPT-RIGA                     PIC  X(132).
+      *
+       WORKING-STORAGE  SECTION.
+      *----------------------------------------------------------------*
+      *    AREA SQLCA E HOST VARIABLES DEL CURSORE DI ESTRAZIONE       *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  R5-SQLCODE                    PIC S9(9)   COMP-3 VALUE ZERO.
+       01  R5-NUM-DIST                   PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R5-NUM-MOV                    PIC S9(10)  COMP-3 VALUE ZERO.
+       01  R5-ORD-COMM-CALC              PIC S9(06)  COMP-3 VALUE ZERO.
+       01  R5-ORD-COMM-RISC              PIC S9(06)  COMP-3 VALUE ZERO.
+       01  R5-BEN-COMM-CALC              PIC S9(06)  COMP-3 VALUE ZERO.
+       01  R5-BEN-COMM-RISC              PIC S9(06)  COMP-3 VALUE ZERO.
+       01  R5-SCARTO-ORD                 PIC S9(06)  COMP-3 VALUE ZERO.
+       01  R5-SCARTO-BEN                 PIC S9(06)  COMP-3 VALUE ZERO.
+       01  R5-TOT-RIGHE                  PIC S9(09)  COMP-3 VALUE ZERO.
+      *
+      *    LE COMMISSIONI SONO REGISTRATE IN CENTESIMI DI EURO, COME      *
+      *    BE3P02-IMPORTO (VEDI COMMENTO IN BE300W01): PER IL REPORT      *
+      *    VENGONO RICONDOTTE IN EURO CON 2 DECIMALI                      *
+       01  R5-SCARTO-ORD-EURO             PIC S9(06)V99 COMP-3
+                                                          VALUE ZERO.
+       01  R5-SCARTO-BEN-EURO             PIC S9(06)V99 COMP-3
+                                                          VALUE ZERO.
+       01  R5-TOT-SCARTO-EURO             PIC S9(11)V99 COMP-3
+                                                          VALUE ZERO.
+      *
+       01  SW-FINE-CURSORE               PIC  X(01)  VALUE 'N'.
+           88  FINE-CURSORE                          VALUE 'S'.
+      *
+       01  W-RIGA-TESTATA1.
+           02  FILLER                    PIC  X(34)  VALUE
+               'COMMISSION LEAKAGE SUI BONIFICI -'.
+           02  W-T1-DATA                 PIC  X(10).
+           02  FILLER                    PIC  X(88)  VALUE SPACE.
+      *
+       01  W-RIGA-TESTATA2.
+           02  FILLER                    PIC  X(16)  VALUE
+               'NUMERO MOVIMENTO'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(20)  VALUE
+               'SCARTO ORDINANTE'.
+           02  FILLER                    PIC  X(04)  VALUE SPACE.
+           02  FILLER                    PIC  X(20)  VALUE
+               'SCARTO BENEFICIARIO'.
+           02  FILLER                    PIC  X(68)  VALUE SPACE.
+      *
+       01  W-RIGA-DETT.
+           02  W-DETT-NUM-MOV            PIC  Z(09)9.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-SCARTO-ORD         PIC  Z(08)9,99.
+           02  FILLER                    PIC  X(06)  VALUE SPACE.
+           02  W-DETT-SCARTO-BEN         PIC  Z(08)9,99.
+           02  FILLER                    PIC  X(86)  VALUE SPACE.
+      *
+       01  W-RIGA-TOTALI.
+           02  FILLER                    PIC  X(30)  VALUE
+               'TOTALE LEAKAGE COMMISSIONI:'.
+           02  W-TOT-SCARTO              PIC  Z(09)9,99.
+           02  FILLER                    PIC  X(89)  VALUE SPACE.
+      *
+       01  W-DATA-OGGI                   PIC  X(10)  VALUE SPACE.
+      *
+      *----------------------------------------------------------------*
+      *    CURSORE: BONIFICI DI OGGI IN CUI LA COMMISSIONE CALCOLATA    *
+      *    (ORDINANTE E/O BENEFICIARIO) NON CORRISPONDE A QUELLA        *
+      *    EFFETTIVAMENTE RISCOSSA                                      *
+      *----------------------------------------------------------------*
+           EXEC SQL DECLARE CURS-COMM CURSOR FOR
+               SELECT  NUM_DIST, NUM_MOV, ORD_COMM_CALC, ORD_COMM_RISC,
+                       BEN_COMM_CALC, BEN_COMM_RISC
+                 FROM  BE00TBMO
+                WHERE  DATA_INSE = CURRENT DATE
+                  AND  (ORD_COMM_CALC NOT = ORD_COMM_RISC
+                    OR  BEN_COMM_CALC NOT = BEN_COMM_RISC)
+                ORDER BY NUM_DIST, NUM_MOV
+           END-EXEC.
+      *
+       PROCEDURE  DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA     THRU 1000-INIZIALIZZA-X
+           PERFORM 2000-ELABORA         THRU 2000-ELABORA-X
+           PERFORM 3000-FINALIZZA       THRU 3000-FINALIZZA-X
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN OUTPUT RPT-BE300-COMM
+           EXEC SQL
+                VALUES CURRENT DATE INTO :W-DATA-OGGI
+           END-EXEC
+           MOVE W-DATA-OGGI              TO W-T1-DATA
+           MOVE W-RIGA-TESTATA1          TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE W-RIGA-TESTATA2          TO RPT-RIGA
+           WRITE RPT-RIGA
+      *
+           EXEC SQL OPEN CURS-COMM END-EXEC
+           MOVE SQLCODE                  TO R5-SQLCODE.
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-ELABORA.
+           PERFORM UNTIL FINE-CURSORE
+               EXEC SQL FETCH CURS-COMM
+                        INTO :R5-NUM-DIST, :R5-NUM-MOV,
+                             :R5-ORD-COMM-CALC, :R5-ORD-COMM-RISC,
+                             :R5-BEN-COMM-CALC, :R5-BEN-COMM-RISC
+               END-EXEC
+               MOVE SQLCODE               TO R5-SQLCODE
+               IF  SQLCODE = 100
+               THEN
+                   SET FINE-CURSORE       TO TRUE
+               ELSE
+                   PERFORM 2100-SCRIVI-DETT  THRU 2100-SCRIVI-DETT-X
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-ELABORA-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT.
+           ADD 1                         TO R5-TOT-RIGHE
+           COMPUTE R5-SCARTO-ORD = R5-ORD-COMM-CALC - R5-ORD-COMM-RISC
+           COMPUTE R5-SCARTO-BEN = R5-BEN-COMM-CALC - R5-BEN-COMM-RISC
+           COMPUTE R5-SCARTO-ORD-EURO = R5-SCARTO-ORD / 100
+           COMPUTE R5-SCARTO-BEN-EURO = R5-SCARTO-BEN / 100
+           IF  R5-SCARTO-ORD-EURO < 0
+               COMPUTE R5-SCARTO-ORD-EURO = R5-SCARTO-ORD-EURO * -1
+           END-IF
+           IF  R5-SCARTO-BEN-EURO < 0
+               COMPUTE R5-SCARTO-BEN-EURO = R5-SCARTO-BEN-EURO * -1
+           END-IF
+      *    IL TOTALE ACCUMULA IL LEAKAGE IN VALORE ASSOLUTO RIGA PER
+      *    RIGA: SOMMANDO GLI SCARTI CON SEGNO UNO SCARTO IN ECCESSO
+      *    LATO ORDINANTE COMPENSEREBBE UNO IN DIFETTO LATO BENEFICIARIO
+      *    E NASCONDEREBBE IL LEAKAGE REALE
+           ADD R5-SCARTO-ORD-EURO        TO R5-TOT-SCARTO-EURO
+           ADD R5-SCARTO-BEN-EURO        TO R5-TOT-SCARTO-EURO
+           MOVE R5-NUM-MOV               TO W-DETT-NUM-MOV
+           MOVE R5-SCARTO-ORD-EURO       TO W-DETT-SCARTO-ORD
+           MOVE R5-SCARTO-BEN-EURO       TO W-DETT-SCARTO-BEN
+           MOVE W-RIGA-DETT              TO RPT-RIGA
+           WRITE RPT-RIGA.
+      *----------------------------------------------------------------*
+       2100-SCRIVI-DETT-X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FINALIZZA.
+           EXEC SQL CLOSE CURS-COMM END-EXEC
+           MOVE SPACE                    TO RPT-RIGA
+           WRITE RPT-RIGA
+           MOVE R5-TOT-SCARTO-EURO       TO W-TOT-SCARTO
+           MOVE W-RIGA-TOTALI            TO RPT-RIGA
+           WRITE RPT-RIGA
+           CLOSE RPT-BE300-COMM.
+      *----------------------------------------------------------------*
+       3000-FINALIZZA-X.
+           EXIT.
+      *
+      ********************** EOM BE300R5 ********************************
